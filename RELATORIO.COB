@@ -13,21 +13,54 @@
            ORGANISATION IS INDEXED
            ACCESS MODE IS SEQUENTIAL
            RECORD KEY IS FS-MOV-COD.
+           SELECT PRINT-FILE ASSIGN TO "RELATORIO.PRN"
+           FILE STATUS IS WRK-PRINT-STATUS
+           ORGANISATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT ASSIGN TO "RELATCKPT.DAT"
+           FILE STATUS IS WRK-CKPT-STATUS
+           ORGANISATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
            FD  MOVIES.
            01 FS-MOVIE.
-               05 FS-MOV-COD           PIC 9(05) VALUE ZEROES.
-               05 FS-MOV-TITLE         PIC X(30) VALUE SPACES.
-               05 FS-MOV-GENRE         PIC X(08) VALUE SPACES.
-               05 FS-MOV-LEN           PIC 9(03) VALUE ZEROES.
-               05 FS-MOV-PUBLI         PIC X(15) VALUE SPACES.
-               05 FS-MOV-GRADE         PIC 9(02) VALUE ZEROES.
+               COPY MOVIEFLDS.
+           FD  PRINT-FILE.
+           01 FS-PRINT-LINE            PIC X(71).
+           FD  CHECKPOINT.
+           01 FS-CKPT-LINE             PIC X(05).
        WORKING-STORAGE SECTION.
+       77  WRK-PRINT-STATUS            PIC 9(03)  VALUE ZEROES.
+       77  WRK-PRINT-OPTN              PIC X(01)  VALUE SPACES.
+           88  WRK-PRINT-YES           VALUE "S" "s".
        77  WRK-STATUS                  PIC 9(03)  VALUE ZEROES.
-       77  WRK-HEADER                  PIC X(66)  VALUE SPACES.
+       77  WRK-HEADER                  PIC X(71)  VALUE SPACES.
        77  WRK-LINE                    PIC 9(04)  VALUE ZEROES.
        77  WRK-TECLA                   PIC X(01)  VALUE SPACES.
+       77  WRK-GENRE-FILTER            PIC X(08)  VALUE SPACES.
+       77  WRK-PUBLI-FILTER            PIC X(15)  VALUE SPACES.
+       77  WRK-COD-START               PIC 9(05)  VALUE ZEROES.
+       77  WRK-COD-END                 PIC 9(05)  VALUE ZEROES.
+       77  WRK-SHOW-REC                PIC 9(01)  VALUE ZEROES.
+       77  WRK-BUFF                    PIC X(71)  VALUE SPACES.
+       77  WRK-PAGE-BOTTOM             PIC 9(02)  VALUE 22.
+       77  WRK-TOTAL-COUNT             PIC 9(05)  VALUE ZEROES.
+       77  WRK-GRADE-SUM               PIC 9(07)  VALUE ZEROES.
+       77  WRK-LEN-SUM                 PIC 9(07)  VALUE ZEROES.
+       77  WRK-AVG-GRADE               PIC 9(03)V99 VALUE ZEROES.
+       77  WRK-AVG-LEN                 PIC 9(05)V99 VALUE ZEROES.
+       77  WRK-GENRE-SUB               PIC 9(01)  VALUE ZEROES.
+       77  WRK-GENRE-COUNT             PIC 9(02)  VALUE ZEROES.
+       77  WRK-GENRE-SLOT              PIC 9(02)  VALUE ZEROES.
+       77  WRK-GENRE-FOUND             PIC 9(01)  VALUE ZEROES.
+       77  WRK-TRIES                   PIC 9(01)  VALUE ZEROES.
+       77  WRK-CKPT-STATUS             PIC 9(03)  VALUE ZEROES.
+       77  WRK-CKPT-COD                PIC 9(05)  VALUE ZEROES.
+       77  WRK-RESUME-OPTN             PIC X(01)  VALUE SPACES.
+           88  WRK-RESUME-YES          VALUE "S" "s".
+       01  WRK-GENRE-TABLE.
+           05 WRK-GENRE-ENTRY          OCCURS 20 TIMES.
+               10 WRK-GENRE-NAME       PIC X(08) VALUE SPACES.
+               10 WRK-GENRE-TOTAL      PIC 9(05) VALUE ZEROES.
        LINKAGE SECTION.
        01 PARAMETRES.
            02 PA-RETURN-CODE           PIC 99 VALUE 0.
@@ -41,44 +74,293 @@
                10 LINE 01 COLUMN 01    PIC X(6) ERASE EOL
                   BACKGROUND-COLOR 2 FROM "FILMES".
            05 HEADER-SCREEN.
-               10 LINE 02 COLUMN 01    PIC X(66) ERASE EOL
+               10 LINE 02 COLUMN 01    PIC X(71) ERASE EOL
                   BACKGROUND-COLOR 2 FROM WRK-HEADER.
+       01  SHOW-LINE.
+           05 DTA.
+               10 LINE WRK-LINE COLUMN 01 PIC X(71) ERASE EOL
+                  BACKGROUND-COLOR 0 FOREGROUND-COLOR 2 FROM WRK-BUFF.
        PROCEDURE DIVISION USING PARAMETRES.
        MAIN-PROCEDURE.
 
+           PERFORM 0005-GET-FILTER.
+           PERFORM 0006-CHECK-RESTART.
            OPEN INPUT MOVIES.
-           IF WRK-STATUS EQUAL ZEROES
+           IF WRK-STATUS EQUAL 350 AND WRK-TRIES LESS THAN 1
+               ADD 1 TO WRK-TRIES
+               CLOSE MOVIES
+               OPEN OUTPUT MOVIES
+               CLOSE MOVIES
+               OPEN INPUT MOVIES
+           END-IF.
+           IF WRK-TRIES GREATER THAN 0 AND WRK-STATUS NOT EQUAL 0
+               CALL "ERROS" USING WRK-STATUS, "RELATORIO"
+           ELSE IF WRK-STATUS EQUAL ZEROES
+               IF WRK-PRINT-YES
+                   OPEN OUTPUT PRINT-FILE
+               END-IF
+               PERFORM 0007-POSITION-FILE
                PERFORM 0010-INIT
                PERFORM 0020-READ-FILE
+               PERFORM 0050-SHOW-SUMMARY
                ADD 1 TO WRK-LINE
                ACCEPT WRK-TECLA AT WRK-LINE
+               IF WRK-PRINT-YES
+                   CLOSE PRINT-FILE
+               END-IF
            ELSE
-               CALL "ERROS" USING WRK-STATUS
+               CALL "ERROS" USING WRK-STATUS, "RELATORIO"
            END-IF.
            CLOSE MOVIES.
            GOBACK.
+      *=================================================================
+       0005-GET-FILTER  SECTION.
+      *Pergunta se a relacao deve ser restrita a um genero e/ou a uma
+      *distribuidora
+      *=================================================================
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY "FILTRAR POR GENERO (ENTER=TODOS): " AT 0105.
+           ACCEPT WRK-GENRE-FILTER AT 0140.
+           DISPLAY "FILTRAR POR DISTRIBUIDORA (ENTER=TODAS): " AT 0205.
+           ACCEPT WRK-PUBLI-FILTER AT 0147.
+           DISPLAY "CODIGO INICIAL (ENTER=DESDE O PRIMEIRO): " AT 0305.
+           ACCEPT WRK-COD-START AT 0347.
+           DISPLAY "CODIGO FINAL (ENTER=ATE O ULTIMO): " AT 0405.
+           ACCEPT WRK-COD-END AT 0441.
+           DISPLAY "IMPRIMIR EM ARQUIVO RELATORIO.PRN (S/N): " AT 0505.
+           ACCEPT WRK-PRINT-OPTN AT 0547.
+      *=================================================================
+       0006-CHECK-RESTART  SECTION.
+      *Se existir um ponto de controle de uma listagem anterior que nao
+      *terminou, pergunta se a listagem deve ser retomada dali em vez
+      *de comecar do zero
+      *=================================================================
+           OPEN INPUT CHECKPOINT.
+           IF WRK-CKPT-STATUS EQUAL ZEROES
+               READ CHECKPOINT
+               IF WRK-CKPT-STATUS EQUAL ZEROES
+                   MOVE FS-CKPT-LINE TO WRK-CKPT-COD
+               END-IF
+               CLOSE CHECKPOINT
+           END-IF.
+           IF WRK-CKPT-COD NOT EQUAL ZEROES
+               DISPLAY "LISTAGEM ANTERIOR PAROU NO CODIGO "
+                   WRK-CKPT-COD AT 0605
+               DISPLAY "RETOMAR A PARTIR DALI (S/N): " AT 0705
+               ACCEPT WRK-RESUME-OPTN AT 0735
+               IF WRK-RESUME-YES
+                   COMPUTE WRK-COD-START = WRK-CKPT-COD + 1
+               ELSE
+                   MOVE ZEROES TO WRK-CKPT-COD
+               END-IF
+           END-IF.
+      *=================================================================
+       0007-POSITION-FILE  SECTION.
+      *Se foi informado um codigo inicial, posiciona o arquivo nele por
+      *meio de START, para que a leitura sequencial comece dali
+      *=================================================================
+           IF WRK-COD-START NOT EQUAL ZEROES
+               MOVE WRK-COD-START TO FS-MOV-COD
+               START MOVIES KEY IS NOT LESS THAN FS-MOV-COD
+                   INVALID KEY
+                       MOVE 100 TO WRK-STATUS
+               END-START
+           END-IF.
       *=================================================================
        0010-INIT  SECTION.
       *Desenha o cabecalho do relatorio
       *=================================================================
                STRING "COD  TITULO                        GENERO  "
-               "DUR DISTRIBUIDORA NOTA"
+               "DUR DISTRIBUIDORA NOTA ANO"
                INTO WRK-HEADER.
                DISPLAY CLEAR-SCREEN.
                DISPLAY TITLE-SCREEN.
                DISPLAY HEADER-SCREEN.
+               IF WRK-PRINT-YES
+                   WRITE FS-PRINT-LINE FROM WRK-HEADER
+               END-IF.
+               MOVE 03 TO WRK-LINE.
       *=================================================================
        0020-READ-FILE  SECTION.
-      *Le o arquivo linha por linha e mostra na tela
-      *=================================================================
-           PERFORM UNTIL WRK-STATUS NOT EQUAL 0
-                   READ MOVIES
-                   IF WRK-STATUS EQUAL 0
-                      DISPLAY FS-MOVIE AT 0001
-                   ELSE IF WRK-STATUS EQUAL 100
-                       EXIT PERFORM
-                   ELSE
-                       CALL "ERROS" USING WRK-STATUS
-                   END-IF
-               END-PERFORM.
+      *Le o arquivo linha por linha e mostra na tela, restringindo aos
+      *registros que atendem aos filtros informados, se houver, e
+      *paginando de WRK-PAGE-BOTTOM em WRK-PAGE-BOTTOM linhas
+      *=================================================================
+           IF WRK-STATUS EQUAL 100
+               PERFORM 0037-CLEAR-CHECKPOINT
+           ELSE
+               PERFORM UNTIL WRK-STATUS NOT EQUAL 0
+                       READ MOVIES
+                       IF WRK-STATUS EQUAL 0
+                           IF WRK-COD-END NOT EQUAL ZEROES
+                              AND FS-MOV-COD GREATER THAN WRK-COD-END
+                               EXIT PERFORM
+                           END-IF
+                           PERFORM 0025-CHECK-MATCH
+                           IF WRK-SHOW-REC EQUAL 1
+                               PERFORM 0030-SHOW-RECORD
+                           END-IF
+                       ELSE IF WRK-STATUS EQUAL 100
+                           PERFORM 0037-CLEAR-CHECKPOINT
+                           EXIT PERFORM
+                       ELSE
+                           CALL "ERROS" USING WRK-STATUS, "RELATORIO"
+                       END-IF
+                   END-PERFORM
+           END-IF.
+      *=================================================================
+       0037-CLEAR-CHECKPOINT  SECTION.
+      *A listagem terminou normalmente ate o fim do arquivo, entao o
+      *ponto de controle da execucao anterior nao serve mais
+      *=================================================================
+           CALL "CBL_DELETE_FILE" USING "RELATCKPT.DAT".
+      *=================================================================
+       0025-CHECK-MATCH  SECTION.
+      *Verifica se o registro lido atende aos filtros de genero e de
+      *distribuidora informados em 0005-GET-FILTER
+      *=================================================================
+           MOVE 1 TO WRK-SHOW-REC.
+           IF WRK-GENRE-FILTER NOT EQUAL SPACES
+               IF FS-MOV-GENRE(01) NOT EQUAL WRK-GENRE-FILTER
+                  AND FS-MOV-GENRE(02) NOT EQUAL WRK-GENRE-FILTER
+                  AND FS-MOV-GENRE(03) NOT EQUAL WRK-GENRE-FILTER
+                   MOVE ZEROES TO WRK-SHOW-REC
+               END-IF
+           END-IF.
+           IF WRK-PUBLI-FILTER NOT EQUAL SPACES
+               IF FS-MOV-PUBLI NOT EQUAL WRK-PUBLI-FILTER
+                   MOVE ZEROES TO WRK-SHOW-REC
+               END-IF
+           END-IF.
+      *=================================================================
+       0030-SHOW-RECORD  SECTION.
+      *Formata e mostra uma linha do relatorio, parando para o operador
+      *apertar ENTER quando a tela enche
+      *=================================================================
+           MOVE SPACES TO WRK-BUFF.
+           STRING FS-MOV-COD       " "
+                  FS-MOV-TITLE     " "
+                  FS-MOV-GENRE(01) " "
+                  FS-MOV-LEN       " "
+                  FS-MOV-PUBLI     " "
+                  FS-MOV-GRADE     " "
+                  FS-MOV-YEAR
+                  INTO WRK-BUFF.
+           ADD 1 TO WRK-LINE.
+           DISPLAY DTA.
+           IF WRK-PRINT-YES
+               WRITE FS-PRINT-LINE FROM WRK-BUFF
+           END-IF.
+           PERFORM 0040-ACCUMULATE-STATS.
+           IF WRK-LINE NOT LESS THAN WRK-PAGE-BOTTOM
+               PERFORM 0035-SAVE-CHECKPOINT
+               DISPLAY "PRESSIONE ENTER PARA CONTINUAR" AT 2401
+               ACCEPT WRK-TECLA AT 2401
+               PERFORM 0010-INIT
+           END-IF.
+      *=================================================================
+       0035-SAVE-CHECKPOINT  SECTION.
+      *Grava o ultimo codigo mostrado em RELATCKPT.DAT, para que uma
+      *listagem interrompida possa ser retomada dali em vez de
+      *recomecar do primeiro registro
+      *=================================================================
+           MOVE FS-MOV-COD TO FS-CKPT-LINE.
+           OPEN OUTPUT CHECKPOINT.
+           WRITE FS-CKPT-LINE.
+           CLOSE CHECKPOINT.
+      *=================================================================
+       0040-ACCUMULATE-STATS  SECTION.
+      *Atualiza os totais apresentados no resumo final do relatorio
+      *=================================================================
+           ADD 1 TO WRK-TOTAL-COUNT.
+           ADD FS-MOV-GRADE TO WRK-GRADE-SUM.
+           ADD FS-MOV-LEN TO WRK-LEN-SUM.
+           PERFORM VARYING WRK-GENRE-SUB FROM 1 BY 1
+                   UNTIL WRK-GENRE-SUB GREATER THAN 3
+               IF FS-MOV-GENRE(WRK-GENRE-SUB) NOT EQUAL SPACES
+                   PERFORM 0045-TALLY-GENRE
+               END-IF
+           END-PERFORM.
+      *=================================================================
+       0045-TALLY-GENRE  SECTION.
+      *Procura o genero atual na tabela de totais e soma, criando uma
+      *entrada nova quando o genero ainda nao apareceu no relatorio
+      *=================================================================
+           MOVE ZEROES TO WRK-GENRE-FOUND.
+           PERFORM VARYING WRK-GENRE-SLOT FROM 1 BY 1
+                   UNTIL WRK-GENRE-SLOT GREATER THAN WRK-GENRE-COUNT
+               IF WRK-GENRE-NAME(WRK-GENRE-SLOT)
+                       EQUAL FS-MOV-GENRE(WRK-GENRE-SUB)
+                   ADD 1 TO WRK-GENRE-TOTAL(WRK-GENRE-SLOT)
+                   MOVE 1 TO WRK-GENRE-FOUND
+               END-IF
+           END-PERFORM.
+           IF WRK-GENRE-FOUND EQUAL ZEROES
+               AND WRK-GENRE-COUNT LESS THAN 20
+               ADD 1 TO WRK-GENRE-COUNT
+               MOVE FS-MOV-GENRE(WRK-GENRE-SUB)
+                   TO WRK-GENRE-NAME(WRK-GENRE-COUNT)
+               MOVE 1 TO WRK-GENRE-TOTAL(WRK-GENRE-COUNT)
+           END-IF.
+      *=================================================================
+       0050-SHOW-SUMMARY  SECTION.
+      *Mostra o resumo estatistico do relatorio apos a listagem
+      *=================================================================
+           IF WRK-TOTAL-COUNT GREATER THAN ZEROES
+               COMPUTE WRK-AVG-GRADE = WRK-GRADE-SUM / WRK-TOTAL-COUNT
+               COMPUTE WRK-AVG-LEN = WRK-LEN-SUM / WRK-TOTAL-COUNT
+           END-IF.
+           DISPLAY CLEAR-SCREEN.
+           MOVE 01 TO WRK-LINE.
+           MOVE SPACES TO WRK-BUFF.
+           STRING "RESUMO DO RELATORIO" INTO WRK-BUFF.
+           DISPLAY DTA.
+           IF WRK-PRINT-YES
+               WRITE FS-PRINT-LINE FROM WRK-BUFF
+           END-IF.
+
+           ADD 2 TO WRK-LINE.
+           MOVE SPACES TO WRK-BUFF.
+           STRING "TOTAL DE FILMES: " WRK-TOTAL-COUNT INTO WRK-BUFF.
+           DISPLAY DTA.
+           IF WRK-PRINT-YES
+               WRITE FS-PRINT-LINE FROM WRK-BUFF
+           END-IF.
+
+           ADD 1 TO WRK-LINE.
+           MOVE SPACES TO WRK-BUFF.
+           STRING "NOTA MEDIA: " WRK-AVG-GRADE INTO WRK-BUFF.
+           DISPLAY DTA.
+           IF WRK-PRINT-YES
+               WRITE FS-PRINT-LINE FROM WRK-BUFF
+           END-IF.
+
+           ADD 1 TO WRK-LINE.
+           MOVE SPACES TO WRK-BUFF.
+           STRING "DURACAO TOTAL: " WRK-LEN-SUM " MEDIA: "
+               WRK-AVG-LEN INTO WRK-BUFF.
+           DISPLAY DTA.
+           IF WRK-PRINT-YES
+               WRITE FS-PRINT-LINE FROM WRK-BUFF
+           END-IF.
+
+           ADD 2 TO WRK-LINE.
+           MOVE SPACES TO WRK-BUFF.
+           STRING "FILMES POR GENERO:" INTO WRK-BUFF.
+           DISPLAY DTA.
+           IF WRK-PRINT-YES
+               WRITE FS-PRINT-LINE FROM WRK-BUFF
+           END-IF.
+
+           PERFORM VARYING WRK-GENRE-SLOT FROM 1 BY 1
+                   UNTIL WRK-GENRE-SLOT GREATER THAN WRK-GENRE-COUNT
+               ADD 1 TO WRK-LINE
+               MOVE SPACES TO WRK-BUFF
+               STRING "  " WRK-GENRE-NAME(WRK-GENRE-SLOT) ": "
+                   WRK-GENRE-TOTAL(WRK-GENRE-SLOT) INTO WRK-BUFF
+               DISPLAY DTA
+               IF WRK-PRINT-YES
+                   WRITE FS-PRINT-LINE FROM WRK-BUFF
+               END-IF
+           END-PERFORM.
        END PROGRAM RELATORIO.
