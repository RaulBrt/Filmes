@@ -0,0 +1,42 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Confirmar que uma distribuidora informada existe na
+      *           tabela de distribuidoras validas (DISTRIB.DAT)
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDATEDISTRIB.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT DISTRIBS ASSIGN TO "DISTRIB.DAT"
+           FILE STATUS IS LNK-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS FS-DISTRIB-NAME.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  DISTRIBS.
+           01 FS-DISTRIB.
+               COPY DISTRIBFLDS.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       77  LNK-DISTRIB-NAME           PIC X(15).
+       77  LNK-STATUS                 PIC 9(03).
+
+       PROCEDURE DIVISION USING LNK-DISTRIB-NAME, LNK-STATUS.
+       MAIN-PROCEDURE.
+           OPEN INPUT DISTRIBS.
+           IF LNK-STATUS NOT EQUAL ZEROES
+               GOBACK
+           END-IF.
+           MOVE LNK-DISTRIB-NAME TO FS-DISTRIB-NAME.
+           READ DISTRIBS
+               INVALID KEY
+                   MOVE 615 TO LNK-STATUS
+               NOT INVALID KEY
+                   MOVE ZEROES TO LNK-STATUS
+           END-READ.
+           CLOSE DISTRIBS.
+           GOBACK.
+       END PROGRAM VALIDATEDISTRIB.
