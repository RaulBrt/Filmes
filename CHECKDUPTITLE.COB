@@ -0,0 +1,83 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Procurar no arquivo de filmes um titulo ja cadastrado
+      *           parecido com o titulo informado, para alertar o
+      *           atendente antes da gravacao de um possivel duplicado
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHECKDUPTITLE.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT MOVIES ASSIGN TO "MOVIES.DAT"
+           FILE STATUS IS LNK-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FS-MOV-COD.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  MOVIES.
+           01 FS-MOVIE.
+               COPY MOVIEFLDS.
+       WORKING-STORAGE SECTION.
+       77  WRK-FILTER-LEN          PIC 9(02) VALUE ZEROES.
+       77  WRK-MATCH-COUNT         PIC 9(03) VALUE ZEROES.
+       77  WRK-FOUND               PIC 9(01) VALUE ZEROES.
+       LINKAGE SECTION.
+       77  LNK-STATUS              PIC 9(03).
+       77  LNK-TITLE               PIC X(30).
+       77  LNK-MATCH-COD           PIC 9(05).
+       77  LNK-MATCH-TITLE         PIC X(30).
+
+       PROCEDURE DIVISION USING LNK-STATUS, LNK-TITLE, LNK-MATCH-COD,
+               LNK-MATCH-TITLE.
+       0000-MAIN-PROCEDURE.
+           MOVE ZEROES TO WRK-FOUND.
+           MOVE ZEROES TO LNK-MATCH-COD.
+           MOVE SPACES TO LNK-MATCH-TITLE.
+           PERFORM 0010-FIND-FILTER-LEN.
+           OPEN INPUT MOVIES.
+           IF LNK-STATUS EQUAL ZEROES AND WRK-FILTER-LEN GREATER THAN
+               ZEROES
+               PERFORM 0020-SEARCH-LOOP
+                   UNTIL WRK-FOUND EQUAL 1
+                   OR LNK-STATUS NOT EQUAL ZEROES
+           END-IF.
+           CLOSE MOVIES.
+           IF WRK-FOUND EQUAL 1
+               MOVE 1 TO LNK-STATUS
+           ELSE
+               MOVE ZEROES TO LNK-STATUS
+           END-IF.
+           GOBACK.
+
+      *=================================================================
+       0010-FIND-FILTER-LEN     SECTION.
+      *Acha o comprimento efetivo do titulo informado
+      *=================================================================
+           MOVE 30 TO WRK-FILTER-LEN.
+           PERFORM UNTIL WRK-FILTER-LEN EQUAL ZEROES
+               OR LNK-TITLE(WRK-FILTER-LEN:1) NOT EQUAL SPACE
+               SUBTRACT 1 FROM WRK-FILTER-LEN
+           END-PERFORM.
+
+      *=================================================================
+       0020-SEARCH-LOOP     SECTION.
+      *Le o proximo registro e verifica se o titulo e parecido
+      *=================================================================
+           READ MOVIES NEXT RECORD
+               AT END
+                   MOVE 607 TO LNK-STATUS
+               NOT AT END
+                   MOVE ZEROES TO WRK-MATCH-COUNT
+                   INSPECT FS-MOV-TITLE TALLYING WRK-MATCH-COUNT
+                       FOR ALL LNK-TITLE(1:WRK-FILTER-LEN)
+                   IF WRK-MATCH-COUNT GREATER THAN ZEROES
+                       MOVE FS-MOV-COD TO LNK-MATCH-COD
+                       MOVE FS-MOV-TITLE TO LNK-MATCH-TITLE
+                       MOVE 1 TO WRK-FOUND
+                   END-IF
+           END-READ.
+
+       END PROGRAM CHECKDUPTITLE.
