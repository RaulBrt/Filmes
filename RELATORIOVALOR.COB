@@ -0,0 +1,171 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Listar o custo de aquisicao e o potencial de receita
+      *           de aluguel do acervo, filme a filme, totalizando ao
+      *           final o valor investido no catalogo (custo unitario
+      *           vezes a quantidade de copias de cada titulo) e a
+      *           receita potencial de uma rodada completa de alugueis
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIOVALOR.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT MOVIES ASSIGN TO "MOVIES.DAT"
+           FILE STATUS IS WRK-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FS-MOV-COD.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  MOVIES.
+           01 FS-MOVIE.
+               COPY MOVIEFLDS.
+       WORKING-STORAGE SECTION.
+       77  WRK-STATUS                  PIC 9(03)  VALUE ZEROES.
+       77  WRK-TRIES                   PIC 9(01)  VALUE ZEROES.
+       77  WRK-HEADER                  PIC X(71)  VALUE SPACES.
+       77  WRK-LINE                    PIC 9(04)  VALUE ZEROES.
+       77  WRK-TECLA                   PIC X(01)  VALUE SPACES.
+       77  WRK-BUFF                    PIC X(71)  VALUE SPACES.
+       77  WRK-PAGE-BOTTOM             PIC 9(02)  VALUE 22.
+       77  WRK-TOTAL-COUNT             PIC 9(05)  VALUE ZEROES.
+       77  WRK-LINE-COST               PIC 9(08)V99 VALUE ZEROES.
+       77  WRK-LINE-RENTVAL            PIC 9(08)V99 VALUE ZEROES.
+       77  WRK-COST-TOTAL              PIC 9(10)V99 VALUE ZEROES.
+       77  WRK-RENTVAL-TOTAL           PIC 9(10)V99 VALUE ZEROES.
+       LINKAGE SECTION.
+       77  LNK-BUFF PIC X(1) VALUE SPACES.
+       SCREEN  SECTION.
+       01  CLEAR.
+           05 CLEAR-SCREEN.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL.
+       01  SHOW-MV.
+           05 TITLE-SCREEN.
+               10 LINE 01 COLUMN 01    PIC X(19) ERASE EOL
+                  BACKGROUND-COLOR 2 FROM "VALOR DO ACERVO".
+           05 HEADER-SCREEN.
+               10 LINE 02 COLUMN 01    PIC X(71) ERASE EOL
+                  BACKGROUND-COLOR 2 FROM WRK-HEADER.
+       01  SHOW-LINE.
+           05 DTA.
+               10 LINE WRK-LINE COLUMN 01 PIC X(71) ERASE EOL
+                  BACKGROUND-COLOR 0 FOREGROUND-COLOR 2 FROM WRK-BUFF.
+
+       PROCEDURE DIVISION USING LNK-BUFF.
+       MAIN-PROCEDURE.
+           OPEN INPUT MOVIES.
+           IF WRK-STATUS EQUAL 350 AND WRK-TRIES LESS THAN 1
+               ADD 1 TO WRK-TRIES
+               CLOSE MOVIES
+               OPEN OUTPUT MOVIES
+               CLOSE MOVIES
+               OPEN INPUT MOVIES
+           END-IF.
+           IF WRK-TRIES GREATER THAN 0 AND WRK-STATUS NOT EQUAL 0
+               CALL "ERROS" USING WRK-STATUS, "RELATORIOVALOR"
+           ELSE IF WRK-STATUS EQUAL ZEROES
+               PERFORM 0010-INIT
+               PERFORM 0020-READ-FILE
+               PERFORM 0050-SHOW-SUMMARY
+               ADD 1 TO WRK-LINE
+               ACCEPT WRK-TECLA AT WRK-LINE
+           ELSE
+               CALL "ERROS" USING WRK-STATUS, "RELATORIOVALOR"
+           END-IF.
+           CLOSE MOVIES.
+           GOBACK.
+
+      *=================================================================
+       0010-INIT  SECTION.
+      *Desenha o cabecalho do relatorio
+      *=================================================================
+               STRING "COD  TITULO                        COPIAS CUSTO "
+               "UNIT   TOTAL INVEST"
+               INTO WRK-HEADER.
+               DISPLAY CLEAR-SCREEN.
+               DISPLAY TITLE-SCREEN.
+               DISPLAY HEADER-SCREEN.
+               MOVE 03 TO WRK-LINE.
+
+      *=================================================================
+       0020-READ-FILE  SECTION.
+      *Le o arquivo sequencialmente, mostrando o valor investido em
+      *cada titulo e acumulando os totais gerais do acervo
+      *=================================================================
+           PERFORM UNTIL WRK-STATUS NOT EQUAL 0
+                   READ MOVIES
+                   IF WRK-STATUS EQUAL 0
+                       PERFORM 0030-SHOW-RECORD
+                   ELSE IF WRK-STATUS EQUAL 100
+                       EXIT PERFORM
+                   ELSE
+                       CALL "ERROS" USING WRK-STATUS, "RELATORIOVALOR"
+                   END-IF
+               END-PERFORM.
+           MOVE ZEROES TO WRK-STATUS.
+
+      *=================================================================
+       0030-SHOW-RECORD  SECTION.
+      *Formata e mostra uma linha do relatorio, parando para o operador
+      *apertar ENTER quando a tela enche
+      *=================================================================
+           COMPUTE WRK-LINE-COST =
+               FS-MOV-COST * FS-MOV-COPIES-TOT.
+           COMPUTE WRK-LINE-RENTVAL =
+               FS-MOV-RENTPRICE * FS-MOV-COPIES-TOT.
+
+           MOVE SPACES TO WRK-BUFF.
+           STRING FS-MOV-COD         " "
+                  FS-MOV-TITLE       " "
+                  FS-MOV-COPIES-TOT  " "
+                  FS-MOV-COST        " "
+                  WRK-LINE-COST
+                  INTO WRK-BUFF.
+           ADD 1 TO WRK-LINE.
+           DISPLAY DTA.
+
+           PERFORM 0040-ACCUMULATE-STATS.
+           IF WRK-LINE NOT LESS THAN WRK-PAGE-BOTTOM
+               DISPLAY "PRESSIONE ENTER PARA CONTINUAR" AT 2401
+               ACCEPT WRK-TECLA AT 2401
+               PERFORM 0010-INIT
+           END-IF.
+
+      *=================================================================
+       0040-ACCUMULATE-STATS  SECTION.
+      *Atualiza os totais apresentados no resumo final do relatorio
+      *=================================================================
+           ADD 1 TO WRK-TOTAL-COUNT.
+           ADD WRK-LINE-COST TO WRK-COST-TOTAL.
+           ADD WRK-LINE-RENTVAL TO WRK-RENTVAL-TOTAL.
+
+      *=================================================================
+       0050-SHOW-SUMMARY  SECTION.
+      *Mostra o resumo estatistico do relatorio apos a listagem
+      *=================================================================
+           DISPLAY CLEAR-SCREEN.
+           MOVE 01 TO WRK-LINE.
+           MOVE SPACES TO WRK-BUFF.
+           STRING "RESUMO DO VALOR DO ACERVO" INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           ADD 2 TO WRK-LINE.
+           MOVE SPACES TO WRK-BUFF.
+           STRING "TOTAL DE FILMES: " WRK-TOTAL-COUNT INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           ADD 1 TO WRK-LINE.
+           MOVE SPACES TO WRK-BUFF.
+           STRING "TOTAL INVESTIDO (CUSTO X COPIAS): "
+               WRK-COST-TOTAL INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           ADD 1 TO WRK-LINE.
+           MOVE SPACES TO WRK-BUFF.
+           STRING "RECEITA POTENCIAL POR RODADA DE ALUGUEL: "
+               WRK-RENTVAL-TOTAL INTO WRK-BUFF.
+           DISPLAY DTA.
+       END PROGRAM RELATORIOVALOR.
