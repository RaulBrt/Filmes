@@ -0,0 +1,328 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Registrar a devolucao de uma copia alugada de um filme
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEVOLVER.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT MOVIES ASSIGN TO "MOVIES.DAT"
+           FILE STATUS IS WRK-MOV-FSTAT
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS FS-MOV-COD
+           LOCK MODE IS AUTOMATIC.
+
+           SELECT RENTALS ASSIGN TO "RENTALS.DAT"
+           FILE STATUS IS WRK-RENT-FSTAT
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-RENT-KEY.
+
+           SELECT WAITLIST ASSIGN TO "WAITLIST.DAT"
+           FILE STATUS IS WRK-WAIT-FSTAT
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-WAIT-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD  MOVIES.
+           01 FS-MOVIE.
+               COPY MOVIEFLDS.
+           FD  RENTALS.
+           01 FS-RENTAL.
+               COPY RENTFLDS.
+           FD  WAITLIST.
+           01 FS-WAITREC.
+               COPY WAITFLDS.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-BUFF                PIC X(30).
+       77  WRK-LINE                PIC 9(02).
+       77  WRK-TRIES               PIC 9(01) VALUE ZEROES.
+       77  WRK-MOV-FSTAT           PIC 9(03) VALUE ZEROES.
+       77  WRK-RENT-FSTAT          PIC 9(03) VALUE ZEROES.
+       77  WRK-WAIT-FSTAT          PIC 9(03) VALUE ZEROES.
+       77  WRK-STATUS              PIC 9(03) VALUE ZEROES.
+       77  WRK-MOV-COD-MSK         PIC X(05) JUSTIFIED RIGHT.
+       77  WRK-CUST-COD-MSK        PIC X(05) JUSTIFIED RIGHT.
+       77  WRK-CUST-COD            PIC 9(05) VALUE ZEROES.
+       77  WRK-FOUND               PIC 9(01) VALUE ZEROES.
+       77  WRK-WAIT-FOUND          PIC 9(01) VALUE ZEROES.
+       77  WRK-CONFIRM             PIC X(01).
+
+       01  WRK-AREA.
+           05 WRK-MENU-TITLE       PIC X(30).
+           05 WRK-MENU-ITEM        PIC X(30) OCCURS 12 TIMES.
+           05 WRK-MENU-SIZE        PIC 9(01).
+
+       01  WRK-MOVIE.
+           COPY MOVIEFLDS
+               REPLACING ==FS-MOV-COD==   BY ==WRK-MOV-COD==
+                         ==FS-MOV-EXTREF== BY ==WRK-MOV-EXTREF==
+                         ==FS-MOV-TITLE== BY ==WRK-MOV-TITLE==
+                         ==FS-MOV-GENRE== BY ==WRK-MOV-GENRE==
+                         ==FS-MOV-LEN==   BY ==WRK-MOV-LEN==
+                         ==FS-MOV-PUBLI== BY ==WRK-MOV-PUBLI==
+                         ==FS-MOV-GRADE== BY ==WRK-MOV-GRADE==
+                         ==FS-MOV-RATING== BY ==WRK-MOV-RATING==
+                         ==FS-MOV-YEAR==  BY ==WRK-MOV-YEAR==
+                         ==FS-MOV-SERIES== BY ==WRK-MOV-SERIES==
+                         ==FS-MOV-COPIES-TOT==
+                             BY ==WRK-MOV-COPIES-TOT==
+                         ==FS-MOV-COPIES-AVL==
+                             BY ==WRK-MOV-COPIES-AVL==
+                                 ==FS-MOV-CREATED-DT==
+                                     BY ==WRK-MOV-CREATED-DT==
+                                 ==FS-MOV-MODIFIED-DT==
+                                     BY ==WRK-MOV-MODIFIED-DT==
+                                     ==FS-MOV-COST==
+                                         BY ==WRK-MOV-COST==
+                                     ==FS-MOV-RENTPRICE==
+                                         BY ==WRK-MOV-RENTPRICE==
+                                     ==FS-MOV-LANGUAGE==
+                                         BY ==WRK-MOV-LANGUAGE==
+                                     ==FS-MOV-SUBTITLE==
+                                         BY ==WRK-MOV-SUBTITLE==.
+
+       01  WRK-RENTAL.
+           COPY RENTFLDS
+               REPLACING ==FS-RENT-MOV-COD==  BY ==WRK-RENT-MOV-COD==
+                         ==FS-RENT-DUE-DATE== BY ==WRK-RENT-DUE-DATE==
+                         ==FS-RENT-CUST-COD== BY ==WRK-RENT-CUST-COD==
+                         ==FS-RENT-DATE==     BY ==WRK-RENT-DATE==
+                         ==FS-RENT-STATUS==   BY ==WRK-RENT-STATUS==
+                         ==FS-RENT-ABERTO==   BY ==WRK-RENT-ABERTO==
+                         ==FS-RENT-DEVOLVIDO==
+                             BY ==WRK-RENT-DEVOLVIDO==.
+
+       01  WRK-WAITREC.
+           COPY WAITFLDS
+               REPLACING ==FS-WAIT-MOV-COD==  BY ==WRK-WAIT-MOV-COD==
+                         ==FS-WAIT-DATE==     BY ==WRK-WAIT-DATE==
+                         ==FS-WAIT-TIME==     BY ==WRK-WAIT-TIME==
+                         ==FS-WAIT-CUST-COD== BY ==WRK-WAIT-CUST-COD==
+                         ==FS-WAIT-STATUS==   BY ==WRK-WAIT-STATUS==
+                         ==FS-WAIT-PENDENTE== BY ==WRK-WAIT-PENDENTE==
+                         ==FS-WAIT-AVISADO==  BY ==WRK-WAIT-AVISADO==.
+
+       LINKAGE SECTION.
+       77  LNK-BUFF PIC X(1) VALUE SPACES.
+       SCREEN  SECTION.
+       01  CLEAR.
+           05 CLEAR-SCREEN.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL.
+       01  CONFIRM.
+           05 CONFIRM-SCREEN.
+               10 LINE 03 COLUMN 01 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 2 FROM "DEVOLUCAO".
+           05 DTA.
+               10 LINE WRK-LINE COLUMN 05 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 0 FOREGROUND-COLOR 2 FROM WRK-BUFF.
+       01  UNCONFIRM.
+           05 UNCONFIRM-SCREEN.
+               10 LINE 03 COLUMN 05 PIC X(23) ERASE EOL
+               BACKGROUND-COLOR 4 FROM "DEVOLUCAO NAO REALIZADA".
+               10 LINE 04 COLUMN 05 PIC X(27) ERASE EOL
+               FOREGROUND-COLOR 7 FROM "PRESSIONE ENTER PARA VOLTAR".
+       01  SUCCESS-SCREEN.
+           05 SUCC-TITLE.
+               10 LINE 03 COLUMN 05 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 2 FROM "FILME DEVOLVIDO".
+           05 SUCC-MSG.
+               10 LINE 04 COLUMN 05 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 0 FOREGROUND-COLOR 7 FROM
+                  "PRESSIONE ENTER PARA VOLTAR".
+
+       PROCEDURE DIVISION USING LNK-BUFF.
+       0000-MAIN-PROCEDURE.
+           PERFORM 0010-ZERO-INFO.
+           PERFORM 0020-DRAW-MENU.
+           PERFORM 0030-GET-INFO.
+           PERFORM 0040-FIND-OPEN-RENTAL.
+           IF WRK-STATUS EQUAL ZEROES
+               PERFORM 0050-CONFIRM-RETURN
+           ELSE
+               CALL "ERROS" USING WRK-STATUS, "DEVOLVER"
+           END-IF.
+           GOBACK.
+
+      *=================================================================
+       0010-ZERO-INFO      SECTION.
+      *Apaga todas as informacoes gravadas nas variaveis
+      *=================================================================
+           MOVE ZEROES TO WRK-STATUS.
+           MOVE ZEROES TO WRK-FOUND.
+           MOVE SPACES TO WRK-MOV-COD-MSK.
+           MOVE ZEROES TO WRK-MOV-COD.
+           MOVE SPACES TO WRK-MOV-TITLE.
+           MOVE SPACES TO WRK-CUST-COD-MSK.
+           MOVE ZEROES TO WRK-CUST-COD.
+
+      *=================================================================
+       0020-DRAW-MENU      SECTION.
+      *Desenha o campo para receber o codigo do filme a devolver
+      *=================================================================
+           MOVE "DEVOLUCAO" TO WRK-MENU-TITLE.
+           MOVE "CODIGO DO FILME: " TO WRK-MENU-ITEM(01).
+           MOVE 1 TO WRK-MENU-SIZE.
+           CALL "MENUS" USING WRK-AREA.
+           DISPLAY "PRESSIONE ENTER PARA VOLTAR" AT 1005.
+
+      *=================================================================
+       0030-GET-INFO      SECTION.
+      *Recebe o codigo do filme a devolver
+      *=================================================================
+           ACCEPT WRK-MOV-COD-MSK AT 0329.
+           IF WRK-MOV-COD-MSK EQUAL SPACES
+               GOBACK
+           END-IF.
+           DISPLAY "CLIENTE (CODIGO): "    AT 0401.
+           ACCEPT WRK-CUST-COD-MSK         AT 0420.
+           IF WRK-CUST-COD-MSK EQUAL SPACES
+               GOBACK
+           END-IF.
+           MOVE WRK-MOV-COD-MSK TO WRK-MOV-COD.
+           MOVE WRK-CUST-COD-MSK TO WRK-CUST-COD.
+           CALL "SEARCHMOVIE" USING WRK-MOVIE, WRK-STATUS.
+
+      *=================================================================
+       0040-FIND-OPEN-RENTAL      SECTION.
+      *Procura um aluguel em aberto para o filme informado
+      *=================================================================
+           IF WRK-STATUS EQUAL ZEROES
+               OPEN I-O RENTALS
+               MOVE WRK-MOV-COD TO FS-RENT-MOV-COD
+               MOVE ZEROES TO FS-RENT-DUE-DATE
+               MOVE ZEROES TO FS-RENT-CUST-COD
+               START RENTALS KEY IS NOT LESS THAN FS-RENT-KEY
+                   IN FS-RENTAL
+                   INVALID KEY
+                       MOVE 610 TO WRK-STATUS
+               END-START
+               PERFORM UNTIL WRK-FOUND EQUAL 1
+                              OR WRK-STATUS NOT EQUAL ZEROES
+                   READ RENTALS NEXT RECORD
+                       AT END
+                           MOVE 610 TO WRK-STATUS
+                       NOT AT END
+                           IF FS-RENT-MOV-COD NOT EQUAL WRK-MOV-COD
+                               MOVE 610 TO WRK-STATUS
+                           ELSE
+                               IF FS-RENT-STATUS EQUAL "A" AND
+                                   FS-RENT-CUST-COD EQUAL WRK-CUST-COD
+                                   MOVE 1 TO WRK-FOUND
+                                   MOVE FS-RENTAL TO WRK-RENTAL
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+      *=================================================================
+       0050-CONFIRM-RETURN      SECTION.
+      *Desenha uma tela pedindo a confirmacao da devolucao
+      *=================================================================
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY CONFIRM-SCREEN.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 07 TO WRK-LINE.
+           STRING "FILME: " WRK-MOV-TITLE INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 08 TO WRK-LINE.
+           STRING "CLIENTE: " WRK-RENT-CUST-COD INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           DISPLAY "CONFIRMA A DEVOLUCAO (S/N)? " AT 1101.
+           ACCEPT WRK-CONFIRM AT 1130.
+
+           IF WRK-CONFIRM EQUAL 'S' OR WRK-CONFIRM EQUAL 's'
+               PERFORM 0060-CLOSE-RENTAL
+               PERFORM 0065-CHECK-WAITLIST
+               PERFORM 0070-UPDATE-MOVIE-COPIES
+               CLOSE RENTALS
+               DISPLAY CLEAR-SCREEN
+               DISPLAY SUCCESS-SCREEN
+               ACCEPT WRK-BUFF
+           ELSE
+               CLOSE RENTALS
+               DISPLAY CLEAR-SCREEN
+               DISPLAY UNCONFIRM
+               ACCEPT WRK-BUFF
+           END-IF.
+
+      *=================================================================
+       0060-CLOSE-RENTAL      SECTION.
+      *Marca o registro de aluguel como devolvido
+      *=================================================================
+           MOVE "D" TO FS-RENT-STATUS.
+           REWRITE FS-RENTAL.
+
+      *=================================================================
+       0065-CHECK-WAITLIST      SECTION.
+      *Antes da copia voltar para a disponibilidade geral, verifica se
+      *ha algum cliente na lista de espera para este filme e avisa o
+      *mais antigo deles
+      *=================================================================
+           MOVE ZEROES TO WRK-WAIT-FOUND.
+           MOVE ZEROES TO WRK-TRIES.
+           OPEN I-O WAITLIST.
+           IF WRK-WAIT-FSTAT EQUAL 350 AND WRK-TRIES LESS THAN 1
+               ADD 1 TO WRK-TRIES
+               CLOSE WAITLIST
+               OPEN OUTPUT WAITLIST
+               CLOSE WAITLIST
+               OPEN I-O WAITLIST
+           END-IF.
+           IF WRK-WAIT-FSTAT EQUAL ZEROES
+               MOVE WRK-MOV-COD TO FS-WAIT-MOV-COD
+               MOVE ZEROES      TO FS-WAIT-DATE
+               MOVE ZEROES      TO FS-WAIT-TIME
+               START WAITLIST KEY IS NOT LESS THAN FS-WAIT-KEY
+                   IN FS-WAITREC
+                   INVALID KEY
+                       MOVE 1 TO WRK-WAIT-FOUND
+               END-START
+               PERFORM UNTIL WRK-WAIT-FOUND EQUAL 1
+                   READ WAITLIST NEXT RECORD
+                       AT END
+                           MOVE 1 TO WRK-WAIT-FOUND
+                       NOT AT END
+                           IF FS-WAIT-MOV-COD NOT EQUAL WRK-MOV-COD
+                               MOVE 1 TO WRK-WAIT-FOUND
+                           ELSE
+                               IF FS-WAIT-STATUS EQUAL "P"
+                                   SET FS-WAIT-AVISADO TO TRUE
+                                   REWRITE FS-WAITREC
+                                   DISPLAY "CLIENTE " FS-WAIT-CUST-COD
+                                       " NA LISTA DE ESPERA - AVISAR. "
+                                       "PRESSIONE ENTER" AT 1001
+                                   ACCEPT WRK-BUFF AT 1001
+                                   MOVE 1 TO WRK-WAIT-FOUND
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE WAITLIST
+           END-IF.
+
+      *=================================================================
+       0070-UPDATE-MOVIE-COPIES      SECTION.
+      *Incrementa a quantidade de copias disponiveis do filme
+      *=================================================================
+           OPEN I-O MOVIES.
+           MOVE WRK-MOV-COD TO FS-MOV-COD.
+           READ MOVIES
+               NOT INVALID KEY
+                   ADD 1 TO FS-MOV-COPIES-AVL
+                   REWRITE FS-MOVIE
+           END-READ.
+           CLOSE MOVIES.
+       END PROGRAM DEVOLVER.
