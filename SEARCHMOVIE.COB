@@ -17,39 +17,65 @@
        FILE SECTION.
            FD  MOVIES.
            01 FS-MOVIE.
-               05 FS-MOV-COD          PIC 9(05) VALUE ZEROES.
-               05 FS-MOV-TITLE        PIC X(30) VALUE SPACES.
-               05 FS-MOV-GENRE        PIC X(08) VALUE SPACES.
-               05 FS-MOV-LEN          PIC 9(03) VALUE ZEROES.
-               05 FS-MOV-PUBLI        PIC X(15) VALUE SPACES.
-               05 FS-MOV-GRADE        PIC 9(02) VALUE ZEROES.
+               COPY MOVIEFLDS.
        WORKING-STORAGE SECTION.
+       77  WRK-TRIES                  PIC 9(01) VALUE ZEROES.
        LINKAGE SECTION.
        77  LNK-STATUS                 PIC 9(03).
        01  LNK-MOVIE.
-           05 LNK-MOV-COD             PIC 9(05) VALUE ZEROES.
-           05 LNK-MOV-TITLE           PIC X(30) VALUE SPACES.
-           05 LNK-MOV-GENRE           PIC X(08) VALUE SPACES.
-           05 LNK-MOV-LEN             PIC 9(03) VALUE ZEROES.
-           05 LNK-MOV-PUBLI           PIC X(15) VALUE SPACES.
-           05 LNK-MOV-GRADE           PIC 9(02) VALUE ZEROES.
+           COPY MOVIEFLDS
+               REPLACING ==FS-MOV-COD==   BY ==LNK-MOV-COD==
+                         ==FS-MOV-EXTREF== BY ==LNK-MOV-EXTREF==
+                         ==FS-MOV-TITLE== BY ==LNK-MOV-TITLE==
+                         ==FS-MOV-GENRE== BY ==LNK-MOV-GENRE==
+                         ==FS-MOV-LEN==   BY ==LNK-MOV-LEN==
+                         ==FS-MOV-PUBLI== BY ==LNK-MOV-PUBLI==
+                         ==FS-MOV-GRADE== BY ==LNK-MOV-GRADE==
+                         ==FS-MOV-RATING== BY ==LNK-MOV-RATING==
+                         ==FS-MOV-YEAR==  BY ==LNK-MOV-YEAR==
+                         ==FS-MOV-SERIES== BY ==LNK-MOV-SERIES==
+                         ==FS-MOV-COPIES-TOT==
+                             BY ==LNK-MOV-COPIES-TOT==
+                         ==FS-MOV-COPIES-AVL==
+                             BY ==LNK-MOV-COPIES-AVL==
+                                 ==FS-MOV-CREATED-DT==
+                                     BY ==LNK-MOV-CREATED-DT==
+                                 ==FS-MOV-MODIFIED-DT==
+                                     BY ==LNK-MOV-MODIFIED-DT==
+                                     ==FS-MOV-COST==
+                                         BY ==LNK-MOV-COST==
+                                     ==FS-MOV-RENTPRICE==
+                                         BY ==LNK-MOV-RENTPRICE==
+                                     ==FS-MOV-LANGUAGE==
+                                         BY ==LNK-MOV-LANGUAGE==
+                                     ==FS-MOV-SUBTITLE==
+                                         BY ==LNK-MOV-SUBTITLE==.
 
        PROCEDURE DIVISION USING LNK-MOVIE,LNK-STATUS.
        MAIN-PROCEDURE.
            OPEN INPUT MOVIES.
-           IF LNK-STATUS NOT EQUAL TO ZEROES
-               CALL "ERROS" USING LNK-STATUS
+           IF LNK-STATUS EQUAL 350 AND WRK-TRIES LESS THAN 1
+               ADD 1 TO WRK-TRIES
+               CLOSE MOVIES
+               OPEN OUTPUT MOVIES
+               CLOSE MOVIES
+               PERFORM MAIN-PROCEDURE
+           ELSE IF WRK-TRIES GREATER THAN 0 AND LNK-STATUS NOT EQUAL 0
+               CALL "ERROS" USING LNK-STATUS, "SEARCHMOVIE"
+               CLOSE MOVIES
+           ELSE IF LNK-STATUS NOT EQUAL TO ZEROES
+               CALL "ERROS" USING LNK-STATUS, "SEARCHMOVIE"
+               CLOSE MOVIES
+           ELSE
+               MOVE LNK-MOVIE TO FS-MOVIE
+               READ MOVIES
+                   INVALID KEY
+                       MOVE 607 TO LNK-STATUS
+                       CALL "ERROS" USING LNK-STATUS, "SEARCHMOVIE"
+                   NOT INVALID KEY
+                       MOVE FS-MOVIE TO LNK-MOVIE
+               END-READ
                CLOSE MOVIES
-               GOBACK
            END-IF.
-           MOVE LNK-MOVIE TO FS-MOVIE.
-           READ MOVIES
-               INVALID KEY
-                   MOVE 607 TO LNK-STATUS
-                   CALL "ERROS" USING LNK-STATUS
-               NOT INVALID KEY
-                   MOVE FS-MOVIE TO LNK-MOVIE
-           END-READ.
-           CLOSE MOVIES.
            GOBACK.
        END PROGRAM SEARCHMOVIE.
