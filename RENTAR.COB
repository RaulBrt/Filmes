@@ -0,0 +1,395 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Registrar o aluguel de uma copia de um filme
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENTAR.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT MOVIES ASSIGN TO "MOVIES.DAT"
+           FILE STATUS IS WRK-MOV-FSTAT
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS FS-MOV-COD
+           LOCK MODE IS AUTOMATIC.
+
+           SELECT RENTALS ASSIGN TO "RENTALS.DAT"
+           FILE STATUS IS WRK-RENT-FSTAT
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-RENT-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD  MOVIES.
+           01 FS-MOVIE.
+               COPY MOVIEFLDS.
+           FD  RENTALS.
+           01 FS-RENTAL.
+               COPY RENTFLDS.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-BUFF                PIC X(30).
+       77  WRK-LINE                PIC 9(02).
+       77  WRK-TRIES               PIC 9(01) VALUE ZEROES.
+       77  WRK-MOV-FSTAT           PIC 9(03) VALUE ZEROES.
+       77  WRK-RENT-FSTAT          PIC 9(03) VALUE ZEROES.
+       77  WRK-STATUS              PIC 9(03) VALUE ZEROES.
+       77  WRK-MOV-COD-MSK         PIC X(05) JUSTIFIED RIGHT.
+       77  WRK-CUST-COD-MSK        PIC X(05) JUSTIFIED RIGHT.
+       77  WRK-DIAS-MSK            PIC X(03) JUSTIFIED RIGHT.
+       77  WRK-DIAS                PIC 9(03) VALUE ZEROES.
+       77  WRK-TODAY                PIC 9(08) VALUE ZEROES.
+       77  WRK-DUE-INT              PIC S9(08) COMP.
+       77  WRK-CONFIRM              PIC X(01).
+       77  WRK-CUST-STATUS          PIC 9(03) VALUE ZEROES.
+       77  WRK-MIN-AGE              PIC 9(02) VALUE ZEROES.
+       77  WRK-CUST-AGE             PIC 9(03) VALUE ZEROES.
+       77  WRK-TODAY-YEAR           PIC 9(04) VALUE ZEROES.
+       77  WRK-TODAY-MMDD           PIC 9(04) VALUE ZEROES.
+       77  WRK-CUST-BIRTH-YEAR      PIC 9(04) VALUE ZEROES.
+       77  WRK-CUST-BIRTH-MMDD      PIC 9(04) VALUE ZEROES.
+
+       01  WRK-AREA.
+           05 WRK-MENU-TITLE       PIC X(30).
+           05 WRK-MENU-ITEM        PIC X(30) OCCURS 12 TIMES.
+           05 WRK-MENU-SIZE        PIC 9(01).
+
+       01  WRK-MOVIE.
+           COPY MOVIEFLDS
+               REPLACING ==FS-MOV-COD==   BY ==WRK-MOV-COD==
+                         ==FS-MOV-EXTREF== BY ==WRK-MOV-EXTREF==
+                         ==FS-MOV-TITLE== BY ==WRK-MOV-TITLE==
+                         ==FS-MOV-GENRE== BY ==WRK-MOV-GENRE==
+                         ==FS-MOV-LEN==   BY ==WRK-MOV-LEN==
+                         ==FS-MOV-PUBLI== BY ==WRK-MOV-PUBLI==
+                         ==FS-MOV-GRADE== BY ==WRK-MOV-GRADE==
+                         ==FS-MOV-RATING== BY ==WRK-MOV-RATING==
+                         ==FS-MOV-YEAR==  BY ==WRK-MOV-YEAR==
+                         ==FS-MOV-SERIES== BY ==WRK-MOV-SERIES==
+                         ==FS-MOV-COPIES-TOT==
+                             BY ==WRK-MOV-COPIES-TOT==
+                         ==FS-MOV-COPIES-AVL==
+                             BY ==WRK-MOV-COPIES-AVL==
+                                 ==FS-MOV-CREATED-DT==
+                                     BY ==WRK-MOV-CREATED-DT==
+                                 ==FS-MOV-MODIFIED-DT==
+                                     BY ==WRK-MOV-MODIFIED-DT==
+                                     ==FS-MOV-COST==
+                                         BY ==WRK-MOV-COST==
+                                     ==FS-MOV-RENTPRICE==
+                                         BY ==WRK-MOV-RENTPRICE==
+                                     ==FS-MOV-LANGUAGE==
+                                         BY ==WRK-MOV-LANGUAGE==
+                                     ==FS-MOV-SUBTITLE==
+                                         BY ==WRK-MOV-SUBTITLE==.
+
+       01  WRK-CUSTOMER.
+           COPY CUSTFLDS
+               REPLACING ==FS-CUST-COD==   BY ==WRK-CUST-COD==
+                         ==FS-CUST-NAME==  BY ==WRK-CUST-NAME==
+                         ==FS-CUST-PHONE== BY ==WRK-CUST-PHONE==
+                         ==FS-CUST-DOC==   BY ==WRK-CUST-DOC==
+                         ==FS-CUST-BIRTHDATE==
+                             BY ==WRK-CUST-BIRTHDATE==.
+
+       01  WRK-RENTAL.
+           COPY RENTFLDS
+               REPLACING ==FS-RENT-MOV-COD==  BY ==WRK-RENT-MOV-COD==
+                         ==FS-RENT-DUE-DATE== BY ==WRK-RENT-DUE-DATE==
+                         ==FS-RENT-CUST-COD== BY ==WRK-RENT-CUST-COD==
+                         ==FS-RENT-DATE==     BY ==WRK-RENT-DATE==
+                         ==FS-RENT-STATUS==   BY ==WRK-RENT-STATUS==
+                         ==FS-RENT-ABERTO==   BY ==WRK-RENT-ABERTO==
+                         ==FS-RENT-DEVOLVIDO==
+                             BY ==WRK-RENT-DEVOLVIDO==.
+
+       LINKAGE SECTION.
+       77  LNK-BUFF PIC X(1) VALUE SPACES.
+       SCREEN  SECTION.
+       01  CLEAR.
+           05 CLEAR-SCREEN.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL.
+       01  CONFIRM.
+           05 CONFIRM-SCREEN.
+               10 LINE 03 COLUMN 01 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 2 FROM "ALUGUEL".
+           05 DTA.
+               10 LINE WRK-LINE COLUMN 05 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 0 FOREGROUND-COLOR 2 FROM WRK-BUFF.
+       01  UNCONFIRM.
+           05 UNCONFIRM-SCREEN.
+               10 LINE 03 COLUMN 05 PIC X(20) ERASE EOL
+               BACKGROUND-COLOR 4 FROM "ALUGUEL NAO REALIZADO".
+               10 LINE 04 COLUMN 05 PIC X(27) ERASE EOL
+               FOREGROUND-COLOR 7 FROM "PRESSIONE ENTER PARA VOLTAR".
+       01  SUCCESS-SCREEN.
+           05 SUCC-TITLE.
+               10 LINE 03 COLUMN 05 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 2 FROM "FILME ALUGADO".
+           05 SUCC-MSG.
+               10 LINE 04 COLUMN 05 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 0 FOREGROUND-COLOR 7 FROM
+                  "PRESSIONE ENTER PARA VOLTAR".
+
+       PROCEDURE DIVISION USING LNK-BUFF.
+       0000-MAIN-PROCEDURE.
+           PERFORM 0010-ZERO-INFO.
+           PERFORM 0020-DRAW-MENU.
+           PERFORM 0030-GET-INFO.
+           PERFORM 0040-SEARCH-MOVIE.
+           IF WRK-STATUS EQUAL ZEROES
+               PERFORM 0050-CHECK-AVAILABLE
+           END-IF.
+           IF WRK-STATUS EQUAL 609
+               PERFORM 0055-OFFER-WAITLIST
+           ELSE IF WRK-STATUS EQUAL ZEROES
+               PERFORM 0060-GET-RENT-INFO
+               IF WRK-STATUS EQUAL ZEROES
+                   PERFORM 0070-CONFIRM-RENT
+               ELSE
+                   CALL "ERROS" USING WRK-STATUS, "RENTAR"
+               END-IF
+           ELSE
+               CALL "ERROS" USING WRK-STATUS, "RENTAR"
+           END-IF.
+           GOBACK.
+
+      *=================================================================
+       0010-ZERO-INFO      SECTION.
+      *Apaga todas as informacoes gravadas nas variaveis
+      *=================================================================
+           MOVE ZEROES TO WRK-STATUS.
+
+           MOVE SPACES TO WRK-MOV-COD-MSK.
+           MOVE SPACES TO WRK-CUST-COD-MSK.
+           MOVE SPACES TO WRK-DIAS-MSK.
+
+           MOVE ZEROES TO WRK-MOV-COD.
+           MOVE SPACES TO WRK-MOV-TITLE.
+           MOVE SPACES TO WRK-MOV-GENRE(01).
+           MOVE SPACES TO WRK-MOV-GENRE(02).
+           MOVE SPACES TO WRK-MOV-GENRE(03).
+           MOVE ZEROES TO WRK-MOV-LEN.
+           MOVE SPACES TO WRK-MOV-PUBLI.
+           MOVE ZEROES TO WRK-MOV-GRADE.
+           MOVE ZEROES TO WRK-MOV-YEAR.
+           MOVE ZEROES TO WRK-MOV-COPIES-TOT.
+           MOVE ZEROES TO WRK-MOV-COPIES-AVL.
+
+           MOVE ZEROES TO WRK-RENT-MOV-COD.
+           MOVE ZEROES TO WRK-RENT-DUE-DATE.
+           MOVE ZEROES TO WRK-RENT-CUST-COD.
+           MOVE ZEROES TO WRK-RENT-DATE.
+           MOVE SPACES TO WRK-RENT-STATUS.
+
+           MOVE ZEROES TO WRK-CUST-COD.
+           MOVE SPACES TO WRK-CUST-NAME.
+           MOVE ZEROES TO WRK-CUST-BIRTHDATE.
+           MOVE ZEROES TO WRK-CUST-STATUS.
+
+      *=================================================================
+       0020-DRAW-MENU      SECTION.
+      *Desenha o campo para receber o codigo do filme a alugar
+      *=================================================================
+           MOVE "ALUGUEL" TO WRK-MENU-TITLE.
+           MOVE "CODIGO DO FILME: " TO WRK-MENU-ITEM(01).
+           MOVE 1 TO WRK-MENU-SIZE.
+           CALL "MENUS" USING WRK-AREA.
+           DISPLAY "PRESSIONE ENTER PARA VOLTAR" AT 1005.
+
+      *=================================================================
+       0030-GET-INFO      SECTION.
+      *Recebe o codigo do filme a alugar
+      *=================================================================
+           ACCEPT WRK-MOV-COD-MSK AT 0329.
+           IF WRK-MOV-COD-MSK EQUAL SPACES
+               GOBACK
+           END-IF.
+
+      *=================================================================
+       0040-SEARCH-MOVIE      SECTION.
+      *Chama o modulo para a procura do filme no arquivo
+      *=================================================================
+           MOVE WRK-MOV-COD-MSK TO WRK-MOV-COD.
+           CALL "SEARCHMOVIE" USING WRK-MOVIE, WRK-STATUS.
+
+      *=================================================================
+       0050-CHECK-AVAILABLE      SECTION.
+      *Verifica se ha copias disponiveis para alugar
+      *=================================================================
+           IF WRK-MOV-COPIES-AVL EQUAL ZEROES
+               MOVE 609 TO WRK-STATUS
+           END-IF.
+
+      *=================================================================
+       0055-OFFER-WAITLIST      SECTION.
+      *Sem copias disponiveis: oferece incluir o cliente na lista de
+      *espera do filme, para ser avisado quando uma copia for devolvida
+      *=================================================================
+           DISPLAY "SEM COPIAS DISPONIVEIS. ENTRAR NA LISTA DE ESPERA "
+               "(S/N)? " AT 0701.
+           ACCEPT WRK-CONFIRM AT 0760.
+           IF WRK-CONFIRM EQUAL 'S' OR WRK-CONFIRM EQUAL 's'
+               DISPLAY "CLIENTE (CODIGO): " AT 0801
+               ACCEPT WRK-CUST-COD-MSK      AT 0820
+               MOVE WRK-CUST-COD-MSK TO WRK-RENT-CUST-COD
+               MOVE ZEROES TO WRK-STATUS
+               CALL "RESERVAR" USING WRK-MOV-COD, WRK-RENT-CUST-COD,
+                   WRK-STATUS
+               IF WRK-STATUS EQUAL ZEROES
+                   DISPLAY "CLIENTE INCLUIDO NA LISTA DE ESPERA. "
+                       "PRESSIONE ENTER" AT 0901
+                   ACCEPT WRK-BUFF
+               ELSE
+                   CALL "ERROS" USING WRK-STATUS, "RENTAR"
+               END-IF
+           ELSE
+               CALL "ERROS" USING 609, "RENTAR"
+           END-IF.
+
+      *=================================================================
+       0060-GET-RENT-INFO      SECTION.
+      *Recebe o cliente e o prazo do aluguel
+      *=================================================================
+           DISPLAY "CLIENTE (CODIGO): "   AT 0401.
+           ACCEPT WRK-CUST-COD-MSK        AT 0420.
+           DISPLAY "PRAZO EM DIAS (ENTER=07): " AT 0501.
+           ACCEPT WRK-DIAS-MSK            AT 0527.
+
+           MOVE WRK-CUST-COD-MSK TO WRK-RENT-CUST-COD.
+           IF WRK-DIAS-MSK EQUAL SPACES
+               MOVE 7 TO WRK-DIAS
+           ELSE
+               MOVE WRK-DIAS-MSK TO WRK-DIAS
+           END-IF.
+
+           ACCEPT WRK-TODAY FROM DATE YYYYMMDD.
+           MOVE WRK-TODAY TO WRK-RENT-DATE.
+           COMPUTE WRK-DUE-INT =
+               FUNCTION INTEGER-OF-DATE(WRK-TODAY) + WRK-DIAS.
+           MOVE FUNCTION DATE-OF-INTEGER(WRK-DUE-INT)
+               TO WRK-RENT-DUE-DATE.
+           MOVE WRK-MOV-COD TO WRK-RENT-MOV-COD.
+
+           PERFORM 0065-CHECK-AGE-RESTRICTION.
+
+      *=================================================================
+       0065-CHECK-AGE-RESTRICTION      SECTION.
+      *Busca o cliente para verificar a data de nascimento e barra o
+      *aluguel de filmes com classificacao indicativa acima da idade
+      *do cliente. Clientes sem data de nascimento cadastrada (registros
+      *antigos) nao sao bloqueados, ja que nao ha como calcular a idade
+      *=================================================================
+           MOVE WRK-RENT-CUST-COD TO WRK-CUST-COD.
+           MOVE ZEROES TO WRK-CUST-STATUS.
+           CALL "SEARCHCUSTOMER" USING WRK-CUSTOMER, WRK-CUST-STATUS.
+           IF WRK-CUST-STATUS NOT EQUAL ZEROES
+               MOVE WRK-CUST-STATUS TO WRK-STATUS
+           END-IF.
+           IF WRK-CUST-STATUS EQUAL ZEROES
+               AND WRK-CUST-BIRTHDATE NOT EQUAL ZEROES
+               EVALUATE WRK-MOV-RATING
+                   WHEN "10" MOVE 10 TO WRK-MIN-AGE
+                   WHEN "12" MOVE 12 TO WRK-MIN-AGE
+                   WHEN "14" MOVE 14 TO WRK-MIN-AGE
+                   WHEN "16" MOVE 16 TO WRK-MIN-AGE
+                   WHEN "18" MOVE 18 TO WRK-MIN-AGE
+                   WHEN OTHER MOVE ZEROES TO WRK-MIN-AGE
+               END-EVALUATE
+               IF WRK-MIN-AGE GREATER THAN ZEROES
+                   MOVE WRK-TODAY(1:4) TO WRK-TODAY-YEAR
+                   MOVE WRK-TODAY(5:4) TO WRK-TODAY-MMDD
+                   MOVE WRK-CUST-BIRTHDATE(1:4) TO WRK-CUST-BIRTH-YEAR
+                   MOVE WRK-CUST-BIRTHDATE(5:4) TO WRK-CUST-BIRTH-MMDD
+                   COMPUTE WRK-CUST-AGE =
+                       WRK-TODAY-YEAR - WRK-CUST-BIRTH-YEAR
+                   IF WRK-TODAY-MMDD LESS THAN WRK-CUST-BIRTH-MMDD
+                       SUBTRACT 1 FROM WRK-CUST-AGE
+                   END-IF
+                   IF WRK-CUST-AGE LESS THAN WRK-MIN-AGE
+                       MOVE 624 TO WRK-STATUS
+                   END-IF
+               END-IF
+           END-IF.
+
+      *=================================================================
+       0070-CONFIRM-RENT      SECTION.
+      *Desenha uma tela pedindo a confirmacao do aluguel
+      *=================================================================
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY CONFIRM-SCREEN.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 07 TO WRK-LINE.
+           STRING "FILME: " WRK-MOV-TITLE INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 08 TO WRK-LINE.
+           STRING "CLIENTE: " WRK-RENT-CUST-COD INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 09 TO WRK-LINE.
+           STRING "VENCIMENTO: " WRK-RENT-DUE-DATE INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           DISPLAY "CONFIRMA O ALUGUEL (S/N)? " AT 1101.
+           ACCEPT WRK-CONFIRM AT 1128.
+
+           IF WRK-CONFIRM EQUAL 'S' OR WRK-CONFIRM EQUAL 's'
+               PERFORM 0080-WRITE-RENTAL
+               IF WRK-STATUS EQUAL ZEROES
+                   PERFORM 0090-UPDATE-MOVIE-COPIES
+                   DISPLAY CLEAR-SCREEN
+                   DISPLAY SUCCESS-SCREEN
+                   ACCEPT WRK-BUFF
+               ELSE
+                   CALL "ERROS" USING WRK-STATUS, "RENTAR"
+               END-IF
+           ELSE
+               DISPLAY CLEAR-SCREEN
+               DISPLAY UNCONFIRM
+               ACCEPT WRK-BUFF
+           END-IF.
+
+      *=================================================================
+       0080-WRITE-RENTAL      SECTION.
+      *Grava o registro de aluguel no arquivo RENTALS
+      *=================================================================
+           MOVE "A" TO WRK-RENT-STATUS.
+           MOVE ZEROES TO WRK-TRIES.
+           OPEN I-O RENTALS.
+           IF WRK-RENT-FSTAT EQUAL 350 AND WRK-TRIES LESS THAN 1
+               ADD 1 TO WRK-TRIES
+               CLOSE RENTALS
+               OPEN OUTPUT RENTALS
+               CLOSE RENTALS
+               OPEN I-O RENTALS
+           END-IF.
+           MOVE WRK-RENTAL TO FS-RENTAL.
+           WRITE FS-RENTAL.
+           IF WRK-RENT-FSTAT EQUAL 22
+               MOVE 626 TO WRK-STATUS
+           ELSE
+               MOVE WRK-RENT-FSTAT TO WRK-STATUS
+           END-IF.
+           CLOSE RENTALS.
+
+      *=================================================================
+       0090-UPDATE-MOVIE-COPIES      SECTION.
+      *Decrementa a quantidade de copias disponiveis do filme
+      *=================================================================
+           OPEN I-O MOVIES.
+           MOVE WRK-MOV-COD TO FS-MOV-COD.
+           READ MOVIES
+               NOT INVALID KEY
+                   SUBTRACT 1 FROM FS-MOV-COPIES-AVL
+                   REWRITE FS-MOVIE
+           END-READ.
+           CLOSE MOVIES.
+       END PROGRAM RENTAR.
