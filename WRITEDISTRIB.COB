@@ -0,0 +1,74 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Gravar uma distribuidora na tabela de distribuidoras
+      *           validas
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITEDISTRIB.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT DISTRIBS ASSIGN TO "DISTRIB.DAT"
+           FILE STATUS IS LNK-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS FS-DISTRIB-NAME.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  DISTRIBS.
+           01 FS-DISTRIB.
+               COPY DISTRIBFLDS.
+       WORKING-STORAGE SECTION.
+       77  WRK-TRIES                  PIC 9(01) VALUE ZEROES.
+       77  WRK-BUFF                   PIC X(01) VALUE SPACES.
+       LINKAGE SECTION.
+       01  LNK-STATUS                 PIC 9(03).
+       01  LNK-DISTRIB.
+           COPY DISTRIBFLDS
+               REPLACING ==FS-DISTRIB-NAME== BY ==LNK-DISTRIB-NAME==
+                         ==FS-DISTRIB-CONTACT== BY
+                             ==LNK-DISTRIB-CONTACT==.
+       SCREEN  SECTION.
+       01  CLEAR.
+           05 CLEAR-SCREEN.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL.
+       01  SUCCESS-SCREEN.
+           05 SUCC-TITLE.
+               10 LINE 07 COLUMN 05 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 2 FROM "DISTRIBUIDORA CADASTRADA".
+           05 SUCC-MSG.
+               10 LINE 08 COLUMN 05 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 0 FOREGROUND-COLOR 7 FROM
+                  "PRESSIONE ENTER PARA VOLTAR".
+
+       PROCEDURE DIVISION USING LNK-DISTRIB,LNK-STATUS.
+       0000-MAIN-PROCEDURE.
+           MOVE ZEROES TO LNK-STATUS.
+           OPEN I-O DISTRIBS.
+           IF LNK-STATUS EQUAL 350 AND WRK-TRIES LESS THAN 1
+               ADD 1 TO WRK-TRIES
+               CLOSE DISTRIBS
+               OPEN OUTPUT DISTRIBS
+               CLOSE DISTRIBS
+               OPEN I-O DISTRIBS
+           END-IF.
+           IF WRK-TRIES GREATER THAN 0 AND LNK-STATUS NOT EQUAL 0
+               CALL "ERROS" USING LNK-STATUS, "WRITEDISTRIB"
+           ELSE
+               MOVE LNK-DISTRIB TO FS-DISTRIB
+               WRITE FS-DISTRIB
+               IF LNK-STATUS EQUAL ZEROES
+                   DISPLAY CLEAR-SCREEN
+                   DISPLAY SUCCESS-SCREEN
+                   ACCEPT WRK-BUFF
+               ELSE
+                   IF LNK-STATUS EQUAL 22
+                       MOVE 616 TO LNK-STATUS
+                   END-IF
+                   CALL "ERROS" USING LNK-STATUS, "WRITEDISTRIB"
+               END-IF
+           END-IF.
+           CLOSE DISTRIBS.
+       END PROGRAM WRITEDISTRIB.
