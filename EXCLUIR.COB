@@ -10,24 +10,48 @@
        WORKING-STORAGE SECTION.
        77  WRK-BUFF                PIC X(30).
        77  WRK-LINE                PIC 9(02).
-       77  WRK-MOV-COD-MSK         PIC X(04) JUSTIFIED RIGHT.
+       77  WRK-MOV-COD-MSK         PIC X(05) JUSTIFIED RIGHT.
        77  WRK-TECLA               PIC X(01).
        77  WRK-STATUS              PIC 9(03) VALUE ZEROES.
+       77  WRK-OPERATOR            PIC X(08) VALUE SPACES.
+       77  WRK-AUDIT-STATUS        PIC 9(03) VALUE ZEROES.
 
        01  WRK-AREA.
            05 WRK-MENU-TITLE       PIC X(30).
-           05 WRK-MENU-ITEM        PIC X(30) OCCURS 7 TIMES.
+           05 WRK-MENU-ITEM        PIC X(30) OCCURS 12 TIMES.
            05 WRK-MENU-SIZE        PIC 9(01).
 
        01  WRK-MOVIE.
-           05 WRK-MOV-COD          PIC 9(05) VALUE ZEROES.
-           05 WRK-MOV-TITLE        PIC X(30) VALUE SPACES.
-           05 WRK-MOV-GENRE        PIC X(08) VALUE SPACES.
-           05 WRK-MOV-LEN          PIC 9(03) VALUE ZEROES.
-           05 WRK-MOV-PUBLI        PIC X(15) VALUE SPACES.
-           05 WRK-MOV-GRADE        PIC 9(02) VALUE ZEROES.
+           COPY MOVIEFLDS
+               REPLACING ==FS-MOV-COD==   BY ==WRK-MOV-COD==
+                         ==FS-MOV-EXTREF== BY ==WRK-MOV-EXTREF==
+                         ==FS-MOV-TITLE== BY ==WRK-MOV-TITLE==
+                         ==FS-MOV-GENRE== BY ==WRK-MOV-GENRE==
+                         ==FS-MOV-LEN==   BY ==WRK-MOV-LEN==
+                         ==FS-MOV-PUBLI== BY ==WRK-MOV-PUBLI==
+                         ==FS-MOV-GRADE== BY ==WRK-MOV-GRADE==
+                         ==FS-MOV-RATING== BY ==WRK-MOV-RATING==
+                         ==FS-MOV-YEAR==  BY ==WRK-MOV-YEAR==
+                         ==FS-MOV-SERIES== BY ==WRK-MOV-SERIES==
+                         ==FS-MOV-COPIES-TOT==
+                             BY ==WRK-MOV-COPIES-TOT==
+                         ==FS-MOV-COPIES-AVL==
+                             BY ==WRK-MOV-COPIES-AVL==
+                                 ==FS-MOV-CREATED-DT==
+                                     BY ==WRK-MOV-CREATED-DT==
+                                 ==FS-MOV-MODIFIED-DT==
+                                     BY ==WRK-MOV-MODIFIED-DT==
+                                     ==FS-MOV-COST==
+                                         BY ==WRK-MOV-COST==
+                                     ==FS-MOV-RENTPRICE==
+                                         BY ==WRK-MOV-RENTPRICE==
+                                     ==FS-MOV-LANGUAGE==
+                                         BY ==WRK-MOV-LANGUAGE==
+                                     ==FS-MOV-SUBTITLE==
+                                         BY ==WRK-MOV-SUBTITLE==.
 
        LINKAGE SECTION.
+       77  LNK-OPERATOR PIC X(08) VALUE SPACES.
        77  LNK-BUFF PIC X(1) VALUE SPACES.
 
        SCREEN  SECTION.
@@ -53,8 +77,9 @@
                10 LINE 04 COLUMN 05 PIC X(27) ERASE EOL
                FOREGROUND-COLOR 7 FROM "PRESSIONE ENTER PARA VOLTAR".
 
-       PROCEDURE DIVISION USING LNK-BUFF.
+       PROCEDURE DIVISION USING LNK-OPERATOR, LNK-BUFF.
        0000-MAIN-PROCEDURE.
+           MOVE LNK-OPERATOR TO WRK-OPERATOR.
            PERFORM 0010-ZERO-INFO.
            PERFORM 0020-DRAW-MENU.
            PERFORM 0030-GET-INFO.
@@ -62,7 +87,7 @@
            IF WRK-STATUS EQUAL ZEROES
                PERFORM 0050-CONFIRM-EXCLUSION
            IF WRK-STATUS NOT EQUAL ZEROES
-               CALL "ERROS" USING WRK-STATUS
+               CALL "ERROS" USING WRK-STATUS, "EXCLUIR"
            END-IF.
            GOBACK.
 
@@ -76,10 +101,14 @@
 
            MOVE ZEROES TO WRK-MOV-COD.
            MOVE SPACES TO WRK-MOV-TITLE.
-           MOVE SPACES TO WRK-MOV-GENRE.
+           MOVE SPACES TO WRK-MOV-GENRE(01).
+           MOVE SPACES TO WRK-MOV-GENRE(02).
+           MOVE SPACES TO WRK-MOV-GENRE(03).
            MOVE ZEROES TO WRK-MOV-LEN.
            MOVE SPACES TO WRK-MOV-PUBLI.
            MOVE ZEROES TO WRK-MOV-GRADE.
+           MOVE ZEROES TO WRK-MOV-COPIES-TOT.
+           MOVE ZEROES TO WRK-MOV-COPIES-AVL.
       *=================================================================
        0020-DRAW-MENU      SECTION.
       *Desenha o campo para receber o codigo do filme para consulta
@@ -126,9 +155,23 @@
 
            MOVE SPACES TO WRK-BUFF.
            MOVE 06     TO WRK-LINE.
-           STRING "GENERO: " WRK-MOV-GENRE INTO WRK-BUFF.
+           STRING "GENERO: " WRK-MOV-GENRE(01) INTO WRK-BUFF.
            DISPLAY DTA.
 
+           IF WRK-MOV-GENRE(02) NOT EQUAL SPACES
+               MOVE SPACES TO WRK-BUFF
+               MOVE 11 TO WRK-LINE
+               STRING "GENERO 2: " WRK-MOV-GENRE(02) INTO WRK-BUFF
+               DISPLAY DTA
+           END-IF.
+
+           IF WRK-MOV-GENRE(03) NOT EQUAL SPACES
+               MOVE SPACES TO WRK-BUFF
+               MOVE 12 TO WRK-LINE
+               STRING "GENERO 3: " WRK-MOV-GENRE(03) INTO WRK-BUFF
+               DISPLAY DTA
+           END-IF.
+
            MOVE SPACES TO WRK-BUFF.
            MOVE 07     TO WRK-LINE.
            STRING "DURACAO: " WRK-MOV-LEN INTO WRK-BUFF.
@@ -144,11 +187,11 @@
            STRING "NOTA: " WRK-MOV-GRADE INTO WRK-BUFF.
            DISPLAY DTA.
 
-           MOVE 10 TO WRK-LINE.
+           MOVE 14 TO WRK-LINE.
            DISPLAY CONFIRM.
 
            MOVE SPACES TO WRK-TECLA.
-           ACCEPT WRK-TECLA AT 1038.
+           ACCEPT WRK-TECLA AT 1438.
 
            IF WRK-TECLA EQUAL 'S'
                PERFORM 0060-DELETE-MOVIE
@@ -157,9 +200,13 @@
                DISPLAY UNCONFIRM
                ACCEPT WRK-TECLA
            END-IF.
-      *========================================================================
+      *=================================================================
        0060-DELETE-MOVIE SECTION.
       *Chama o modulo para a exclusao do filme
-      *========================================================================
+      *=================================================================
            CALL "DELETEMOVIE" USING WRK-MOVIE,WRK-STATUS.
+           IF WRK-STATUS EQUAL ZEROES
+               CALL "WRITEAUDIT" USING "D", WRK-MOV-COD, WRK-MOV-TITLE,
+                   SPACES, WRK-OPERATOR, WRK-AUDIT-STATUS
+           END-IF.
        END PROGRAM EXCLUIR.
