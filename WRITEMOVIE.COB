@@ -12,29 +12,60 @@
            FILE STATUS IS LNK-STATUS
            ORGANISATION IS INDEXED
            ACCESS MODE IS RANDOM
-           RECORD KEY IS FS-MOV-COD.
+           RECORD KEY IS FS-MOV-COD
+           LOCK MODE IS AUTOMATIC.
        DATA DIVISION.
        FILE SECTION.
            FD  MOVIES.
            01 FS-MOVIE.
-               05 FS-MOV-COD          PIC 9(05) VALUE ZEROES.
-               05 FS-MOV-TITLE        PIC X(30) VALUE SPACES.
-               05 FS-MOV-GENRE        PIC X(08) VALUE SPACES.
-               05 FS-MOV-LEN          PIC 9(03) VALUE ZEROES.
-               05 FS-MOV-PUBLI        PIC X(15) VALUE SPACES.
-               05 FS-MOV-GRADE        PIC 9(02) VALUE ZEROES.
+               COPY MOVIEFLDS.
        WORKING-STORAGE SECTION.
        77  WRK-TRIES                  PIC 9(01) VALUE ZEROES.
        77  WRK-BUFF                   PIC X(01) VALUE SPACES.
+       77  WRK-AUTO-COD               PIC 9(05) VALUE ZEROES.
+       77  WRK-AUTO-STATUS            PIC 9(03) VALUE ZEROES.
+       77  WRK-TODAY                  PIC 9(08) VALUE ZEROES.
+       77  WRK-COPY-SUB               PIC 9(03) VALUE ZEROES.
+       77  WRK-COPY-STATUS            PIC 9(03) VALUE ZEROES.
+       01  WRK-COPY.
+           COPY COPYFLDS
+               REPLACING ==FS-COPY-MOV-COD== BY ==WRK-COPY-MOV-COD==
+                         ==FS-COPY-NUM==      BY ==WRK-COPY-NUM==
+                         ==FS-COPY-FORMAT==   BY ==WRK-COPY-FORMAT==
+                         ==FS-COPY-CONDITION==
+                             BY ==WRK-COPY-CONDITION==.
        LINKAGE SECTION.
        01  LNK-STATUS                 PIC 9(03).
+       01  LNK-RESTORE-FLAG           PIC X(01).
+           88 LNK-IS-RESTORE                VALUE "S".
        01  LNK-MOVIE.
-           05 LNK-MOV-COD             PIC 9(05).
-           05 LNK-MOV-TITLE           PIC X(30).
-           05 LNK-MOV-GENRE           PIC X(08).
-           05 LNK-MOV-LEN             PIC 9(03).
-           05 LNK-MOV-PUBLI           PIC X(15).
-           05 LNK-MOV-GRADE           PIC 9(02).
+           COPY MOVIEFLDS
+               REPLACING ==FS-MOV-COD==   BY ==LNK-MOV-COD==
+                         ==FS-MOV-EXTREF== BY ==LNK-MOV-EXTREF==
+                         ==FS-MOV-TITLE== BY ==LNK-MOV-TITLE==
+                         ==FS-MOV-GENRE== BY ==LNK-MOV-GENRE==
+                         ==FS-MOV-LEN==   BY ==LNK-MOV-LEN==
+                         ==FS-MOV-PUBLI== BY ==LNK-MOV-PUBLI==
+                         ==FS-MOV-GRADE== BY ==LNK-MOV-GRADE==
+                         ==FS-MOV-RATING== BY ==LNK-MOV-RATING==
+                         ==FS-MOV-YEAR==  BY ==LNK-MOV-YEAR==
+                         ==FS-MOV-SERIES== BY ==LNK-MOV-SERIES==
+                         ==FS-MOV-COPIES-TOT==
+                             BY ==LNK-MOV-COPIES-TOT==
+                         ==FS-MOV-COPIES-AVL==
+                             BY ==LNK-MOV-COPIES-AVL==
+                                 ==FS-MOV-CREATED-DT==
+                                     BY ==LNK-MOV-CREATED-DT==
+                                 ==FS-MOV-MODIFIED-DT==
+                                     BY ==LNK-MOV-MODIFIED-DT==
+                                     ==FS-MOV-COST==
+                                         BY ==LNK-MOV-COST==
+                                     ==FS-MOV-RENTPRICE==
+                                         BY ==LNK-MOV-RENTPRICE==
+                                     ==FS-MOV-LANGUAGE==
+                                         BY ==LNK-MOV-LANGUAGE==
+                                     ==FS-MOV-SUBTITLE==
+                                         BY ==LNK-MOV-SUBTITLE==.
        SCREEN  SECTION.
        01  CLEAR.
            05 CLEAR-SCREEN.
@@ -49,7 +80,8 @@
                   BACKGROUND-COLOR 0 FOREGROUND-COLOR 7 FROM
                   "PRESSIONE ENTER PARA VOLTAR".
 
-       PROCEDURE DIVISION USING LNK-MOVIE,LNK-STATUS.
+       PROCEDURE DIVISION USING LNK-MOVIE,LNK-STATUS,
+               OPTIONAL LNK-RESTORE-FLAG.
        0000-MAIN-PROCEDURE.
            MOVE ZEROES TO LNK-STATUS.
            OPEN I-O MOVIES.
@@ -60,17 +92,57 @@
                CLOSE MOVIES
                PERFORM 0000-MAIN-PROCEDURE
            ELSE IF WRK-TRIES GREATER THAN 0 AND LNK-STATUS NOT EQUAL 0
-               CALL "ERROS" USING LNK-STATUS
+               CALL "ERROS" USING LNK-STATUS, "WRITEMOVIE"
            ELSE
+               IF LNK-MOV-COD EQUAL ZEROES
+                   PERFORM 0010-ASSIGN-CODE
+               END-IF
+               IF LNK-MOV-COPIES-TOT EQUAL ZEROES
+                   MOVE 1 TO LNK-MOV-COPIES-TOT
+               END-IF
+               ACCEPT WRK-TODAY FROM DATE YYYYMMDD
+               IF LNK-RESTORE-FLAG OMITTED OR NOT LNK-IS-RESTORE
+                   MOVE LNK-MOV-COPIES-TOT TO LNK-MOV-COPIES-AVL
+                   MOVE WRK-TODAY TO LNK-MOV-CREATED-DT
+               END-IF
+               MOVE WRK-TODAY TO LNK-MOV-MODIFIED-DT
                MOVE LNK-MOVIE TO FS-MOVIE
                WRITE FS-MOVIE
                IF LNK-STATUS EQUAL ZEROES
+                   MOVE FS-MOV-COD TO LNK-MOV-COD
+                   PERFORM 0020-CREATE-COPIES
                    DISPLAY CLEAR-SCREEN
                    DISPLAY SUCCESS-SCREEN
                    ACCEPT WRK-BUFF
                ELSE
-                   CALL "ERROS" USING LNK-STATUS
+                   IF LNK-STATUS EQUAL 22
+                       MOVE 220 TO LNK-STATUS
+                   END-IF
+                   CALL "ERROS" USING LNK-STATUS, "WRITEMOVIE"
            END-IF.
            CLOSE MOVIES.
 
+      *=================================================================
+       0010-ASSIGN-CODE        SECTION.
+      *Obtem o proximo codigo livre quando o chamador nao informou um
+      *codigo manualmente (LNK-MOV-COD = zeros)
+      *=================================================================
+           CALL "GETNEXTCOD" USING WRK-AUTO-COD, WRK-AUTO-STATUS.
+           MOVE WRK-AUTO-COD TO LNK-MOV-COD.
+
+      *=================================================================
+       0020-CREATE-COPIES      SECTION.
+      *Gera um registro de copia em COPIES.DAT para cada unidade
+      *informada em LNK-MOV-COPIES-TOT, com formato e condicao padrao,
+      *que podem depois ser ajustados individualmente em CADASTRARCOPIA
+      *=================================================================
+           PERFORM VARYING WRK-COPY-SUB FROM 1 BY 1
+                   UNTIL WRK-COPY-SUB GREATER THAN LNK-MOV-COPIES-TOT
+               MOVE LNK-MOV-COD TO WRK-COPY-MOV-COD
+               MOVE WRK-COPY-SUB TO WRK-COPY-NUM
+               MOVE "DVD" TO WRK-COPY-FORMAT
+               MOVE "NOVO" TO WRK-COPY-CONDITION
+               CALL "WRITECOPY" USING WRK-COPY, WRK-COPY-STATUS
+           END-PERFORM.
+
        END PROGRAM WRITEMOVIE.
