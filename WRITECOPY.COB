@@ -0,0 +1,67 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Gravar ou alterar o formato e a condicao fisica de
+      *           uma copia (unidade) de um filme em COPIES.DAT,
+      *           criando o registro se for uma copia nova ou
+      *           atualizando-o se a copia ja existir
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITECOPY.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT COPIES ASSIGN TO "COPIES.DAT"
+           FILE STATUS IS LNK-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS FS-COPY-KEY
+           LOCK MODE IS AUTOMATIC.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  COPIES.
+           01 FS-COPY.
+               COPY COPYFLDS.
+       WORKING-STORAGE SECTION.
+       77  WRK-TRIES                  PIC 9(01) VALUE ZEROES.
+       LINKAGE SECTION.
+       01  LNK-STATUS                 PIC 9(03).
+       01  LNK-COPY.
+           COPY COPYFLDS
+               REPLACING ==FS-COPY-MOV-COD== BY ==LNK-COPY-MOV-COD==
+                         ==FS-COPY-NUM==      BY ==LNK-COPY-NUM==
+                         ==FS-COPY-FORMAT==   BY ==LNK-COPY-FORMAT==
+                         ==FS-COPY-CONDITION==
+                             BY ==LNK-COPY-CONDITION==.
+
+       PROCEDURE DIVISION USING LNK-COPY, LNK-STATUS.
+       0000-MAIN-PROCEDURE.
+           MOVE ZEROES TO LNK-STATUS.
+           OPEN I-O COPIES.
+           IF LNK-STATUS EQUAL 350 AND WRK-TRIES LESS THAN 1
+               ADD 1 TO WRK-TRIES
+               CLOSE COPIES
+               OPEN OUTPUT COPIES
+               CLOSE COPIES
+               PERFORM 0000-MAIN-PROCEDURE
+           ELSE IF WRK-TRIES GREATER THAN 0 AND LNK-STATUS NOT EQUAL 0
+               CALL "ERROS" USING LNK-STATUS, "WRITECOPY"
+           ELSE
+               MOVE LNK-COPY-MOV-COD TO FS-COPY-MOV-COD
+               MOVE LNK-COPY-NUM     TO FS-COPY-NUM
+               READ COPIES
+               IF LNK-STATUS EQUAL ZEROES
+                   MOVE LNK-COPY TO FS-COPY
+                   REWRITE FS-COPY
+               ELSE
+                   MOVE LNK-COPY TO FS-COPY
+                   WRITE FS-COPY
+               END-IF
+               IF LNK-STATUS NOT EQUAL ZEROES
+                   MOVE 619 TO LNK-STATUS
+                   CALL "ERROS" USING LNK-STATUS, "WRITECOPY"
+               END-IF
+               CLOSE COPIES
+           END-IF.
+
+       END PROGRAM WRITECOPY.
