@@ -0,0 +1,61 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Consultar informacoes de clientes cadastrados
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEARCHCUSTOMER.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMERS ASSIGN TO "CUSTOMERS.DAT"
+           FILE STATUS IS LNK-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS FS-CUST-COD.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  CUSTOMERS.
+           01 FS-CUSTOMER.
+               COPY CUSTFLDS.
+       WORKING-STORAGE SECTION.
+       77  WRK-TRIES                  PIC 9(01) VALUE ZEROES.
+       LINKAGE SECTION.
+       77  LNK-STATUS                 PIC 9(03).
+       01  LNK-CUSTOMER.
+           COPY CUSTFLDS
+               REPLACING ==FS-CUST-COD==   BY ==LNK-CUST-COD==
+                         ==FS-CUST-NAME==  BY ==LNK-CUST-NAME==
+                         ==FS-CUST-PHONE== BY ==LNK-CUST-PHONE==
+                         ==FS-CUST-DOC==   BY ==LNK-CUST-DOC==
+                         ==FS-CUST-BIRTHDATE==
+                             BY ==LNK-CUST-BIRTHDATE==.
+
+       PROCEDURE DIVISION USING LNK-CUSTOMER,LNK-STATUS.
+       MAIN-PROCEDURE.
+           OPEN INPUT CUSTOMERS.
+           IF LNK-STATUS EQUAL 350 AND WRK-TRIES LESS THAN 1
+               ADD 1 TO WRK-TRIES
+               CLOSE CUSTOMERS
+               OPEN OUTPUT CUSTOMERS
+               CLOSE CUSTOMERS
+               PERFORM MAIN-PROCEDURE
+           ELSE IF WRK-TRIES GREATER THAN 0 AND LNK-STATUS NOT EQUAL 0
+               CALL "ERROS" USING LNK-STATUS, "SEARCHCUSTOMER"
+               CLOSE CUSTOMERS
+           ELSE IF LNK-STATUS NOT EQUAL TO ZEROES
+               CALL "ERROS" USING LNK-STATUS, "SEARCHCUSTOMER"
+               CLOSE CUSTOMERS
+           ELSE
+               MOVE LNK-CUSTOMER TO FS-CUSTOMER
+               READ CUSTOMERS
+                   INVALID KEY
+                       MOVE 611 TO LNK-STATUS
+                       CALL "ERROS" USING LNK-STATUS, "SEARCHCUSTOMER"
+                   NOT INVALID KEY
+                       MOVE FS-CUSTOMER TO LNK-CUSTOMER
+               END-READ
+               CLOSE CUSTOMERS
+           END-IF.
+           GOBACK.
+       END PROGRAM SEARCHCUSTOMER.
