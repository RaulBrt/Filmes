@@ -0,0 +1,185 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Manter o elenco (atores/diretores) de um filme,
+      *           gravado em CAST.DAT chaveado por codigo do filme
+      *           mais um numero de sequencia.
+      *=================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADASTRARELENCO.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT CAST ASSIGN TO "CAST.DAT"
+           FILE STATUS IS WRK-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-CAST-KEY.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  CAST.
+           01 FS-CAST.
+               COPY CASTFLDS.
+       WORKING-STORAGE SECTION.
+       77  WRK-STATUS              PIC 9(03) VALUE ZEROES.
+       77  WRK-TRIES               PIC 9(01) VALUE ZEROES.
+       77  WRK-OPTION              PIC X(01) VALUE SPACES.
+       77  WRK-NEXT-SEQ            PIC 9(03) VALUE ZEROES.
+       77  WRK-DEL-SEQ-MSK         PIC X(03) JUSTIFIED RIGHT.
+       77  WRK-BUFF                PIC X(46) VALUE SPACES.
+       77  WRK-CAST-EOF            PIC 9(01) VALUE ZEROES.
+           88 WRK-CAST-EOF-YES              VALUE 1.
+
+       01  WRK-AREA.
+           05 WRK-MENU-TITLE       PIC X(30).
+           05 WRK-MENU-ITEM        PIC X(30) OCCURS 12 TIMES.
+           05 WRK-MENU-SIZE        PIC 9(01).
+
+       01  WRK-LINECOL.
+           05 WRK-LINECOL-ROW      PIC 9(02) VALUE 06.
+           05 WRK-LINECOL-COL      PIC 9(02) VALUE 05.
+
+       01  WRK-CAST.
+           COPY CASTFLDS
+               REPLACING ==FS-CAST-KEY==     BY ==WRK-CAST-KEY==
+                         ==FS-CAST-MOV-COD== BY ==WRK-CAST-MOV-COD==
+                         ==FS-CAST-SEQ==     BY ==WRK-CAST-SEQ==
+                         ==FS-CAST-NAME==    BY ==WRK-CAST-NAME==
+                         ==FS-CAST-ROLE==    BY ==WRK-CAST-ROLE==.
+
+       LINKAGE SECTION.
+       01  LNK-MOV-COD             PIC 9(05).
+
+       SCREEN  SECTION.
+       01  CLEAR.
+           05 CLEAR-SCREEN.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL.
+       01  SHOW-CAST.
+           05 DTA.
+               10 LINE WRK-LINECOL-ROW COLUMN WRK-LINECOL-COL
+                  PIC X(46) ERASE EOL
+                  BACKGROUND-COLOR 0 FOREGROUND-COLOR 2 FROM WRK-BUFF.
+
+       PROCEDURE DIVISION USING LNK-MOV-COD.
+       0000-MAIN-PROCEDURE.
+           MOVE ZEROES TO WRK-STATUS.
+           OPEN I-O CAST.
+           IF WRK-STATUS EQUAL 350 AND WRK-TRIES LESS THAN 1
+               ADD 1 TO WRK-TRIES
+               CLOSE CAST
+               OPEN OUTPUT CAST
+               CLOSE CAST
+               PERFORM 0000-MAIN-PROCEDURE
+           ELSE IF WRK-TRIES GREATER THAN 0 AND WRK-STATUS NOT EQUAL 0
+               CALL "ERROS" USING WRK-STATUS, "CADASTRARELENCO"
+           ELSE
+               PERFORM 0010-DRAW-MENU
+               PERFORM 0020-LIST-CAST
+               PERFORM 0030-GET-OPTION
+               EVALUATE WRK-OPTION
+                   WHEN 'A' WHEN 'a'
+                       PERFORM 0040-ADD-CAST
+                   WHEN 'R' WHEN 'r'
+                       PERFORM 0050-REMOVE-CAST
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+               CLOSE CAST
+           END-IF.
+           GOBACK.
+
+      *=================================================================
+       0010-DRAW-MENU      SECTION.
+      *Desenha o menu de manutencao do elenco
+      *=================================================================
+           MOVE "ELENCO DO FILME"          TO WRK-MENU-TITLE.
+           MOVE "ADICIONAR (A): "          TO WRK-MENU-ITEM(01).
+           MOVE "REMOVER (R): "            TO WRK-MENU-ITEM(02).
+           MOVE "VOLTAR (ENTER): "         TO WRK-MENU-ITEM(03).
+           MOVE 3                          TO WRK-MENU-SIZE.
+           CALL "MENUS" USING WRK-AREA.
+
+      *=================================================================
+       0020-LIST-CAST      SECTION.
+      *Lista sequencialmente o elenco ja cadastrado para o filme
+      *=================================================================
+           MOVE ZEROES TO WRK-NEXT-SEQ.
+           MOVE ZEROES TO WRK-CAST-EOF.
+           MOVE 06 TO WRK-LINECOL-ROW.
+           MOVE LNK-MOV-COD TO FS-CAST-MOV-COD.
+           MOVE ZEROES      TO FS-CAST-SEQ.
+           START CAST KEY IS GREATER THAN OR EQUAL FS-CAST-KEY
+               INVALID KEY
+                   SET WRK-CAST-EOF-YES TO TRUE
+           END-START.
+           PERFORM 0021-LIST-CAST-LOOP
+               UNTIL WRK-CAST-EOF-YES
+               OR FS-CAST-MOV-COD NOT EQUAL LNK-MOV-COD
+               OR WRK-LINECOL-ROW GREATER THAN 15.
+
+      *=================================================================
+       0021-LIST-CAST-LOOP SECTION.
+      *Le e mostra um registro de elenco do filme corrente
+      *=================================================================
+           READ CAST NEXT RECORD
+               AT END
+                   SET WRK-CAST-EOF-YES TO TRUE
+               NOT AT END
+                   IF FS-CAST-MOV-COD EQUAL LNK-MOV-COD
+                       MOVE SPACES TO WRK-BUFF
+                       STRING FS-CAST-SEQ " - " FS-CAST-NAME
+                           " (" FS-CAST-ROLE ")" INTO WRK-BUFF
+                       DISPLAY DTA
+                       MOVE FS-CAST-SEQ TO WRK-NEXT-SEQ
+                       ADD 1 TO WRK-LINECOL-ROW
+                   END-IF
+           END-READ.
+
+      *=================================================================
+       0030-GET-OPTION     SECTION.
+      *Recebe a opcao do operador
+      *=================================================================
+           ADD 1 TO WRK-NEXT-SEQ.
+           MOVE SPACES TO WRK-OPTION.
+           ACCEPT WRK-OPTION AT 0420.
+
+      *=================================================================
+       0040-ADD-CAST       SECTION.
+      *Recebe nome e funcao e grava um novo registro de elenco
+      *=================================================================
+           MOVE LNK-MOV-COD TO WRK-CAST-MOV-COD.
+           MOVE WRK-NEXT-SEQ TO WRK-CAST-SEQ.
+           DISPLAY "NOME: "    AT 1705.
+           ACCEPT WRK-CAST-NAME AT 1720.
+           DISPLAY "FUNCAO (ATOR/DIRETOR/...): " AT 1805.
+           ACCEPT WRK-CAST-ROLE AT 1834.
+           IF WRK-CAST-NAME EQUAL SPACES
+               CONTINUE
+           ELSE
+               MOVE WRK-CAST TO FS-CAST
+               WRITE FS-CAST
+               IF WRK-STATUS NOT EQUAL ZEROES
+                   CALL "ERROS" USING WRK-STATUS, "CADASTRARELENCO"
+               END-IF
+           END-IF.
+
+      *=================================================================
+       0050-REMOVE-CAST    SECTION.
+      *Recebe um numero de sequencia e exclui o registro correspondente
+      *=================================================================
+           DISPLAY "NUMERO DE SEQUENCIA PARA REMOVER: " AT 1705.
+           ACCEPT WRK-DEL-SEQ-MSK AT 1740.
+           IF WRK-DEL-SEQ-MSK EQUAL SPACES
+               CONTINUE
+           ELSE
+               MOVE LNK-MOV-COD     TO FS-CAST-MOV-COD
+               MOVE WRK-DEL-SEQ-MSK TO FS-CAST-SEQ
+               DELETE CAST RECORD
+                   INVALID KEY
+                       MOVE 607 TO WRK-STATUS
+                       CALL "ERROS" USING WRK-STATUS, "CADASTRARELENCO"
+               END-DELETE
+           END-IF.
+       END PROGRAM CADASTRARELENCO.
