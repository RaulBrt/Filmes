@@ -0,0 +1,271 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Listar os filmes de uma ou mais series/franquias,
+      *           agrupados por serie e em ordem de ano de lancamento
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIOSERIE.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT MOVIES ASSIGN TO "MOVIES.DAT"
+           FILE STATUS IS WRK-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FS-MOV-COD.
+           SELECT PRINT-FILE ASSIGN TO "RELATORIOSERIE.PRN"
+           FILE STATUS IS WRK-PRINT-STATUS
+           ORGANISATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  MOVIES.
+           01 FS-MOVIE.
+               COPY MOVIEFLDS.
+           FD  PRINT-FILE.
+           01 FS-PRINT-LINE            PIC X(71).
+       WORKING-STORAGE SECTION.
+       77  WRK-PRINT-STATUS            PIC 9(03)  VALUE ZEROES.
+       77  WRK-PRINT-OPTN              PIC X(01)  VALUE SPACES.
+           88  WRK-PRINT-YES           VALUE "S" "s".
+       77  WRK-STATUS                  PIC 9(03)  VALUE ZEROES.
+       77  WRK-HEADER                  PIC X(71)  VALUE SPACES.
+       77  WRK-LINE                    PIC 9(04)  VALUE ZEROES.
+       77  WRK-TECLA                   PIC X(01)  VALUE SPACES.
+       77  WRK-SERIES-FILTER           PIC X(10)  VALUE SPACES.
+       77  WRK-SHOW-REC                PIC 9(01)  VALUE ZEROES.
+       77  WRK-BUFF                    PIC X(71)  VALUE SPACES.
+       77  WRK-PAGE-BOTTOM             PIC 9(02)  VALUE 22.
+       77  WRK-TOTAL-COUNT             PIC 9(05)  VALUE ZEROES.
+       77  WRK-TRIES                   PIC 9(01)  VALUE ZEROES.
+       77  WRK-TABLE-SUB               PIC 9(03)  VALUE ZEROES.
+       77  WRK-TABLE-COUNT             PIC 9(03)  VALUE ZEROES.
+       77  WRK-SORT-SUB1               PIC 9(03)  VALUE ZEROES.
+       77  WRK-SORT-SUB2               PIC 9(03)  VALUE ZEROES.
+       77  WRK-LAST-SERIES             PIC X(10)  VALUE SPACES.
+       01  WRK-MOV-TABLE.
+           05 WRK-MOV-ENTRY            OCCURS 500 TIMES.
+               10 WRK-TBL-SERIES       PIC X(10) VALUE SPACES.
+               10 WRK-TBL-YEAR         PIC 9(04) VALUE ZEROES.
+               10 WRK-TBL-COD          PIC 9(05) VALUE ZEROES.
+               10 WRK-TBL-TITLE        PIC X(30) VALUE SPACES.
+               10 WRK-TBL-GENRE        PIC X(08) VALUE SPACES.
+               10 WRK-TBL-LEN          PIC 9(03) VALUE ZEROES.
+       01  WRK-SWAP-ENTRY.
+           05 WRK-SWAP-SERIES          PIC X(10) VALUE SPACES.
+           05 WRK-SWAP-YEAR            PIC 9(04) VALUE ZEROES.
+           05 WRK-SWAP-COD             PIC 9(05) VALUE ZEROES.
+           05 WRK-SWAP-TITLE           PIC X(30) VALUE SPACES.
+           05 WRK-SWAP-GENRE           PIC X(08) VALUE SPACES.
+           05 WRK-SWAP-LEN             PIC 9(03) VALUE ZEROES.
+       LINKAGE SECTION.
+       01 PARAMETRES.
+           02 PA-RETURN-CODE           PIC 99 VALUE 0.
+       SCREEN  SECTION.
+       01  CLEAR.
+           05 CLEAR-SCREEN.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL.
+       01  SHOW-MV.
+           05 TITLE-SCREEN.
+               10 LINE 01 COLUMN 01    PIC X(6) ERASE EOL
+                  BACKGROUND-COLOR 2 FROM "FILMES".
+           05 HEADER-SCREEN.
+               10 LINE 02 COLUMN 01    PIC X(71) ERASE EOL
+                  BACKGROUND-COLOR 2 FROM WRK-HEADER.
+       01  SHOW-LINE.
+           05 DTA.
+               10 LINE WRK-LINE COLUMN 01 PIC X(71) ERASE EOL
+                  BACKGROUND-COLOR 0 FOREGROUND-COLOR 2 FROM WRK-BUFF.
+       PROCEDURE DIVISION USING PARAMETRES.
+       MAIN-PROCEDURE.
+
+           PERFORM 0005-GET-FILTER.
+           OPEN INPUT MOVIES.
+           IF WRK-STATUS EQUAL 350 AND WRK-TRIES LESS THAN 1
+               ADD 1 TO WRK-TRIES
+               CLOSE MOVIES
+               OPEN OUTPUT MOVIES
+               CLOSE MOVIES
+               OPEN INPUT MOVIES
+           END-IF.
+           IF WRK-TRIES GREATER THAN 0 AND WRK-STATUS NOT EQUAL 0
+               CALL "ERROS" USING WRK-STATUS, "RELATORIOSERIE"
+           ELSE IF WRK-STATUS EQUAL ZEROES
+               IF WRK-PRINT-YES
+                   OPEN OUTPUT PRINT-FILE
+               END-IF
+               PERFORM 0020-READ-FILE
+               PERFORM 0030-SORT-TABLE
+               PERFORM 0010-INIT
+               PERFORM 0040-SHOW-TABLE
+               PERFORM 0050-SHOW-SUMMARY
+               ADD 1 TO WRK-LINE
+               ACCEPT WRK-TECLA AT WRK-LINE
+               IF WRK-PRINT-YES
+                   CLOSE PRINT-FILE
+               END-IF
+           ELSE
+               CALL "ERROS" USING WRK-STATUS, "RELATORIOSERIE"
+           END-IF.
+           CLOSE MOVIES.
+           GOBACK.
+      *=================================================================
+       0005-GET-FILTER  SECTION.
+      *Pergunta se a relacao deve ser restrita a uma serie/franquia
+      *=================================================================
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY "FILTRAR POR SERIE/FRANQUIA (ENTER=TODAS): " AT 0105.
+           ACCEPT WRK-SERIES-FILTER AT 0148.
+           DISPLAY "IMPRIMIR EM ARQUIVO RELATORIOSERIE.PRN (S/N): "
+               AT 0205.
+           ACCEPT WRK-PRINT-OPTN AT 0252.
+      *=================================================================
+       0010-INIT  SECTION.
+      *Desenha o cabecalho do relatorio
+      *=================================================================
+               STRING "SERIE/FRANQUIA              ANO COD  TITULO    "
+               "                    GENERO  DUR"
+               INTO WRK-HEADER.
+               DISPLAY CLEAR-SCREEN.
+               DISPLAY TITLE-SCREEN.
+               DISPLAY HEADER-SCREEN.
+               IF WRK-PRINT-YES
+                   WRITE FS-PRINT-LINE FROM WRK-HEADER
+               END-IF.
+               MOVE 03 TO WRK-LINE.
+      *=================================================================
+       0020-READ-FILE  SECTION.
+      *Le o arquivo sequencialmente e acumula na tabela em memoria
+      *apenas os registros com serie/franquia informada que atendem
+      *ao filtro recebido em 0005-GET-FILTER, se houver
+      *=================================================================
+           PERFORM UNTIL WRK-STATUS NOT EQUAL 0
+                   READ MOVIES
+                   IF WRK-STATUS EQUAL 0
+                       PERFORM 0025-CHECK-MATCH
+                       IF WRK-SHOW-REC EQUAL 1
+                           PERFORM 0027-ADD-TO-TABLE
+                       END-IF
+                   ELSE IF WRK-STATUS EQUAL 100
+                       EXIT PERFORM
+                   ELSE
+                       CALL "ERROS" USING WRK-STATUS, "RELATORIOSERIE"
+                   END-IF
+               END-PERFORM.
+           MOVE ZEROES TO WRK-STATUS.
+      *=================================================================
+       0025-CHECK-MATCH  SECTION.
+      *Verifica se o registro lido pertence a uma serie/franquia e se
+      *atende ao filtro informado em 0005-GET-FILTER
+      *=================================================================
+           MOVE 1 TO WRK-SHOW-REC.
+           IF FS-MOV-SERIES EQUAL SPACES
+               MOVE ZEROES TO WRK-SHOW-REC
+           END-IF.
+           IF WRK-SERIES-FILTER NOT EQUAL SPACES
+               AND FS-MOV-SERIES NOT EQUAL WRK-SERIES-FILTER
+               MOVE ZEROES TO WRK-SHOW-REC
+           END-IF.
+      *=================================================================
+       0027-ADD-TO-TABLE  SECTION.
+      *Acrescenta o registro lido na tabela em memoria, se ainda houver
+      *espaco disponivel
+      *=================================================================
+           IF WRK-TABLE-COUNT LESS THAN 500
+               ADD 1 TO WRK-TABLE-COUNT
+               MOVE FS-MOV-SERIES  TO WRK-TBL-SERIES(WRK-TABLE-COUNT)
+               MOVE FS-MOV-YEAR    TO WRK-TBL-YEAR(WRK-TABLE-COUNT)
+               MOVE FS-MOV-COD     TO WRK-TBL-COD(WRK-TABLE-COUNT)
+               MOVE FS-MOV-TITLE   TO WRK-TBL-TITLE(WRK-TABLE-COUNT)
+               MOVE FS-MOV-GENRE(01) TO WRK-TBL-GENRE(WRK-TABLE-COUNT)
+               MOVE FS-MOV-LEN     TO WRK-TBL-LEN(WRK-TABLE-COUNT)
+           END-IF.
+      *=================================================================
+       0030-SORT-TABLE  SECTION.
+      *Ordena a tabela em memoria por serie/franquia e, dentro de cada
+      *serie, por ano de lancamento, usando um metodo de selecao simples
+      *=================================================================
+           PERFORM VARYING WRK-SORT-SUB1 FROM 1 BY 1
+                   UNTIL WRK-SORT-SUB1 NOT LESS THAN WRK-TABLE-COUNT
+               PERFORM VARYING WRK-SORT-SUB2 FROM WRK-SORT-SUB1 BY 1
+                       UNTIL WRK-SORT-SUB2 GREATER THAN WRK-TABLE-COUNT
+                   IF WRK-TBL-SERIES(WRK-SORT-SUB2) LESS THAN
+                           WRK-TBL-SERIES(WRK-SORT-SUB1)
+                       OR (WRK-TBL-SERIES(WRK-SORT-SUB2) EQUAL
+                           WRK-TBL-SERIES(WRK-SORT-SUB1) AND
+                           WRK-TBL-YEAR(WRK-SORT-SUB2) LESS THAN
+                           WRK-TBL-YEAR(WRK-SORT-SUB1))
+                       PERFORM 0035-SWAP-ENTRIES
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+      *=================================================================
+       0035-SWAP-ENTRIES  SECTION.
+      *Troca as posicoes WRK-SORT-SUB1 e WRK-SORT-SUB2 na tabela
+      *=================================================================
+           MOVE WRK-MOV-ENTRY(WRK-SORT-SUB1) TO WRK-SWAP-ENTRY.
+           MOVE WRK-MOV-ENTRY(WRK-SORT-SUB2)
+               TO WRK-MOV-ENTRY(WRK-SORT-SUB1).
+           MOVE WRK-SWAP-ENTRY TO WRK-MOV-ENTRY(WRK-SORT-SUB2).
+      *=================================================================
+       0040-SHOW-TABLE  SECTION.
+      *Mostra a tabela ja ordenada, com uma linha de grupo sempre que
+      *a serie/franquia mudar
+      *=================================================================
+           PERFORM VARYING WRK-TABLE-SUB FROM 1 BY 1
+                   UNTIL WRK-TABLE-SUB GREATER THAN WRK-TABLE-COUNT
+               IF WRK-TBL-SERIES(WRK-TABLE-SUB) NOT EQUAL
+                       WRK-LAST-SERIES
+                   PERFORM 0043-SHOW-GROUP-HEADER
+               END-IF
+               PERFORM 0045-SHOW-TABLE-LINE
+           END-PERFORM.
+      *=================================================================
+       0043-SHOW-GROUP-HEADER  SECTION.
+      *Mostra uma linha de cabecalho quando comeca uma nova serie
+      *=================================================================
+           MOVE WRK-TBL-SERIES(WRK-TABLE-SUB) TO WRK-LAST-SERIES.
+           MOVE SPACES TO WRK-BUFF.
+           STRING "SERIE: " WRK-LAST-SERIES INTO WRK-BUFF.
+           ADD 1 TO WRK-LINE.
+           DISPLAY DTA.
+           IF WRK-PRINT-YES
+               WRITE FS-PRINT-LINE FROM WRK-BUFF
+           END-IF.
+      *=================================================================
+       0045-SHOW-TABLE-LINE  SECTION.
+      *Formata e mostra uma linha da tabela, parando para o operador
+      *apertar ENTER quando a tela enche
+      *=================================================================
+           MOVE SPACES TO WRK-BUFF.
+           STRING "  " WRK-TBL-YEAR(WRK-TABLE-SUB)     " "
+                  WRK-TBL-COD(WRK-TABLE-SUB)            " "
+                  WRK-TBL-TITLE(WRK-TABLE-SUB)          " "
+                  WRK-TBL-GENRE(WRK-TABLE-SUB)          " "
+                  WRK-TBL-LEN(WRK-TABLE-SUB)
+                  INTO WRK-BUFF.
+           ADD 1 TO WRK-LINE.
+           DISPLAY DTA.
+           IF WRK-PRINT-YES
+               WRITE FS-PRINT-LINE FROM WRK-BUFF
+           END-IF.
+           IF WRK-LINE NOT LESS THAN WRK-PAGE-BOTTOM
+               DISPLAY "PRESSIONE ENTER PARA CONTINUAR" AT 2401
+               ACCEPT WRK-TECLA AT 2401
+               PERFORM 0010-INIT
+           END-IF.
+      *=================================================================
+       0050-SHOW-SUMMARY  SECTION.
+      *Mostra o total de filmes listados apos o agrupamento
+      *=================================================================
+           MOVE WRK-TABLE-COUNT TO WRK-TOTAL-COUNT.
+           ADD 2 TO WRK-LINE.
+           MOVE SPACES TO WRK-BUFF.
+           STRING "TOTAL DE FILMES EM SERIE: " WRK-TOTAL-COUNT
+               INTO WRK-BUFF.
+           DISPLAY DTA.
+           IF WRK-PRINT-YES
+               WRITE FS-PRINT-LINE FROM WRK-BUFF
+           END-IF.
+       END PROGRAM RELATORIOSERIE.
