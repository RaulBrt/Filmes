@@ -8,15 +8,31 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FILMES.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT MOVIES ASSIGN TO "MOVIES.DAT"
+           FILE STATUS IS WRK-MOV-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FS-MOV-COD.
        DATA DIVISION.
        FILE                    SECTION.
+           FD  MOVIES.
+           01 FS-MOVIE.
+               COPY MOVIEFLDS.
        WORKING-STORAGE         SECTION.
        77  WRK-INVALID-OPTN        PIC 9(01) VALUE ZEROES.
        77  WRK-SELECTED            PIC X(01).
+       77  WRK-LOGGED-IN           PIC 9(01) VALUE ZEROES.
+       77  WRK-OPERATOR-ID         PIC X(08) VALUE SPACES.
+       77  WRK-MOV-STATUS          PIC 9(03) VALUE ZEROES.
+       77  WRK-MOV-COUNT           PIC 9(05) VALUE ZEROES.
+       77  WRK-TODAY               PIC 9(08) VALUE ZEROES.
        01  WRK-AREA.
            05 WRK-MENU-TITLE       PIC X(30).
-           05 WRK-MENU-ITEM        PIC X(30) OCCURS 7 TIMES.
-           05 WRK-MENU-SIZE        PIC 9(1).
+           05 WRK-MENU-ITEM        PIC X(30) OCCURS 20 TIMES.
+           05 WRK-MENU-SIZE        PIC 9(02).
        SCREEN  SECTION.
        01  CLEAR.
            05 CLEAR-SCREEN.
@@ -28,45 +44,107 @@
                   BACKGROUND-COLOR 2 FROM "FILMES".
        PROCEDURE DIVISION.
        0000-MAIN-PROCEDURE.
+           IF WRK-LOGGED-IN EQUAL ZEROES
+               PERFORM 0005-GET-OPERATOR
+               MOVE 1 TO WRK-LOGGED-IN
+           END-IF.
            PERFORM 0010-DRAW-MM.
            MOVE 0 TO WRK-INVALID-OPTN
            EVALUATE WRK-SELECTED
                WHEN 1
-                   CALL "CADASTRAR"
+                   CALL "CADASTRAR" USING WRK-OPERATOR-ID
                    PERFORM 0000-MAIN-PROCEDURE
                WHEN 2
                    CALL "CONSULTAR"
                    PERFORM 0000-MAIN-PROCEDURE
                WHEN 3
-                   CALL "ALTERAR"
+                   CALL "ALTERAR" USING WRK-OPERATOR-ID
                    PERFORM 0000-MAIN-PROCEDURE
                WHEN 4
-                   CALL "EXCLUIR"
+                   CALL "EXCLUIR" USING WRK-OPERATOR-ID
                    PERFORM 0000-MAIN-PROCEDURE
                WHEN 5
                    CALL "RELATORIO"
                    PERFORM 0000-MAIN-PROCEDURE
+               WHEN 6
+                   CALL "ALUGUEL"
+                   PERFORM 0000-MAIN-PROCEDURE
+               WHEN 7
+                   CALL "CADASTRARCLIENTE"
+                   PERFORM 0000-MAIN-PROCEDURE
+               WHEN 8
+                   CALL "RELATORIOATRASO"
+                   PERFORM 0000-MAIN-PROCEDURE
+               WHEN 9
+                   CALL "TABELAS"
+                   PERFORM 0000-MAIN-PROCEDURE
+               WHEN 0
+                   CALL "RELATORIOSERIE"
+                   PERFORM 0000-MAIN-PROCEDURE
                WHEN OTHER
                    PERFORM 0020-GET-TECLA
            END-EVALUATE.
 
            STOP RUN.
 
+      *=================================================================
+       0005-GET-OPERATOR       SECTION.
+      *Pede o codigo do operador uma unica vez por sessao, para que o
+      *nome fique disponivel em toda tela e possa ser anexado a
+      *trilha de auditoria
+      *=================================================================
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY "IDENTIFICACAO DO OPERADOR: " AT 1005.
+           ACCEPT WRK-OPERATOR-ID AT 1034.
+           IF WRK-OPERATOR-ID EQUAL SPACES
+               MOVE "SEM ID" TO WRK-OPERATOR-ID
+           END-IF.
+
+      *=================================================================
+       0008-COUNT-MOVIES       SECTION.
+      *Conta quantos filmes estao cadastrados no momento, para exibir
+      *no cabecalho do menu principal
+      *=================================================================
+           MOVE ZEROES TO WRK-MOV-COUNT.
+           OPEN INPUT MOVIES.
+           IF WRK-MOV-STATUS EQUAL ZEROES
+               PERFORM UNTIL WRK-MOV-STATUS NOT EQUAL ZEROES
+                   READ MOVIES NEXT RECORD
+                   IF WRK-MOV-STATUS EQUAL ZEROES
+                       ADD 1 TO WRK-MOV-COUNT
+                   END-IF
+               END-PERFORM
+               CLOSE MOVIES
+           END-IF.
+
       *=================================================================
        0010-DRAW-MM            SECTION.
       *Desenha o menu principal
       *=================================================================
            DISPLAY CLEAR-SCREEN
+           PERFORM 0008-COUNT-MOVIES.
+           ACCEPT WRK-TODAY FROM DATE YYYYMMDD.
            MOVE "MENU PRINCIPAL"   TO WRK-MENU-TITLE.
            MOVE "1-CADASTRO"       TO WRK-MENU-ITEM(01).
            MOVE "2-CONSULTA"       TO WRK-MENU-ITEM(02).
            MOVE "3-ALTERACAO"      TO WRK-MENU-ITEM(03).
            MOVE "4-EXCLUSAO"       TO WRK-MENU-ITEM(04).
            MOVE "5-RELACAO"        TO WRK-MENU-ITEM(05).
-           MOVE "X-SAIR"           TO WRK-MENU-ITEM(06).
-           MOVE 6                  TO WRK-MENU-SIZE.
+           MOVE "6-ALUGUEL"        TO WRK-MENU-ITEM(06).
+           MOVE "7-CLIENTES"       TO WRK-MENU-ITEM(07).
+           MOVE "8-ATRASOS"        TO WRK-MENU-ITEM(08).
+           MOVE "9-TABELAS"        TO WRK-MENU-ITEM(09).
+           MOVE "0-SERIES/FRANQUIAS" TO WRK-MENU-ITEM(10).
+           MOVE "X-SAIR"           TO WRK-MENU-ITEM(11).
+           MOVE 11                 TO WRK-MENU-SIZE.
 
            CALL "MENUS" USING WRK-AREA.
+           DISPLAY "OPERADOR: " AT 0140.
+           DISPLAY WRK-OPERATOR-ID AT 0150.
+           DISPLAY "DATA: " AT 0160.
+           DISPLAY WRK-TODAY AT 0166.
+           DISPLAY "TOTAL DE FILMES CADASTRADOS: " AT 0201.
+           DISPLAY WRK-MOV-COUNT AT 0231.
            IF WRK-INVALID-OPTN NOT EQUAL TO ZEROES
                DISPLAY "A OPCAO DIGITADA E INVALIDA" AT 1105.
            DISPLAY "SELECIONE UMA OPCAO: " AT 1205.
