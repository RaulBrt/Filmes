@@ -0,0 +1,54 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Submenu do subsistema de aluguel, chamando RENTAR
+      *           ou DEVOLVER conforme a opcao do operador.
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUGUEL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-OPTION              PIC X(01) VALUE SPACES.
+
+       01  WRK-AREA.
+           05 WRK-MENU-TITLE       PIC X(30).
+           05 WRK-MENU-ITEM        PIC X(30) OCCURS 12 TIMES.
+           05 WRK-MENU-SIZE        PIC 9(01).
+
+       LINKAGE SECTION.
+       77  LNK-BUFF PIC X(1) VALUE SPACES.
+
+       PROCEDURE DIVISION USING LNK-BUFF.
+       0000-MAIN-PROCEDURE.
+           PERFORM 0010-DRAW-MENU.
+           PERFORM 0020-GET-OPTION.
+           EVALUATE WRK-OPTION
+               WHEN 'A' WHEN 'a'
+                   CALL "RENTAR" USING LNK-BUFF
+                   PERFORM 0000-MAIN-PROCEDURE
+               WHEN 'D' WHEN 'd'
+                   CALL "DEVOLVER" USING LNK-BUFF
+                   PERFORM 0000-MAIN-PROCEDURE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           GOBACK.
+
+      *=================================================================
+       0010-DRAW-MENU      SECTION.
+      *Desenha o menu do subsistema de aluguel
+      *=================================================================
+           MOVE "ALUGUEL DE FILMES"         TO WRK-MENU-TITLE.
+           MOVE "ALUGAR (A): "              TO WRK-MENU-ITEM(01).
+           MOVE "DEVOLVER (D): "            TO WRK-MENU-ITEM(02).
+           MOVE "VOLTAR (ENTER): "          TO WRK-MENU-ITEM(03).
+           MOVE 3                           TO WRK-MENU-SIZE.
+           CALL "MENUS" USING WRK-AREA.
+
+      *=================================================================
+       0020-GET-OPTION     SECTION.
+      *Recebe a opcao do operador
+      *=================================================================
+           MOVE SPACES TO WRK-OPTION.
+           ACCEPT WRK-OPTION AT 0420.
+       END PROGRAM ALUGUEL.
