@@ -0,0 +1,269 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Listagem de referencia rapida (cheat sheet) para
+      *           treinamento de novos operadores: mostra todos os
+      *           codigos de status/erro conhecidos pelo ERROS com a
+      *           respectiva mensagem, seguidos de todos os generos
+      *           validos cadastrados na tabela de generos (GENRES.DAT)
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REFERENCIA.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT GENRES ASSIGN TO "GENRES.DAT"
+           FILE STATUS IS WRK-GENRE-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FS-GENRE-NAME.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  GENRES.
+           01 FS-GENRE.
+               COPY GENREFLDS.
+       WORKING-STORAGE SECTION.
+       77  WRK-BUFF                PIC X(75) VALUE SPACES.
+       77  WRK-LINE                PIC 9(02) VALUE ZEROES.
+       77  WRK-PAGE-BOTTOM         PIC 9(02) VALUE 22.
+       77  WRK-TECLA               PIC X(01) VALUE SPACES.
+       77  WRK-CODE-NUM            PIC 9(03) VALUE ZEROES.
+       77  WRK-GENRE-STATUS        PIC 9(03) VALUE ZEROES.
+       77  WRK-GENRE-COUNT         PIC 9(03) VALUE ZEROES.
+
+       LINKAGE SECTION.
+       77  LNK-BUFF PIC X(1) VALUE SPACES.
+
+       SCREEN  SECTION.
+       01  CLEAR.
+           05 CLEAR-SCREEN.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL.
+       01  SHOW-MV.
+           05 SHOW-SCREEN.
+               10 LINE 01 COLUMN 01 PIC X(40) ERASE EOL
+                  BACKGROUND-COLOR 2 FROM
+                  "REFERENCIA RAPIDA - CODIGOS E GENEROS".
+           05 DTA.
+               10 LINE WRK-LINE COLUMN 02 PIC X(75) ERASE EOL
+                  FOREGROUND-COLOR 7 FROM WRK-BUFF.
+
+       PROCEDURE DIVISION USING LNK-BUFF.
+       0000-MAIN-PROCEDURE.
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY SHOW-SCREEN.
+           MOVE 03 TO WRK-LINE.
+           PERFORM 0020-SHOW-ERROR-CODES.
+           PERFORM 0030-SHOW-GENRES.
+           DISPLAY "FIM DA LISTAGEM - PRESSIONE ENTER PARA VOLTAR"
+               AT 2401.
+           ACCEPT WRK-TECLA AT 2401.
+           GOBACK.
+
+      *=================================================================
+       0010-PRINT-LINE      SECTION.
+      *Mostra uma linha da listagem, parando para o operador apertar
+      *ENTER quando a tela enche, igual ao paginador usado em RELATORIO
+      *=================================================================
+           ADD 1 TO WRK-LINE.
+           DISPLAY DTA.
+           IF WRK-LINE NOT LESS THAN WRK-PAGE-BOTTOM
+               DISPLAY "PRESSIONE ENTER PARA CONTINUAR" AT 2401
+               ACCEPT WRK-TECLA AT 2401
+               DISPLAY CLEAR-SCREEN
+               DISPLAY SHOW-SCREEN
+               MOVE 03 TO WRK-LINE
+           END-IF.
+
+      *=================================================================
+       0020-SHOW-ERROR-CODES      SECTION.
+      *Mostra, um a um, todos os codigos de status/erro conhecidos pelo
+      *modulo ERROS e a mensagem que cada um deles exibe ao operador
+      *=================================================================
+           MOVE SPACES TO WRK-BUFF.
+           STRING "--- CODIGOS DE STATUS/ERRO ---" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 220 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - CODIGO DUPLICADO - FILME NAO "
+               "CADASTRADO" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 350 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - ARQUIVO DE REGISTRO NAO ENCONTRADO"
+               INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 420 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - OPERACAO CANCELADA PELO OPERADOR "
+               "(NAO EXIBE TELA DE ERRO)" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 480 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - ARQUIVO DE REGISTRO NAO PODE SER "
+               "CRIADO OU ACESSADO" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 601 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - CODIGO INSERIDO E INVALIDO "
+               "(00001->99999) - FILME NAO CADASTRADO" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 602 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - DURACAO INSERIDA E INVALIDA "
+               "(000->999) - FILME NAO CADASTRADO" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 603 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - NOTA INSERIDA E INVALIDA "
+               "(00->99) - FILME NAO CADASTRADO" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 604 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - TITULO NAO PODE SER VAZIO - "
+               "FILME NAO CADASTRADO" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 605 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - GENERO NAO PODE SER VAZIO - "
+               "FILME NAO CADASTRADO" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 606 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - DISTRIBUIDORA NAO PODE SER VAZIO "
+               "- FILME NAO CADASTRADO" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 607 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - FILME NAO ENCONTRADO"
+               INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 608 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - REGISTRO NAO ALTERADO"
+               INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 609 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - NENHUMA COPIA DISPONIVEL PARA "
+               "ALUGUEL" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 610 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - ALUGUEL NAO ENCONTRADO PARA ESTE "
+               "FILME" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 611 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - CODIGO INSERIDO E INVALIDO "
+               "(00001->99999) - CLIENTE NAO CADASTRADO" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 612 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - NOME NAO PODE SER VAZIO - "
+               "CLIENTE NAO CADASTRADO" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 613 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - GENERO INFORMADO NAO CONSTA NA "
+               "TABELA - FILME NAO CADASTRADO/ALTERADO" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 614 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - GENERO JA CADASTRADO - GENERO "
+               "NAO CADASTRADO" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 615 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - DISTRIBUIDORA INFORMADA NAO "
+               "CONSTA NA TABELA - FILME NAO CADASTRADO/ALTERADO"
+               INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 616 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - DISTRIBUIDORA JA CADASTRADA - "
+               "DISTRIBUIDORA NAO CADASTRADA" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 617 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - CLASSIFICACAO INDICATIVA INVALIDA "
+               "(L,10,12,14,16,18) - FILME NAO CADASTRADO/ALTERADO"
+               INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 618 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - FALHA AO INCLUIR NA LISTA DE "
+               "ESPERA" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 619 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - FALHA AO GRAVAR A COPIA DO FILME"
+               INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 620 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - NUMERO DE COPIA INVALIDO PARA "
+               "ESTE FILME" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 621 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - FORMATO DE COPIA INVALIDO "
+               "(DVD,BLURAY,4K,DIGITAL)" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 622 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - CONDICAO DE COPIA INVALIDA "
+               "(NOVO,BOM,REGULAR,RUIM)" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 623 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - DATA DE NASCIMENTO NAO PODE SER "
+               "VAZIA - CLIENTE NAO CADASTRADO" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 624 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - CLIENTE NAO TEM IDADE MINIMA "
+               "PARA A CLASSIFICACAO INDICATIVA DESTE FILME"
+               INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE 625 TO WRK-CODE-NUM.
+           STRING WRK-CODE-NUM " - LEGENDA DISPONIVEL INVALIDA (S/N) "
+               "- FILME NAO CADASTRADO/ALTERADO" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+      *=================================================================
+       0030-SHOW-GENRES      SECTION.
+      *Mostra, um a um, todos os generos cadastrados na tabela de
+      *generos validos (GENRES.DAT), na ordem do codigo
+      *=================================================================
+           MOVE SPACES TO WRK-BUFF.
+           STRING "--- GENEROS CADASTRADOS ---" INTO WRK-BUFF.
+           PERFORM 0010-PRINT-LINE.
+
+           MOVE ZEROES TO WRK-GENRE-COUNT.
+           OPEN INPUT GENRES.
+           IF WRK-GENRE-STATUS NOT EQUAL ZEROES
+               MOVE SPACES TO WRK-BUFF
+               STRING "(TABELA DE GENEROS AINDA NAO EXISTE)"
+                   INTO WRK-BUFF
+               PERFORM 0010-PRINT-LINE
+           ELSE
+               PERFORM UNTIL WRK-GENRE-STATUS NOT EQUAL ZEROES
+                   READ GENRES NEXT RECORD
+                   IF WRK-GENRE-STATUS EQUAL ZEROES
+                       MOVE SPACES TO WRK-BUFF
+                       STRING FS-GENRE-NAME " - " FS-GENRE-DESC
+                           INTO WRK-BUFF
+                       PERFORM 0010-PRINT-LINE
+                       ADD 1 TO WRK-GENRE-COUNT
+                   END-IF
+               END-PERFORM
+               IF WRK-GENRE-COUNT EQUAL ZEROES
+                   MOVE SPACES TO WRK-BUFF
+                   STRING "(NENHUM GENERO CADASTRADO)" INTO WRK-BUFF
+                   PERFORM 0010-PRINT-LINE
+               END-IF
+               CLOSE GENRES
+           END-IF.
+       END PROGRAM REFERENCIA.
