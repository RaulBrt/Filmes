@@ -0,0 +1,181 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Obter informacoes de clientes para gravacao
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADASTRARCLIENTE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-BUFF                PIC X(30).
+       77  WRK-LINE                PIC 9(02).
+       77  WRK-CUST-COD-MSK        PIC X(05) JUSTIFIED RIGHT.
+       77  WRK-CUST-BIRTH-MSK      PIC X(08) JUSTIFIED RIGHT.
+       77  WRK-CONFIRM             PIC X(01).
+       77  WRK-STATUS              PIC 9(03) VALUE ZEROES.
+       77  WRK-NEXT-COD            PIC 9(05) VALUE ZEROES.
+       77  WRK-GETCOD-STATUS       PIC 9(03) VALUE ZEROES.
+
+       01  WRK-AREA.
+           05 WRK-MENU-TITLE       PIC X(30).
+           05 WRK-MENU-ITEM        PIC X(30) OCCURS 12 TIMES.
+           05 WRK-MENU-SIZE        PIC 9(01).
+
+       01  WRK-CUSTOMER.
+           COPY CUSTFLDS
+               REPLACING ==FS-CUST-COD==   BY ==WRK-CUST-COD==
+                         ==FS-CUST-NAME==  BY ==WRK-CUST-NAME==
+                         ==FS-CUST-PHONE== BY ==WRK-CUST-PHONE==
+                         ==FS-CUST-DOC==   BY ==WRK-CUST-DOC==
+                         ==FS-CUST-BIRTHDATE==
+                             BY ==WRK-CUST-BIRTHDATE==.
+
+       LINKAGE SECTION.
+       77  LNK-BUFF PIC X(1) VALUE SPACES.
+       SCREEN  SECTION.
+       01  CLEAR.
+           05 CLEAR-SCREEN.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL.
+       01  CONFIRM.
+           05 CONFIRM-SCREEN.
+               10 LINE 03 COLUMN 01 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 2 FROM "CLIENTE".
+           05 DTA.
+               10 LINE WRK-LINE COLUMN 05 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 0 FOREGROUND-COLOR 2 FROM WRK-BUFF.
+       01  UNCONFIRM.
+           05 UNCONFIRM-SCREEN.
+               10 LINE 03 COLUMN 05 PIC X(22) ERASE EOL
+               BACKGROUND-COLOR 4 FROM "CLIENTE NAO CADASTRADO".
+               10 LINE 04 COLUMN 05 PIC X(27) ERASE EOL
+               FOREGROUND-COLOR 7 FROM "PRESSIONE ENTER PARA VOLTAR".
+
+       PROCEDURE DIVISION USING LNK-BUFF.
+       0000-MAIN-PROCEDURE.
+           PERFORM 0010-ZERO-INFO.
+           PERFORM 0020-DRAW-MENU.
+           PERFORM 0030-GET-INFO.
+           PERFORM 0040-VALIDATE-INFO.
+           IF WRK-STATUS EQUAL ZEROES
+               PERFORM 0050-CONFIRM-CREATE.
+           GOBACK.
+
+      *=================================================================
+       0010-ZERO-INFO      SECTION.
+      *Apaga todas as informacoes gravadas nas variaveis
+      *=================================================================
+           MOVE ZEROES TO WRK-STATUS.
+           MOVE SPACES TO WRK-CUST-COD-MSK.
+           MOVE ZEROES TO WRK-CUST-COD.
+           MOVE SPACES TO WRK-CUST-NAME.
+           MOVE SPACES TO WRK-CUST-PHONE.
+           MOVE SPACES TO WRK-CUST-DOC.
+           MOVE SPACES TO WRK-CUST-BIRTH-MSK.
+           MOVE ZEROES TO WRK-CUST-BIRTHDATE.
+
+      *=================================================================
+       0020-DRAW-MENU      SECTION.
+      *Desenha os campos para receber as informacoes dos clientes
+      *=================================================================
+           MOVE "CADASTRO DE CLIENTE"    TO WRK-MENU-TITLE.
+           MOVE "NOME: "                 TO WRK-MENU-ITEM(01).
+           MOVE "TELEFONE: "             TO WRK-MENU-ITEM(02).
+           MOVE "DOCUMENTO (RG/CPF): "   TO WRK-MENU-ITEM(03).
+           MOVE 3                        TO WRK-MENU-SIZE.
+           CALL "MENUS" USING WRK-AREA.
+           DISPLAY "PRESSIONE ENTER PARA VOLTAR" AT 1005.
+
+      *=================================================================
+       0030-GET-INFO      SECTION.
+      *Recebe as informacoes e grava nas respectivas variaveis
+      *=================================================================
+           CALL "GETNEXTCUSTCOD" USING WRK-NEXT-COD, WRK-GETCOD-STATUS.
+           DISPLAY "CODIGO (ENTER=AUTOMATICO " WRK-NEXT-COD
+               ", X=CANCELAR): " AT 0220.
+           ACCEPT WRK-CUST-COD-MSK     AT 0255.
+           IF WRK-CUST-COD-MSK(05:01) EQUAL 'X'
+               OR WRK-CUST-COD-MSK(05:01) EQUAL 'x'
+               GOBACK
+           END-IF.
+           IF WRK-CUST-COD-MSK EQUAL SPACES
+               MOVE WRK-NEXT-COD TO WRK-CUST-COD-MSK
+           END-IF.
+           ACCEPT WRK-CUST-NAME        AT 0320.
+           ACCEPT WRK-CUST-PHONE       AT 0420.
+           ACCEPT WRK-CUST-DOC         AT 0522.
+           DISPLAY "DATA DE NASCIMENTO (AAAAMMDD): " AT 0601.
+           ACCEPT WRK-CUST-BIRTH-MSK   AT 0632.
+
+           MOVE WRK-CUST-COD-MSK TO WRK-CUST-COD.
+           IF WRK-CUST-BIRTH-MSK NOT EQUAL SPACES
+               MOVE WRK-CUST-BIRTH-MSK TO WRK-CUST-BIRTHDATE
+           END-IF.
+
+      *=================================================================
+       0040-VALIDATE-INFO      SECTION.
+      *Valida as informacoes recebidas e
+      *mostra um erro se tiver problemas
+      *=================================================================
+           IF WRK-CUST-COD EQUAL ZEROES
+               MOVE 611 TO WRK-STATUS
+           ELSE IF WRK-CUST-NAME EQUAL SPACES
+               MOVE 612 TO WRK-STATUS
+           ELSE IF WRK-CUST-BIRTHDATE EQUAL ZEROES
+               MOVE 623 TO WRK-STATUS
+           END-IF.
+
+           IF WRK-STATUS NOT EQUAL ZEROES
+               CALL "ERROS" USING WRK-STATUS, "CADASTRARCLIENTE"
+           END-IF.
+
+      *=================================================================
+       0050-CONFIRM-CREATE      SECTION.
+      *Desenha uma tela pedindo a confirmacao dos dados para a gravacao
+      *=================================================================
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY CONFIRM-SCREEN.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 04 TO WRK-LINE.
+           STRING "CODIGO: " WRK-CUST-COD INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 05 TO WRK-LINE.
+           STRING "NOME: " WRK-CUST-NAME INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 06 TO WRK-LINE.
+           STRING "TELEFONE: " WRK-CUST-PHONE INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 07 TO WRK-LINE.
+           STRING "DOCUMENTO: " WRK-CUST-DOC INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 08 TO WRK-LINE.
+           STRING "NASCIMENTO: " WRK-CUST-BIRTHDATE INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           DISPLAY "CONFIRMA O CADASTRO DO CLIENTE (S/N)? " AT 1101.
+           ACCEPT WRK-CONFIRM AT 1140.
+
+           IF WRK-CONFIRM EQUAL 'S' OR WRK-CONFIRM EQUAL TO 's'
+               PERFORM 0060-WRITE-FILE
+           ELSE
+               DISPLAY CLEAR-SCREEN
+               DISPLAY UNCONFIRM-SCREEN
+               ACCEPT  WRK-BUFF
+               PERFORM 0000-MAIN-PROCEDURE
+           END-IF.
+
+      *=================================================================
+       0060-WRITE-FILE      SECTION.
+      *Chama o modulo para a gravacao do cliente
+      *=================================================================
+           CALL "WRITECUSTOMER" USING WRK-CUSTOMER, WRK-STATUS.
+       END PROGRAM CADASTRARCLIENTE.
