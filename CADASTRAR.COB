@@ -9,28 +9,65 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77  WRK-BUFF                PIC X(30).
-       77  WRK-LINE                PIC 9(01).
+       77  WRK-LINE                PIC 9(02).
        77  WRK-TRIES               PIC 9(01) VALUE ZEROES.
-       77  WRK-MOV-COD-MSK         PIC X(04) JUSTIFIED RIGHT.
+       77  WRK-MOV-COD-MSK         PIC X(05) JUSTIFIED RIGHT.
        77  WRK-MOV-GRADE-MSK       PIC X(02) JUSTIFIED RIGHT.
        77  WRK-MOV-LEN-MSK         PIC X(03) JUSTIFIED RIGHT.
+       77  WRK-MOV-YEAR-MSK        PIC X(04) JUSTIFIED RIGHT.
+       77  WRK-MOV-COPIES-MSK      PIC X(03) JUSTIFIED RIGHT.
+       77  WRK-MOV-COST-MSK        PIC X(09) JUSTIFIED RIGHT.
+       77  WRK-MOV-RENTPRICE-MSK   PIC X(07) JUSTIFIED RIGHT.
+       77  WRK-MOV-SUBTITLE-IN     PIC X(01) VALUE SPACES.
        77  WRK-CONFIRM             PIC X(01).
        77  WRK-STATUS              PIC 9(03) VALUE ZEROES.
+       77  WRK-NEXT-COD            PIC 9(05) VALUE ZEROES.
+       77  WRK-GETCOD-STATUS       PIC 9(03) VALUE ZEROES.
+       77  WRK-GENRE-SUB           PIC 9(01) VALUE ZEROES.
+       77  WRK-GENRE-STATUS        PIC 9(03) VALUE ZEROES.
+       77  WRK-DISTRIB-STATUS      PIC 9(03) VALUE ZEROES.
+       77  WRK-DUP-STATUS          PIC 9(01) VALUE ZEROES.
+       77  WRK-DUP-COD             PIC 9(05) VALUE ZEROES.
+       77  WRK-DUP-TITLE           PIC X(30) VALUE SPACES.
+       77  WRK-OPERATOR            PIC X(08) VALUE SPACES.
+       77  WRK-AUDIT-STATUS        PIC 9(03) VALUE ZEROES.
 
        01  WRK-AREA.
            05 WRK-MENU-TITLE       PIC X(30).
-           05 WRK-MENU-ITEM        PIC X(30) OCCURS 7 TIMES.
+           05 WRK-MENU-ITEM        PIC X(30) OCCURS 12 TIMES.
            05 WRK-MENU-SIZE        PIC 9(01).
 
        01  WRK-MOVIE.
-           05 WRK-MOV-COD          PIC 9(05) VALUE ZEROES.
-           05 WRK-MOV-TITLE        PIC X(30) VALUE SPACES.
-           05 WRK-MOV-GENRE        PIC X(08) VALUE SPACES.
-           05 WRK-MOV-LEN          PIC 9(03) VALUE ZEROES.
-           05 WRK-MOV-PUBLI        PIC X(15) VALUE SPACES.
-           05 WRK-MOV-GRADE        PIC 9(02) VALUE ZEROES.
+           COPY MOVIEFLDS
+               REPLACING ==FS-MOV-COD==   BY ==WRK-MOV-COD==
+                         ==FS-MOV-EXTREF== BY ==WRK-MOV-EXTREF==
+                         ==FS-MOV-TITLE== BY ==WRK-MOV-TITLE==
+                         ==FS-MOV-GENRE== BY ==WRK-MOV-GENRE==
+                         ==FS-MOV-LEN==   BY ==WRK-MOV-LEN==
+                         ==FS-MOV-PUBLI== BY ==WRK-MOV-PUBLI==
+                         ==FS-MOV-GRADE== BY ==WRK-MOV-GRADE==
+                         ==FS-MOV-RATING== BY ==WRK-MOV-RATING==
+                         ==FS-MOV-YEAR==  BY ==WRK-MOV-YEAR==
+                         ==FS-MOV-SERIES== BY ==WRK-MOV-SERIES==
+                         ==FS-MOV-COPIES-TOT==
+                             BY ==WRK-MOV-COPIES-TOT==
+                         ==FS-MOV-COPIES-AVL==
+                             BY ==WRK-MOV-COPIES-AVL==
+                                 ==FS-MOV-CREATED-DT==
+                                     BY ==WRK-MOV-CREATED-DT==
+                                 ==FS-MOV-MODIFIED-DT==
+                                     BY ==WRK-MOV-MODIFIED-DT==
+                                     ==FS-MOV-COST==
+                                         BY ==WRK-MOV-COST==
+                                     ==FS-MOV-RENTPRICE==
+                                         BY ==WRK-MOV-RENTPRICE==
+                                     ==FS-MOV-LANGUAGE==
+                                         BY ==WRK-MOV-LANGUAGE==
+                                     ==FS-MOV-SUBTITLE==
+                                         BY ==WRK-MOV-SUBTITLE==.
 
        LINKAGE SECTION.
+       77  LNK-OPERATOR PIC X(08) VALUE SPACES.
        77  LNK-BUFF PIC X(1) VALUE SPACES.
        SCREEN  SECTION.
        01  CLEAR.
@@ -50,13 +87,33 @@
                BACKGROUND-COLOR 4 FROM "FILME NAO CADASTRADO".
                10 LINE 04 COLUMN 05 PIC X(27) ERASE EOL
                FOREGROUND-COLOR 7 FROM "PRESSIONE ENTER PARA VOLTAR".
+       01  DUP-WARNING.
+           05 DUP-WARNING-MSG.
+               10 LINE 15 COLUMN 05 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 6 FOREGROUND-COLOR 0
+                  FROM WRK-BUFF.
+               10 LINE 16 COLUMN 05 PIC X(30) ERASE EOL
+                  FOREGROUND-COLOR 7 FROM WRK-DUP-TITLE.
+               10 LINE 17 COLUMN 05 PIC X(30) ERASE EOL
+                  FOREGROUND-COLOR 7 FROM
+                  "PRESSIONE ENTER PARA CONTINUAR".
 
-       PROCEDURE DIVISION USING LNK-BUFF.
+       PROCEDURE DIVISION USING LNK-OPERATOR, LNK-BUFF.
        0000-MAIN-PROCEDURE.
+           MOVE LNK-OPERATOR TO WRK-OPERATOR.
            PERFORM 0010-ZERO-INFO.
            PERFORM 0020-DRAW-MENU.
            PERFORM 0030-GET-INFO.
            PERFORM 0040-VALIDATE-INFO.
+           IF WRK-STATUS EQUAL ZEROES
+               PERFORM 0042-VALIDATE-GENRES
+           END-IF.
+           IF WRK-STATUS EQUAL ZEROES
+               PERFORM 0044-VALIDATE-DISTRIB
+           END-IF.
+           IF WRK-STATUS EQUAL ZEROES
+               PERFORM 0046-CHECK-DUPLICATE-TITLE
+           END-IF.
            IF WRK-STATUS EQUAL ZEROES
                PERFORM 0050-CONFIRM-CREATE.
            GOBACK.
@@ -70,13 +127,30 @@
            MOVE SPACES TO WRK-MOV-COD-MSK.
            MOVE SPACES TO WRK-MOV-LEN-MSK.
            MOVE SPACES TO WRK-MOV-GRADE-MSK.
+           MOVE SPACES TO WRK-MOV-YEAR-MSK.
+           MOVE SPACES TO WRK-MOV-COPIES-MSK.
+           MOVE SPACES TO WRK-MOV-COST-MSK.
+           MOVE SPACES TO WRK-MOV-RENTPRICE-MSK.
+           MOVE SPACES TO WRK-MOV-SUBTITLE-IN.
 
            MOVE ZEROES TO WRK-MOV-COD.
+           MOVE SPACES TO WRK-MOV-EXTREF.
            MOVE SPACES TO WRK-MOV-TITLE.
-           MOVE SPACES TO WRK-MOV-GENRE.
+           MOVE SPACES TO WRK-MOV-GENRE(01).
+           MOVE SPACES TO WRK-MOV-GENRE(02).
+           MOVE SPACES TO WRK-MOV-GENRE(03).
            MOVE ZEROES TO WRK-MOV-LEN.
            MOVE SPACES TO WRK-MOV-PUBLI.
            MOVE ZEROES TO WRK-MOV-GRADE.
+           MOVE SPACES TO WRK-MOV-RATING.
+           MOVE ZEROES TO WRK-MOV-YEAR.
+           MOVE SPACES TO WRK-MOV-SERIES.
+           MOVE ZEROES TO WRK-MOV-COPIES-TOT.
+           MOVE ZEROES TO WRK-MOV-COPIES-AVL.
+           MOVE ZEROES TO WRK-MOV-COST.
+           MOVE ZEROES TO WRK-MOV-RENTPRICE.
+           MOVE SPACES TO WRK-MOV-LANGUAGE.
+           MOVE "N" TO WRK-MOV-SUBTITLE.
 
       *=================================================================
        0020-DRAW-MENU      SECTION.
@@ -89,26 +163,78 @@
            MOVE "DURACAO: "        TO WRK-MENU-ITEM(04).
            MOVE "DISTRIBUIDORA: "  TO WRK-MENU-ITEM(05).
            MOVE "NOTA: "           TO WRK-MENU-ITEM(06).
-           MOVE 6                  TO WRK-MENU-SIZE.
+           MOVE "ANO: "            TO WRK-MENU-ITEM(07).
+           MOVE 7                  TO WRK-MENU-SIZE.
            CALL "MENUS" USING WRK-AREA.
            DISPLAY "PRESSIONE ENTER PARA VOLTAR" AT 1005.
       *=================================================================
        0030-GET-INFO      SECTION.
       *Recebe as informacoes e grava nas respectivas variaveis
       *=================================================================
-           ACCEPT WRK-MOV-COD-MSK      AT 0320.
-           IF WRK-MOV-COD-MSK EQUAL SPACES
+           CALL "GETNEXTCOD" USING WRK-NEXT-COD, WRK-GETCOD-STATUS.
+           DISPLAY "CODIGO (ENTER=AUTOMATICO " WRK-NEXT-COD
+               ", X=CANCELAR): " AT 0320.
+           ACCEPT WRK-MOV-COD-MSK      AT 0355.
+           IF WRK-MOV-COD-MSK(05:01) EQUAL 'X'
+               OR WRK-MOV-COD-MSK(05:01) EQUAL 'x'
                GOBACK
            END-IF.
+           IF WRK-MOV-COD-MSK EQUAL SPACES
+               MOVE WRK-NEXT-COD TO WRK-MOV-COD-MSK
+           END-IF.
            ACCEPT WRK-MOV-TITLE        AT 0420.
-           ACCEPT WRK-MOV-GENRE        AT 0520.
+           ACCEPT WRK-MOV-GENRE(01)    AT 0520.
            ACCEPT WRK-MOV-LEN-MSK      AT 0620.
            ACCEPT WRK-MOV-PUBLI        AT 0720.
            ACCEPT WRK-MOV-GRADE-MSK    AT 0820.
+           DISPLAY "GENERO 2 (OPCIONAL): " AT 0901.
+           ACCEPT WRK-MOV-GENRE(02)    AT 0923.
+           DISPLAY "GENERO 3 (OPCIONAL): " AT 1001.
+           ACCEPT WRK-MOV-GENRE(03)    AT 1023.
+           ACCEPT WRK-MOV-YEAR-MSK     AT 1120.
+           DISPLAY "COPIAS (ENTER=1): " AT 1201.
+           ACCEPT WRK-MOV-COPIES-MSK  AT 1220.
+           DISPLAY "CLASSIFICACAO (L,10,12,14,16,18): " AT 1301.
+           ACCEPT WRK-MOV-RATING       AT 1337.
+           DISPLAY "SERIE/FRANQUIA (OPCIONAL): " AT 1401.
+           ACCEPT WRK-MOV-SERIES       AT 1428.
+           DISPLAY "ID EXTERNO (OPCIONAL): " AT 1501.
+           ACCEPT WRK-MOV-EXTREF       AT 1526.
+           DISPLAY "CUSTO DE AQUISICAO (EX: 1500.00): " AT 1601.
+           ACCEPT WRK-MOV-COST-MSK     AT 1637.
+           DISPLAY "PRECO DE ALUGUEL/DIA (EX: 9.90): " AT 1701.
+           ACCEPT WRK-MOV-RENTPRICE-MSK AT 1736.
+           DISPLAY "IDIOMA/AUDIO (OPCIONAL): " AT 1801.
+           ACCEPT WRK-MOV-LANGUAGE     AT 1828.
+           DISPLAY "LEGENDA DISPONIVEL (S/N, ENTER=N): " AT 1901.
+           ACCEPT WRK-MOV-SUBTITLE-IN  AT 1938.
 
            MOVE WRK-MOV-COD-MSK        TO WRK-MOV-COD.
            MOVE WRK-MOV-LEN-MSK        TO WRK-MOV-LEN.
            MOVE WRK-MOV-GRADE-MSK      TO WRK-MOV-GRADE.
+           MOVE WRK-MOV-YEAR-MSK       TO WRK-MOV-YEAR.
+           IF WRK-MOV-COPIES-MSK EQUAL SPACES
+               MOVE 1 TO WRK-MOV-COPIES-TOT
+           ELSE
+               MOVE WRK-MOV-COPIES-MSK TO WRK-MOV-COPIES-TOT
+           END-IF.
+           IF WRK-MOV-COST-MSK EQUAL SPACES
+               MOVE ZEROES TO WRK-MOV-COST
+           ELSE
+               MOVE FUNCTION NUMVAL(WRK-MOV-COST-MSK) TO WRK-MOV-COST
+           END-IF.
+           IF WRK-MOV-RENTPRICE-MSK EQUAL SPACES
+               MOVE ZEROES TO WRK-MOV-RENTPRICE
+           ELSE
+               MOVE FUNCTION NUMVAL(WRK-MOV-RENTPRICE-MSK)
+                   TO WRK-MOV-RENTPRICE
+           END-IF.
+           IF WRK-MOV-SUBTITLE-IN EQUAL 'S' OR WRK-MOV-SUBTITLE-IN
+               EQUAL 's'
+               MOVE "S" TO WRK-MOV-SUBTITLE
+           ELSE
+               MOVE "N" TO WRK-MOV-SUBTITLE
+           END-IF.
 
       *=================================================================
        0040-VALIDATE-INFO      SECTION.
@@ -116,10 +242,7 @@
       *mostra um erro se tiver problemas
       *=================================================================
 
-           IF WRK-MOV-COD EQUAL ZEROES AND WRK-MOV-COD-MSK EQUAL SPACES
-               GOBACK
-           ELSE IF WRK-MOV-COD EQUAL ZEROES
-           AND WRK-MOV-COD-MSK EQUAL SPACES
+           IF WRK-MOV-COD EQUAL ZEROES
                MOVE 601 TO WRK-STATUS
            ELSE IF WRK-MOV-LEN EQUAL ZEROES
                MOVE 602 TO WRK-STATUS
@@ -127,14 +250,73 @@
                MOVE 603 TO WRK-STATUS
            ELSE IF WRK-MOV-TITLE EQUAL SPACES
                MOVE 604 TO WRK-STATUS
-           ELSE IF WRK-MOV-GENRE EQUAL SPACES
+           ELSE IF WRK-MOV-GENRE(01) EQUAL SPACES
                MOVE 605 TO WRK-STATUS
            ELSE IF WRK-MOV-PUBLI EQUAL SPACES
                MOVE 606 TO WRK-STATUS
+           ELSE IF WRK-MOV-RATING NOT EQUAL "L "
+               AND WRK-MOV-RATING NOT EQUAL "10"
+               AND WRK-MOV-RATING NOT EQUAL "12"
+               AND WRK-MOV-RATING NOT EQUAL "14"
+               AND WRK-MOV-RATING NOT EQUAL "16"
+               AND WRK-MOV-RATING NOT EQUAL "18"
+               MOVE 617 TO WRK-STATUS
+           ELSE IF WRK-MOV-SUBTITLE-IN NOT EQUAL SPACES
+               AND WRK-MOV-SUBTITLE-IN NOT EQUAL "S"
+               AND WRK-MOV-SUBTITLE-IN NOT EQUAL "s"
+               AND WRK-MOV-SUBTITLE-IN NOT EQUAL "N"
+               AND WRK-MOV-SUBTITLE-IN NOT EQUAL "n"
+               MOVE 625 TO WRK-STATUS
+           END-IF.
+
+           IF WRK-STATUS NOT EQUAL ZEROES
+               CALL "ERROS" USING WRK-STATUS, "CADASTRAR"
            END-IF.
 
+      *=================================================================
+       0042-VALIDATE-GENRES      SECTION.
+      *Confirma que os generos informados existem na tabela de generos
+      *=================================================================
+           PERFORM VARYING WRK-GENRE-SUB FROM 1 BY 1
+               UNTIL WRK-GENRE-SUB GREATER THAN 3
+               OR WRK-STATUS NOT EQUAL ZEROES
+               IF WRK-MOV-GENRE(WRK-GENRE-SUB) NOT EQUAL SPACES
+                   CALL "VALIDATEGENRE" USING
+                       WRK-MOV-GENRE(WRK-GENRE-SUB), WRK-GENRE-STATUS
+                   IF WRK-GENRE-STATUS NOT EQUAL ZEROES
+                       MOVE 613 TO WRK-STATUS
+                   END-IF
+               END-IF
+           END-PERFORM.
+
            IF WRK-STATUS NOT EQUAL ZEROES
-               CALL "ERROS" USING WRK-STATUS
+               CALL "ERROS" USING WRK-STATUS, "CADASTRAR"
+           END-IF.
+
+      *=================================================================
+       0044-VALIDATE-DISTRIB      SECTION.
+      *Confirma que a distribuidora informada existe na tabela
+      *=================================================================
+           CALL "VALIDATEDISTRIB" USING
+               WRK-MOV-PUBLI, WRK-DISTRIB-STATUS.
+           IF WRK-DISTRIB-STATUS NOT EQUAL ZEROES
+               MOVE 615 TO WRK-STATUS
+               CALL "ERROS" USING WRK-STATUS, "CADASTRAR"
+           END-IF.
+
+      *=================================================================
+       0046-CHECK-DUPLICATE-TITLE      SECTION.
+      *Alerta (sem bloquear) se ja existe um titulo parecido cadastrado
+      *=================================================================
+           CALL "CHECKDUPTITLE" USING WRK-DUP-STATUS, WRK-MOV-TITLE,
+               WRK-DUP-COD, WRK-DUP-TITLE.
+           IF WRK-DUP-STATUS EQUAL 1
+               DISPLAY CLEAR-SCREEN
+               MOVE SPACES TO WRK-BUFF
+               STRING "POSSIVEL DUPLICATA - COD " WRK-DUP-COD
+                   INTO WRK-BUFF
+               DISPLAY DUP-WARNING
+               ACCEPT WRK-BUFF
            END-IF.
 
       *=================================================================
@@ -156,9 +338,23 @@
 
            MOVE SPACES TO WRK-BUFF.
            MOVE 06 TO WRK-LINE.
-           STRING "GENERO: " WRK-MOV-GENRE INTO WRK-BUFF.
+           STRING "GENERO: " WRK-MOV-GENRE(01) INTO WRK-BUFF.
            DISPLAY DTA.
 
+           IF WRK-MOV-GENRE(02) NOT EQUAL SPACES
+               MOVE SPACES TO WRK-BUFF
+               MOVE 10 TO WRK-LINE
+               STRING "GENERO 2: " WRK-MOV-GENRE(02) INTO WRK-BUFF
+               DISPLAY DTA
+           END-IF.
+
+           IF WRK-MOV-GENRE(03) NOT EQUAL SPACES
+               MOVE SPACES TO WRK-BUFF
+               MOVE 11 TO WRK-LINE
+               STRING "GENERO 3: " WRK-MOV-GENRE(03) INTO WRK-BUFF
+               DISPLAY DTA
+           END-IF.
+
            MOVE SPACES TO WRK-BUFF.
            MOVE 07 TO WRK-LINE.
            STRING "DURACAO: " WRK-MOV-LEN INTO WRK-BUFF.
@@ -174,8 +370,54 @@
            STRING "NOTA: " WRK-MOV-GRADE INTO WRK-BUFF.
            DISPLAY DTA.
 
-           DISPLAY "CONFIMA O CADASTRO DO FILME (S/N)? " AT 1101.
-           ACCEPT WRK-CONFIRM AT 1136.
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 12 TO WRK-LINE.
+           STRING "ANO: " WRK-MOV-YEAR INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 13 TO WRK-LINE.
+           STRING "COPIAS: " WRK-MOV-COPIES-TOT INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 14 TO WRK-LINE.
+           STRING "CLASSIFICACAO: " WRK-MOV-RATING INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 15 TO WRK-LINE.
+           STRING "SERIE/FRANQUIA: " WRK-MOV-SERIES INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 16 TO WRK-LINE.
+           STRING "ID EXTERNO: " WRK-MOV-EXTREF INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 17 TO WRK-LINE.
+           STRING "CUSTO DE AQUISICAO: " WRK-MOV-COST INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 18 TO WRK-LINE.
+           STRING "PRECO DE ALUGUEL/DIA: " WRK-MOV-RENTPRICE
+               INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 19 TO WRK-LINE.
+           STRING "IDIOMA/AUDIO: " WRK-MOV-LANGUAGE INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 20 TO WRK-LINE.
+           STRING "LEGENDA DISPONIVEL: " WRK-MOV-SUBTITLE INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           DISPLAY "CONFIMA O CADASTRO DO FILME (S/N)? " AT 2201.
+           ACCEPT WRK-CONFIRM AT 2236.
 
            IF WRK-CONFIRM EQUAL 'S' OR WRK-CONFIRM EQUAL TO 's'
                PERFORM 0060-WRITE-FILE
@@ -191,4 +433,8 @@
       *Chama o modulo para a gravacao do filme
       *=================================================================
            CALL "WRITEMOVIE" USING WRK-MOVIE, WRK-STATUS.
+           IF WRK-STATUS EQUAL ZEROES
+               CALL "WRITEAUDIT" USING "C", WRK-MOV-COD, SPACES,
+                   WRK-MOV-TITLE, WRK-OPERATOR, WRK-AUDIT-STATUS
+           END-IF.
        END PROGRAM CADASTRAR.
