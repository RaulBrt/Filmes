@@ -0,0 +1,76 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Incluir um cliente na lista de espera de um filme
+      *           sem copias disponiveis
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESERVAR.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT WAITLIST ASSIGN TO "WAITLIST.DAT"
+           FILE STATUS IS WRK-WAIT-FSTAT
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-WAIT-KEY.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  WAITLIST.
+           01 FS-WAITREC.
+               COPY WAITFLDS.
+       WORKING-STORAGE SECTION.
+       77  WRK-WAIT-FSTAT             PIC 9(03) VALUE ZEROES.
+       77  WRK-TRIES                  PIC 9(01) VALUE ZEROES.
+
+       01  WRK-WAITREC.
+           COPY WAITFLDS
+               REPLACING ==FS-WAIT-MOV-COD==  BY ==WRK-WAIT-MOV-COD==
+                         ==FS-WAIT-DATE==     BY ==WRK-WAIT-DATE==
+                         ==FS-WAIT-TIME==     BY ==WRK-WAIT-TIME==
+                         ==FS-WAIT-CUST-COD== BY ==WRK-WAIT-CUST-COD==
+                         ==FS-WAIT-STATUS==   BY ==WRK-WAIT-STATUS==
+                         ==FS-WAIT-PENDENTE== BY ==WRK-WAIT-PENDENTE==
+                         ==FS-WAIT-AVISADO==  BY ==WRK-WAIT-AVISADO==.
+
+       LINKAGE SECTION.
+       77  LNK-MOV-COD                PIC 9(05).
+       77  LNK-CUST-COD               PIC 9(05).
+       77  LNK-STATUS                 PIC 9(03).
+
+       PROCEDURE DIVISION USING LNK-MOV-COD, LNK-CUST-COD, LNK-STATUS.
+       0000-MAIN-PROCEDURE.
+           MOVE ZEROES TO LNK-STATUS.
+           MOVE LNK-MOV-COD  TO WRK-WAIT-MOV-COD.
+           MOVE LNK-CUST-COD TO WRK-WAIT-CUST-COD.
+           ACCEPT WRK-WAIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WRK-WAIT-TIME FROM TIME.
+           SET WRK-WAIT-PENDENTE TO TRUE.
+           PERFORM 0010-WRITE-WAITREC.
+           GOBACK.
+
+      *=================================================================
+       0010-WRITE-WAITREC      SECTION.
+      *Grava o registro de espera no arquivo, criando-o se ainda
+      *nao existir
+      *=================================================================
+           MOVE ZEROES TO WRK-TRIES.
+           OPEN I-O WAITLIST.
+           IF WRK-WAIT-FSTAT EQUAL 350 AND WRK-TRIES LESS THAN 1
+               ADD 1 TO WRK-TRIES
+               CLOSE WAITLIST
+               OPEN OUTPUT WAITLIST
+               CLOSE WAITLIST
+               OPEN I-O WAITLIST
+           END-IF.
+           IF WRK-WAIT-FSTAT NOT EQUAL ZEROES
+               MOVE 618 TO LNK-STATUS
+           ELSE
+               MOVE WRK-WAITREC TO FS-WAITREC
+               WRITE FS-WAITREC
+                   INVALID KEY
+                       MOVE 618 TO LNK-STATUS
+               END-WRITE
+               CLOSE WAITLIST
+           END-IF.
+       END PROGRAM RESERVAR.
