@@ -10,26 +10,80 @@
        WORKING-STORAGE SECTION.
        77  WRK-BUFF                PIC X(30).
        77  WRK-LINE                PIC 9(02).
-       77  WRK-MOV-COD-MSK         PIC X(04) JUSTIFIED RIGHT.
+       77  WRK-MOV-COD-MSK         PIC X(05) JUSTIFIED RIGHT.
        77  WRK-MOV-GRADE-MSK       PIC X(02) JUSTIFIED RIGHT.
        77  WRK-MOV-LEN-MSK         PIC X(03) JUSTIFIED RIGHT.
+       77  WRK-MOV-YEAR-MSK        PIC X(04) JUSTIFIED RIGHT.
+       77  WRK-MOV-COPIES-MSK      PIC X(03) JUSTIFIED RIGHT.
+       77  WRK-MOV-COST-MSK        PIC X(09) JUSTIFIED RIGHT.
+       77  WRK-MOV-RENTPRICE-MSK   PIC X(07) JUSTIFIED RIGHT.
+       77  WRK-MOV-SUBTITLE-IN     PIC X(01) VALUE SPACES.
        77  WRK-TECLA               PIC X(01).
        77  WRK-STATUS              PIC 9(03).
        77  WRK-ALTER               PIC 9(01) VALUE 0.
+       77  WRK-GENRE-SUB           PIC 9(01) VALUE ZEROES.
+       77  WRK-GENRE-STATUS        PIC 9(03) VALUE ZEROES.
+       77  WRK-DISTRIB-STATUS      PIC 9(03) VALUE ZEROES.
+       77  WRK-OPERATOR            PIC X(08) VALUE SPACES.
+       77  WRK-AUDIT-STATUS        PIC 9(03) VALUE ZEROES.
+       77  WRK-AUDIT-BEFORE        PIC X(30) VALUE SPACES.
+       77  WRK-AUDIT-AFTER         PIC X(30) VALUE SPACES.
+       77  WRK-COPY-SUB            PIC 9(03) VALUE ZEROES.
+       77  WRK-COPY-STATUS         PIC 9(03) VALUE ZEROES.
+       01  WRK-CLEAR-FLAGS.
+      *Ligadas quando o operador digita "-" num campo opcional durante
+      *a alteracao, para distinguir "apagar o campo" de "deixar como
+      *esta" (que e o que um campo realmente em branco significa)
+           05 WRK-CLR-GENRE2       PIC 9(01) VALUE ZEROES.
+           05 WRK-CLR-GENRE3       PIC 9(01) VALUE ZEROES.
+           05 WRK-CLR-SERIES       PIC 9(01) VALUE ZEROES.
+           05 WRK-CLR-EXTREF       PIC 9(01) VALUE ZEROES.
+           05 WRK-CLR-COST         PIC 9(01) VALUE ZEROES.
+           05 WRK-CLR-RENTPRICE    PIC 9(01) VALUE ZEROES.
+           05 WRK-CLR-LANGUAGE     PIC 9(01) VALUE ZEROES.
+       01  WRK-COPY.
+           COPY COPYFLDS
+               REPLACING ==FS-COPY-MOV-COD== BY ==WRK-COPY-MOV-COD==
+                         ==FS-COPY-NUM==      BY ==WRK-COPY-NUM==
+                         ==FS-COPY-FORMAT==   BY ==WRK-COPY-FORMAT==
+                         ==FS-COPY-CONDITION==
+                             BY ==WRK-COPY-CONDITION==.
 
        01  WRK-AREA.
            05 WRK-MENU-TITLE       PIC X(30).
-           05 WRK-MENU-ITEM        PIC X(30) OCCURS 7 TIMES.
+           05 WRK-MENU-ITEM        PIC X(30) OCCURS 12 TIMES.
            05 WRK-MENU-SIZE        PIC 9(01).
 
        01  WRK-MOVIE OCCURS 2 TIMES.
-           05 WRK-MOV-COD          PIC 9(05) VALUE ZEROES.
-           05 WRK-MOV-TITLE        PIC X(30) VALUE SPACES.
-           05 WRK-MOV-GENRE        PIC X(08) VALUE SPACES.
-           05 WRK-MOV-LEN          PIC 9(03) VALUE ZEROES.
-           05 WRK-MOV-PUBLI        PIC X(15) VALUE SPACES.
-           05 WRK-MOV-GRADE        PIC 9(02) VALUE ZEROES.
+           COPY MOVIEFLDS
+               REPLACING ==FS-MOV-COD==   BY ==WRK-MOV-COD==
+                         ==FS-MOV-EXTREF== BY ==WRK-MOV-EXTREF==
+                         ==FS-MOV-TITLE== BY ==WRK-MOV-TITLE==
+                         ==FS-MOV-GENRE== BY ==WRK-MOV-GENRE==
+                         ==FS-MOV-LEN==   BY ==WRK-MOV-LEN==
+                         ==FS-MOV-PUBLI== BY ==WRK-MOV-PUBLI==
+                         ==FS-MOV-GRADE== BY ==WRK-MOV-GRADE==
+                         ==FS-MOV-RATING== BY ==WRK-MOV-RATING==
+                         ==FS-MOV-YEAR==  BY ==WRK-MOV-YEAR==
+                         ==FS-MOV-SERIES== BY ==WRK-MOV-SERIES==
+                         ==FS-MOV-COPIES-TOT==
+                             BY ==WRK-MOV-COPIES-TOT==
+                         ==FS-MOV-COPIES-AVL==
+                             BY ==WRK-MOV-COPIES-AVL==
+                                 ==FS-MOV-CREATED-DT==
+                                     BY ==WRK-MOV-CREATED-DT==
+                                 ==FS-MOV-MODIFIED-DT==
+                                     BY ==WRK-MOV-MODIFIED-DT==
+                                     ==FS-MOV-COST==
+                                         BY ==WRK-MOV-COST==
+                                     ==FS-MOV-RENTPRICE==
+                                         BY ==WRK-MOV-RENTPRICE==
+                                     ==FS-MOV-LANGUAGE==
+                                         BY ==WRK-MOV-LANGUAGE==
+                                     ==FS-MOV-SUBTITLE==
+                                         BY ==WRK-MOV-SUBTITLE==.
        LINKAGE SECTION.
+       77  LNK-OPERATOR PIC X(08) VALUE SPACES.
        77  LNK-BUFF PIC X(1) VALUE SPACES.
        SCREEN  SECTION.
        01  CLEAR.
@@ -54,8 +108,9 @@
                10 LINE 04 COLUMN 05 PIC X(27) ERASE EOL
                FOREGROUND-COLOR 7 FROM "PRESSIONE ENTER PARA VOLTAR".
 
-       PROCEDURE DIVISION USING LNK-BUFF.
+       PROCEDURE DIVISION USING LNK-OPERATOR, LNK-BUFF.
        0000-MAIN-PROCEDURE.
+           MOVE LNK-OPERATOR TO WRK-OPERATOR.
            PERFORM 0010-ZERO-INFO.
            PERFORM 0020-DRAW-MENU.
            PERFORM 0030-GET-SEARCH-INFO.
@@ -63,7 +118,13 @@
            IF WRK-STATUS EQUAL ZEROES
                PERFORM 0050-GET-ALTER-INFO
                PERFORM 0060-CHECK-ALTER-INFO
-               IF WRK-ALTER EQUAL 1
+               IF WRK-STATUS EQUAL ZEROES
+                   PERFORM 0065-VALIDATE-ALTER-GENRES
+               END-IF
+               IF WRK-STATUS EQUAL ZEROES
+                   PERFORM 0066-VALIDATE-ALTER-DISTRIB
+               END-IF
+               IF WRK-ALTER EQUAL 1 AND WRK-STATUS EQUAL ZEROES
                    PERFORM 0070-CONFIRM-ALTER-INFO
                END-IF
            END-IF.
@@ -74,24 +135,40 @@
       *Apaga todas as informacoes gravadas nas variaveis
       *=================================================================
            MOVE ZEROES TO WRK-STATUS.
+           MOVE ZEROES TO WRK-CLEAR-FLAGS.
 
            MOVE SPACES TO WRK-MOV-COD-MSK.
            MOVE SPACES TO WRK-MOV-LEN-MSK.
            MOVE SPACES TO WRK-MOV-GRADE-MSK.
+           MOVE SPACES TO WRK-MOV-YEAR-MSK.
 
            MOVE ZEROES TO WRK-MOV-COD(01).
+           MOVE SPACES TO WRK-MOV-EXTREF(01).
            MOVE SPACES TO WRK-MOV-TITLE(01).
-           MOVE SPACES TO WRK-MOV-GENRE(01).
+           MOVE SPACES TO WRK-MOV-GENRE(01,01).
+           MOVE SPACES TO WRK-MOV-GENRE(01,02).
+           MOVE SPACES TO WRK-MOV-GENRE(01,03).
            MOVE ZEROES TO WRK-MOV-LEN(01).
            MOVE SPACES TO WRK-MOV-PUBLI(01).
            MOVE ZEROES TO WRK-MOV-GRADE(01).
+           MOVE ZEROES TO WRK-MOV-YEAR(01).
+           MOVE SPACES TO WRK-MOV-SERIES(01).
+           MOVE ZEROES TO WRK-MOV-COPIES-TOT(01).
+           MOVE ZEROES TO WRK-MOV-COPIES-AVL(01).
 
            MOVE ZEROES TO WRK-MOV-COD(02).
+           MOVE SPACES TO WRK-MOV-EXTREF(02).
            MOVE SPACES TO WRK-MOV-TITLE(02).
-           MOVE SPACES TO WRK-MOV-GENRE(02).
+           MOVE SPACES TO WRK-MOV-GENRE(02,01).
+           MOVE SPACES TO WRK-MOV-GENRE(02,02).
+           MOVE SPACES TO WRK-MOV-GENRE(02,03).
            MOVE ZEROES TO WRK-MOV-LEN(02).
            MOVE SPACES TO WRK-MOV-PUBLI(02).
            MOVE ZEROES TO WRK-MOV-GRADE(02).
+           MOVE ZEROES TO WRK-MOV-YEAR(02).
+           MOVE SPACES TO WRK-MOV-SERIES(02).
+           MOVE ZEROES TO WRK-MOV-COPIES-TOT(02).
+           MOVE ZEROES TO WRK-MOV-COPIES-AVL(02).
       *=================================================================
        0020-DRAW-MENU      SECTION.
       *Desenha o campo para receber o codigo do filme para consulta
@@ -135,19 +212,86 @@
            MOVE "DURACAO: "                TO WRK-MENU-ITEM(04).
            MOVE "DISTRIBUIDORA: "          TO WRK-MENU-ITEM(05).
            MOVE "NOTA: "                   TO WRK-MENU-ITEM(06).
-           MOVE 6                          TO WRK-MENU-SIZE.
+           MOVE "ANO: "                    TO WRK-MENU-ITEM(07).
+           MOVE 7                          TO WRK-MENU-SIZE.
            CALL "MENUS" USING WRK-AREA.
-           DISPLAY "PRESSIONE ENTER PARA VOLTAR" AT 1005.
+           DISPLAY "PRESSIONE ENTER PARA VOLTAR  (- LIMPA CAMPO "
+               "OPCIONAL)" AT 1005.
 
            DISPLAY WRK-MOV-COD(01)         AT 0320.
            ACCEPT WRK-MOV-TITLE(02)        AT 0420.
-           ACCEPT WRK-MOV-GENRE(02)        AT 0520.
+           ACCEPT WRK-MOV-GENRE(02,01)     AT 0520.
            ACCEPT WRK-MOV-LEN-MSK          AT 0620.
            ACCEPT WRK-MOV-PUBLI(02)        AT 0720.
            ACCEPT WRK-MOV-GRADE-MSK        AT 0820.
+           DISPLAY "GENERO 2 (OPCIONAL): " AT 0901.
+           ACCEPT WRK-MOV-GENRE(02,02)     AT 0923.
+           DISPLAY "GENERO 3 (OPCIONAL): " AT 1001.
+           ACCEPT WRK-MOV-GENRE(02,03)     AT 1023.
+           ACCEPT WRK-MOV-YEAR-MSK         AT 1120.
+           DISPLAY "COPIAS (OPCIONAL): "   AT 1201.
+           ACCEPT WRK-MOV-COPIES-MSK       AT 1223.
+           DISPLAY "SERIE/FRANQUIA (OPCIONAL): " AT 1301.
+           ACCEPT WRK-MOV-SERIES(02)       AT 1328.
+           DISPLAY "ID EXTERNO (OPCIONAL): " AT 1401.
+           ACCEPT WRK-MOV-EXTREF(02)       AT 1426.
+           DISPLAY "CUSTO DE AQUISICAO (OPCIONAL): " AT 1501.
+           ACCEPT WRK-MOV-COST-MSK         AT 1533.
+           DISPLAY "PRECO DE ALUGUEL/DIA (OPCIONAL): " AT 1601.
+           ACCEPT WRK-MOV-RENTPRICE-MSK    AT 1635.
+           DISPLAY "IDIOMA/AUDIO (OPCIONAL): " AT 1701.
+           ACCEPT WRK-MOV-LANGUAGE(02)     AT 1728.
+           DISPLAY "LEGENDA DISPONIVEL (S/N, OPCIONAL): " AT 1801.
+           ACCEPT WRK-MOV-SUBTITLE-IN      AT 1838.
 
            MOVE WRK-MOV-LEN-MSK            TO WRK-MOV-LEN(02).
            MOVE WRK-MOV-GRADE-MSK          TO WRK-MOV-GRADE(02).
+           IF WRK-MOV-YEAR-MSK NOT EQUAL SPACES
+               MOVE WRK-MOV-YEAR-MSK       TO WRK-MOV-YEAR(02)
+           END-IF.
+           IF WRK-MOV-COPIES-MSK NOT EQUAL SPACES
+               MOVE WRK-MOV-COPIES-MSK     TO WRK-MOV-COPIES-TOT(02)
+           END-IF.
+
+      *Campos opcionais: "-" sozinho significa "limpar este campo",
+      *em vez de "-" ser um valor valido para os mesmos
+           IF WRK-MOV-GENRE(02,02) EQUAL "-"
+               MOVE 1 TO WRK-CLR-GENRE2
+               MOVE SPACES TO WRK-MOV-GENRE(02,02)
+           END-IF.
+           IF WRK-MOV-GENRE(02,03) EQUAL "-"
+               MOVE 1 TO WRK-CLR-GENRE3
+               MOVE SPACES TO WRK-MOV-GENRE(02,03)
+           END-IF.
+           IF WRK-MOV-SERIES(02) EQUAL "-"
+               MOVE 1 TO WRK-CLR-SERIES
+               MOVE SPACES TO WRK-MOV-SERIES(02)
+           END-IF.
+           IF WRK-MOV-EXTREF(02) EQUAL "-"
+               MOVE 1 TO WRK-CLR-EXTREF
+               MOVE SPACES TO WRK-MOV-EXTREF(02)
+           END-IF.
+           IF WRK-MOV-LANGUAGE(02) EQUAL "-"
+               MOVE 1 TO WRK-CLR-LANGUAGE
+               MOVE SPACES TO WRK-MOV-LANGUAGE(02)
+           END-IF.
+           IF WRK-MOV-COST-MSK(09:01) EQUAL "-"
+               MOVE 1 TO WRK-CLR-COST
+               MOVE SPACES TO WRK-MOV-COST-MSK
+           END-IF.
+           IF WRK-MOV-RENTPRICE-MSK(07:01) EQUAL "-"
+               MOVE 1 TO WRK-CLR-RENTPRICE
+               MOVE SPACES TO WRK-MOV-RENTPRICE-MSK
+           END-IF.
+
+           IF WRK-MOV-COST-MSK NOT EQUAL SPACES
+               MOVE FUNCTION NUMVAL(WRK-MOV-COST-MSK)
+                   TO WRK-MOV-COST(02)
+           END-IF.
+           IF WRK-MOV-RENTPRICE-MSK NOT EQUAL SPACES
+               MOVE FUNCTION NUMVAL(WRK-MOV-RENTPRICE-MSK)
+                   TO WRK-MOV-RENTPRICE(02)
+           END-IF.
 
       *=================================================================
        0060-CHECK-ALTER-INFO   SECTION.
@@ -159,10 +303,16 @@
            ELSE IF WRK-MOV-GRADE-MSK NOT EQUAL SPACES AND
            WRK-MOV-GRADE(02) EQUAL ZEROES
                MOVE 603 TO WRK-STATUS
+           ELSE IF WRK-MOV-SUBTITLE-IN NOT EQUAL SPACES
+               AND WRK-MOV-SUBTITLE-IN NOT EQUAL "S"
+               AND WRK-MOV-SUBTITLE-IN NOT EQUAL "s"
+               AND WRK-MOV-SUBTITLE-IN NOT EQUAL "N"
+               AND WRK-MOV-SUBTITLE-IN NOT EQUAL "n"
+               MOVE 625 TO WRK-STATUS
            END-IF.
 
            IF WRK-STATUS NOT EQUAL ZEROES
-               CALL "ERROS" USING WRK-STATUS
+               CALL "ERROS" USING WRK-STATUS, "ALTERAR"
            ELSE
                IF WRK-MOV-LEN(02) NOT EQUAL ZEROES
                    MOVE 1 TO WRK-ALTER
@@ -179,18 +329,122 @@
                ELSE
                    MOVE WRK-MOV-TITLE(01) TO WRK-MOV-TITLE(02)
                END-IF
-               IF WRK-MOV-GENRE(02) NOT EQUAL SPACES
+               IF WRK-MOV-GENRE(02,01) NOT EQUAL SPACES
                    MOVE 1 TO WRK-ALTER
                ELSE
-                   MOVE WRK-MOV-GENRE(01) TO WRK-MOV-GENRE(02)
+                   MOVE WRK-MOV-GENRE(01,01) TO WRK-MOV-GENRE(02,01)
+                   IF WRK-CLR-GENRE2 NOT EQUAL 1
+                       MOVE WRK-MOV-GENRE(01,02) TO WRK-MOV-GENRE(02,02)
+                   END-IF
+                   IF WRK-CLR-GENRE3 NOT EQUAL 1
+                       MOVE WRK-MOV-GENRE(01,03) TO WRK-MOV-GENRE(02,03)
+                   END-IF
+               END-IF
+               IF WRK-CLR-GENRE2 EQUAL 1 OR WRK-CLR-GENRE3 EQUAL 1
+                   MOVE 1 TO WRK-ALTER
                END-IF
                IF WRK-MOV-PUBLI(02) NOT EQUAL SPACES
                    MOVE 1 TO WRK-ALTER
                ELSE
                    MOVE WRK-MOV-PUBLI(01) TO WRK-MOV-PUBLI(02)
                END-IF
+               IF WRK-MOV-YEAR(02) NOT EQUAL ZEROES
+                   MOVE 1 TO WRK-ALTER
+               ELSE
+                   MOVE WRK-MOV-YEAR(01) TO WRK-MOV-YEAR(02)
+               END-IF
+               IF WRK-MOV-COPIES-TOT(02) NOT EQUAL ZEROES
+                   MOVE 1 TO WRK-ALTER
+               ELSE
+                   MOVE WRK-MOV-COPIES-TOT(01) TO WRK-MOV-COPIES-TOT(02)
+               END-IF
+               IF WRK-CLR-SERIES EQUAL 1
+                   MOVE 1 TO WRK-ALTER
+               ELSE IF WRK-MOV-SERIES(02) NOT EQUAL SPACES
+                   MOVE 1 TO WRK-ALTER
+               ELSE
+                   MOVE WRK-MOV-SERIES(01) TO WRK-MOV-SERIES(02)
+               END-IF
+               IF WRK-CLR-EXTREF EQUAL 1
+                   MOVE 1 TO WRK-ALTER
+               ELSE IF WRK-MOV-EXTREF(02) NOT EQUAL SPACES
+                   MOVE 1 TO WRK-ALTER
+               ELSE
+                   MOVE WRK-MOV-EXTREF(01) TO WRK-MOV-EXTREF(02)
+               END-IF
+               IF WRK-CLR-COST EQUAL 1
+                   MOVE 1 TO WRK-ALTER
+               ELSE IF WRK-MOV-COST(02) NOT EQUAL ZEROES
+                   MOVE 1 TO WRK-ALTER
+               ELSE
+                   MOVE WRK-MOV-COST(01) TO WRK-MOV-COST(02)
+               END-IF
+               IF WRK-CLR-RENTPRICE EQUAL 1
+                   MOVE 1 TO WRK-ALTER
+               ELSE IF WRK-MOV-RENTPRICE(02) NOT EQUAL ZEROES
+                   MOVE 1 TO WRK-ALTER
+               ELSE
+                   MOVE WRK-MOV-RENTPRICE(01) TO WRK-MOV-RENTPRICE(02)
+               END-IF
+               IF WRK-CLR-LANGUAGE EQUAL 1
+                   MOVE 1 TO WRK-ALTER
+               ELSE IF WRK-MOV-LANGUAGE(02) NOT EQUAL SPACES
+                   MOVE 1 TO WRK-ALTER
+               ELSE
+                   MOVE WRK-MOV-LANGUAGE(01) TO WRK-MOV-LANGUAGE(02)
+               END-IF
+               IF WRK-MOV-SUBTITLE-IN NOT EQUAL SPACES
+                   MOVE 1 TO WRK-ALTER
+                   IF WRK-MOV-SUBTITLE-IN EQUAL "S" OR
+                   WRK-MOV-SUBTITLE-IN EQUAL "s"
+                       MOVE "S" TO WRK-MOV-SUBTITLE(02)
+                   ELSE
+                       MOVE "N" TO WRK-MOV-SUBTITLE(02)
+                   END-IF
+               ELSE
+                   MOVE WRK-MOV-SUBTITLE(01) TO WRK-MOV-SUBTITLE(02)
+               END-IF
+               MOVE WRK-MOV-RATING(01) TO WRK-MOV-RATING(02)
+               MOVE WRK-MOV-COPIES-AVL(01) TO WRK-MOV-COPIES-AVL(02)
+               IF WRK-MOV-COPIES-TOT(02) GREATER THAN
+                   WRK-MOV-COPIES-TOT(01)
+                   COMPUTE WRK-MOV-COPIES-AVL(02) =
+                       WRK-MOV-COPIES-AVL(02) +
+                       (WRK-MOV-COPIES-TOT(02) - WRK-MOV-COPIES-TOT(01))
+               END-IF
+               MOVE WRK-MOV-CREATED-DT(01) TO WRK-MOV-CREATED-DT(02)
+           END-IF.
+
+      *=================================================================
+       0065-VALIDATE-ALTER-GENRES   SECTION.
+      *Confirma que os generos informados existem na tabela de generos
+      *=================================================================
+           PERFORM VARYING WRK-GENRE-SUB FROM 1 BY 1
+               UNTIL WRK-GENRE-SUB GREATER THAN 3
+               OR WRK-STATUS NOT EQUAL ZEROES
+               IF WRK-MOV-GENRE(02,WRK-GENRE-SUB) NOT EQUAL SPACES
+                   CALL "VALIDATEGENRE" USING
+                       WRK-MOV-GENRE(02,WRK-GENRE-SUB), WRK-GENRE-STATUS
+                   IF WRK-GENRE-STATUS NOT EQUAL ZEROES
+                       MOVE 613 TO WRK-STATUS
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF WRK-STATUS NOT EQUAL ZEROES
+               CALL "ERROS" USING WRK-STATUS, "ALTERAR"
            END-IF.
 
+      *=================================================================
+       0066-VALIDATE-ALTER-DISTRIB   SECTION.
+      *Confirma que a distribuidora informada existe na tabela
+      *=================================================================
+           CALL "VALIDATEDISTRIB" USING
+               WRK-MOV-PUBLI(02), WRK-DISTRIB-STATUS.
+           IF WRK-DISTRIB-STATUS NOT EQUAL ZEROES
+               MOVE 615 TO WRK-STATUS
+               CALL "ERROS" USING WRK-STATUS, "ALTERAR"
+           END-IF.
 
       *=================================================================
        0070-CONFIRM-ALTER-INFO   SECTION.
@@ -219,12 +473,37 @@
 
            MOVE SPACES TO WRK-BUFF.
            MOVE 07 TO WRK-LINE.
-               STRING "GENERO:        " WRK-MOV-GENRE(01) INTO WRK-BUFF.
+               STRING "GENERO:        " WRK-MOV-GENRE(01,01)
+                   INTO WRK-BUFF.
            DISPLAY DTA.
            MOVE SPACES TO WRK-BUFF.
-           MOVE WRK-MOV-GENRE(02) TO WRK-BUFF
+           MOVE WRK-MOV-GENRE(02,01) TO WRK-BUFF
            DISPLAY NEW-INFO.
 
+           IF WRK-MOV-GENRE(01,02) NOT EQUAL SPACES OR
+           WRK-MOV-GENRE(02,02) NOT EQUAL SPACES
+               MOVE SPACES TO WRK-BUFF
+               MOVE 11 TO WRK-LINE
+               STRING "GENERO 2:      " WRK-MOV-GENRE(01,02)
+                   INTO WRK-BUFF
+               DISPLAY DTA
+               MOVE SPACES TO WRK-BUFF
+               MOVE WRK-MOV-GENRE(02,02) TO WRK-BUFF
+               DISPLAY NEW-INFO
+           END-IF.
+
+           IF WRK-MOV-GENRE(01,03) NOT EQUAL SPACES OR
+           WRK-MOV-GENRE(02,03) NOT EQUAL SPACES
+               MOVE SPACES TO WRK-BUFF
+               MOVE 12 TO WRK-LINE
+               STRING "GENERO 3:      " WRK-MOV-GENRE(01,03)
+                   INTO WRK-BUFF
+               DISPLAY DTA
+               MOVE SPACES TO WRK-BUFF
+               MOVE WRK-MOV-GENRE(02,03) TO WRK-BUFF
+               DISPLAY NEW-INFO
+           END-IF.
+
            MOVE SPACES TO WRK-BUFF.
            MOVE 08 TO WRK-LINE.
                STRING "DURACAO:       " WRK-MOV-LEN(01) INTO WRK-BUFF.
@@ -249,8 +528,79 @@
            MOVE WRK-MOV-GRADE(02) TO WRK-BUFF
            DISPLAY NEW-INFO.
 
-           DISPLAY "CONFIMA A ALTERACAO DO FILME (S/N)? " AT 1201.
-           ACCEPT WRK-TECLA AT 1236.
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 13 TO WRK-LINE.
+               STRING "ANO:           " WRK-MOV-YEAR(01) INTO WRK-BUFF.
+           DISPLAY DTA.
+           MOVE SPACES TO WRK-BUFF.
+           MOVE WRK-MOV-YEAR(02) TO WRK-BUFF
+           DISPLAY NEW-INFO.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 14 TO WRK-LINE.
+               STRING "COPIAS:        " WRK-MOV-COPIES-TOT(01)
+                   INTO WRK-BUFF.
+           DISPLAY DTA.
+           MOVE SPACES TO WRK-BUFF.
+           MOVE WRK-MOV-COPIES-TOT(02) TO WRK-BUFF
+           DISPLAY NEW-INFO.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 15 TO WRK-LINE.
+               STRING "SERIE/FRANQUIA:" WRK-MOV-SERIES(01)
+                   INTO WRK-BUFF.
+           DISPLAY DTA.
+           MOVE SPACES TO WRK-BUFF.
+           MOVE WRK-MOV-SERIES(02) TO WRK-BUFF
+           DISPLAY NEW-INFO.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 16 TO WRK-LINE.
+               STRING "ID EXTERNO:    " WRK-MOV-EXTREF(01)
+                   INTO WRK-BUFF.
+           DISPLAY DTA.
+           MOVE SPACES TO WRK-BUFF.
+           MOVE WRK-MOV-EXTREF(02) TO WRK-BUFF
+           DISPLAY NEW-INFO.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 17 TO WRK-LINE.
+               STRING "CUSTO:         " WRK-MOV-COST(01)
+                   INTO WRK-BUFF.
+           DISPLAY DTA.
+           MOVE SPACES TO WRK-BUFF.
+           STRING WRK-MOV-COST(02) INTO WRK-BUFF.
+           DISPLAY NEW-INFO.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 18 TO WRK-LINE.
+               STRING "PRECO ALUGUEL: " WRK-MOV-RENTPRICE(01)
+                   INTO WRK-BUFF.
+           DISPLAY DTA.
+           MOVE SPACES TO WRK-BUFF.
+           STRING WRK-MOV-RENTPRICE(02) INTO WRK-BUFF.
+           DISPLAY NEW-INFO.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 19 TO WRK-LINE.
+               STRING "IDIOMA/AUDIO:  " WRK-MOV-LANGUAGE(01)
+                   INTO WRK-BUFF.
+           DISPLAY DTA.
+           MOVE SPACES TO WRK-BUFF.
+           MOVE WRK-MOV-LANGUAGE(02) TO WRK-BUFF
+           DISPLAY NEW-INFO.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 20 TO WRK-LINE.
+               STRING "LEGENDA:       " WRK-MOV-SUBTITLE(01)
+                   INTO WRK-BUFF.
+           DISPLAY DTA.
+           MOVE SPACES TO WRK-BUFF.
+           MOVE WRK-MOV-SUBTITLE(02) TO WRK-BUFF
+           DISPLAY NEW-INFO.
+
+           DISPLAY "CONFIMA A ALTERACAO DO FILME (S/N)? " AT 2201.
+           ACCEPT WRK-TECLA AT 2236.
 
            IF WRK-TECLA EQUAL 'S'
                PERFORM 0080-ALTER-MOVIE
@@ -262,10 +612,170 @@
                DISPLAY UNCONFIRM-SCREEN
            END-IF.
            ACCEPT WRK-TECLA.
-      *========================================================================
+      *=================================================================
        0080-ALTER-MOVIE SECTION.
       *Chama o modulo para a alteracao das informacoes
-      *========================================================================
+      *=================================================================
            MOVE 0 TO WRK-STATUS
            CALL "ALTERMOVIE" USING WRK-MOVIE(02),WRK-STATUS.
+           IF WRK-STATUS EQUAL ZEROES
+               PERFORM 0082-LOG-AUDIT-CHANGES
+               IF WRK-MOV-COPIES-TOT(02) GREATER THAN
+                   WRK-MOV-COPIES-TOT(01)
+                   PERFORM 0085-SYNC-NEW-COPIES
+               END-IF
+           END-IF.
+
+      *=================================================================
+       0082-LOG-AUDIT-CHANGES SECTION.
+      *Grava na trilha de auditoria uma linha para cada campo do filme
+      *que foi de fato alterado, com o valor de antes e de depois, em
+      *vez de sempre comparar o titulo (que pode nao ter mudado)
+      *=================================================================
+           IF WRK-MOV-TITLE(01) NOT EQUAL WRK-MOV-TITLE(02)
+               MOVE SPACES TO WRK-AUDIT-BEFORE
+               MOVE SPACES TO WRK-AUDIT-AFTER
+               STRING "TITULO: " WRK-MOV-TITLE(01)
+                   INTO WRK-AUDIT-BEFORE
+               STRING "TITULO: " WRK-MOV-TITLE(02)
+                   INTO WRK-AUDIT-AFTER
+               PERFORM 0083-WRITE-AUDIT-ENTRY
+           END-IF.
+           IF WRK-MOV-GRADE(01) NOT EQUAL WRK-MOV-GRADE(02)
+               MOVE SPACES TO WRK-AUDIT-BEFORE
+               MOVE SPACES TO WRK-AUDIT-AFTER
+               STRING "NOTA: " WRK-MOV-GRADE(01)
+                   INTO WRK-AUDIT-BEFORE
+               STRING "NOTA: " WRK-MOV-GRADE(02)
+                   INTO WRK-AUDIT-AFTER
+               PERFORM 0083-WRITE-AUDIT-ENTRY
+           END-IF.
+           IF WRK-MOV-GENRE(01,01) NOT EQUAL WRK-MOV-GENRE(02,01)
+           OR WRK-MOV-GENRE(01,02) NOT EQUAL WRK-MOV-GENRE(02,02)
+           OR WRK-MOV-GENRE(01,03) NOT EQUAL WRK-MOV-GENRE(02,03)
+               MOVE SPACES TO WRK-AUDIT-BEFORE
+               MOVE SPACES TO WRK-AUDIT-AFTER
+               STRING "GENERO: " WRK-MOV-GENRE(01,01)
+                   INTO WRK-AUDIT-BEFORE
+               STRING "GENERO: " WRK-MOV-GENRE(02,01)
+                   INTO WRK-AUDIT-AFTER
+               PERFORM 0083-WRITE-AUDIT-ENTRY
+           END-IF.
+           IF WRK-MOV-LEN(01) NOT EQUAL WRK-MOV-LEN(02)
+               MOVE SPACES TO WRK-AUDIT-BEFORE
+               MOVE SPACES TO WRK-AUDIT-AFTER
+               STRING "DURACAO: " WRK-MOV-LEN(01)
+                   INTO WRK-AUDIT-BEFORE
+               STRING "DURACAO: " WRK-MOV-LEN(02)
+                   INTO WRK-AUDIT-AFTER
+               PERFORM 0083-WRITE-AUDIT-ENTRY
+           END-IF.
+           IF WRK-MOV-PUBLI(01) NOT EQUAL WRK-MOV-PUBLI(02)
+               MOVE SPACES TO WRK-AUDIT-BEFORE
+               MOVE SPACES TO WRK-AUDIT-AFTER
+               STRING "DISTRIBUIDORA: " WRK-MOV-PUBLI(01)
+                   INTO WRK-AUDIT-BEFORE
+               STRING "DISTRIBUIDORA: " WRK-MOV-PUBLI(02)
+                   INTO WRK-AUDIT-AFTER
+               PERFORM 0083-WRITE-AUDIT-ENTRY
+           END-IF.
+           IF WRK-MOV-YEAR(01) NOT EQUAL WRK-MOV-YEAR(02)
+               MOVE SPACES TO WRK-AUDIT-BEFORE
+               MOVE SPACES TO WRK-AUDIT-AFTER
+               STRING "ANO: " WRK-MOV-YEAR(01)
+                   INTO WRK-AUDIT-BEFORE
+               STRING "ANO: " WRK-MOV-YEAR(02)
+                   INTO WRK-AUDIT-AFTER
+               PERFORM 0083-WRITE-AUDIT-ENTRY
+           END-IF.
+           IF WRK-MOV-SERIES(01) NOT EQUAL WRK-MOV-SERIES(02)
+               MOVE SPACES TO WRK-AUDIT-BEFORE
+               MOVE SPACES TO WRK-AUDIT-AFTER
+               STRING "SERIE: " WRK-MOV-SERIES(01)
+                   INTO WRK-AUDIT-BEFORE
+               STRING "SERIE: " WRK-MOV-SERIES(02)
+                   INTO WRK-AUDIT-AFTER
+               PERFORM 0083-WRITE-AUDIT-ENTRY
+           END-IF.
+           IF WRK-MOV-EXTREF(01) NOT EQUAL WRK-MOV-EXTREF(02)
+               MOVE SPACES TO WRK-AUDIT-BEFORE
+               MOVE SPACES TO WRK-AUDIT-AFTER
+               STRING "REF-EXTERNA: " WRK-MOV-EXTREF(01)
+                   INTO WRK-AUDIT-BEFORE
+               STRING "REF-EXTERNA: " WRK-MOV-EXTREF(02)
+                   INTO WRK-AUDIT-AFTER
+               PERFORM 0083-WRITE-AUDIT-ENTRY
+           END-IF.
+           IF WRK-MOV-COST(01) NOT EQUAL WRK-MOV-COST(02)
+               MOVE SPACES TO WRK-AUDIT-BEFORE
+               MOVE SPACES TO WRK-AUDIT-AFTER
+               STRING "CUSTO: " WRK-MOV-COST(01)
+                   INTO WRK-AUDIT-BEFORE
+               STRING "CUSTO: " WRK-MOV-COST(02)
+                   INTO WRK-AUDIT-AFTER
+               PERFORM 0083-WRITE-AUDIT-ENTRY
+           END-IF.
+           IF WRK-MOV-RENTPRICE(01) NOT EQUAL WRK-MOV-RENTPRICE(02)
+               MOVE SPACES TO WRK-AUDIT-BEFORE
+               MOVE SPACES TO WRK-AUDIT-AFTER
+               STRING "VALOR-ALUGUEL: " WRK-MOV-RENTPRICE(01)
+                   INTO WRK-AUDIT-BEFORE
+               STRING "VALOR-ALUGUEL: " WRK-MOV-RENTPRICE(02)
+                   INTO WRK-AUDIT-AFTER
+               PERFORM 0083-WRITE-AUDIT-ENTRY
+           END-IF.
+           IF WRK-MOV-LANGUAGE(01) NOT EQUAL WRK-MOV-LANGUAGE(02)
+               MOVE SPACES TO WRK-AUDIT-BEFORE
+               MOVE SPACES TO WRK-AUDIT-AFTER
+               STRING "IDIOMA: " WRK-MOV-LANGUAGE(01)
+                   INTO WRK-AUDIT-BEFORE
+               STRING "IDIOMA: " WRK-MOV-LANGUAGE(02)
+                   INTO WRK-AUDIT-AFTER
+               PERFORM 0083-WRITE-AUDIT-ENTRY
+           END-IF.
+           IF WRK-MOV-SUBTITLE(01) NOT EQUAL WRK-MOV-SUBTITLE(02)
+               MOVE SPACES TO WRK-AUDIT-BEFORE
+               MOVE SPACES TO WRK-AUDIT-AFTER
+               STRING "LEGENDA: " WRK-MOV-SUBTITLE(01)
+                   INTO WRK-AUDIT-BEFORE
+               STRING "LEGENDA: " WRK-MOV-SUBTITLE(02)
+                   INTO WRK-AUDIT-AFTER
+               PERFORM 0083-WRITE-AUDIT-ENTRY
+           END-IF.
+           IF WRK-MOV-COPIES-TOT(01) NOT EQUAL WRK-MOV-COPIES-TOT(02)
+               MOVE SPACES TO WRK-AUDIT-BEFORE
+               MOVE SPACES TO WRK-AUDIT-AFTER
+               STRING "COPIAS: " WRK-MOV-COPIES-TOT(01)
+                   INTO WRK-AUDIT-BEFORE
+               STRING "COPIAS: " WRK-MOV-COPIES-TOT(02)
+                   INTO WRK-AUDIT-AFTER
+               PERFORM 0083-WRITE-AUDIT-ENTRY
+           END-IF.
+
+      *=================================================================
+       0083-WRITE-AUDIT-ENTRY SECTION.
+      *Grava uma linha na trilha de auditoria com o campo alterado
+      *=================================================================
+           CALL "WRITEAUDIT" USING "A", WRK-MOV-COD(02),
+               WRK-AUDIT-BEFORE, WRK-AUDIT-AFTER, WRK-OPERATOR,
+               WRK-AUDIT-STATUS.
+
+      *=================================================================
+       0085-SYNC-NEW-COPIES SECTION.
+      *Quando a quantidade de copias e aumentada na alteracao, gera em
+      *COPIES.DAT um registro padrao (DVD/NOVO) para cada unidade nova,
+      *para manter o cadastro de copias em dia com o total do filme.
+      *A reducao da quantidade nao remove copias automaticamente, pois
+      *cabe ao operador escolher qual unidade fisica esta sendo baixada
+      *=================================================================
+           PERFORM VARYING WRK-COPY-SUB FROM 1 BY 1
+               UNTIL WRK-COPY-SUB GREATER THAN WRK-MOV-COPIES-TOT(02)
+               IF WRK-COPY-SUB GREATER THAN WRK-MOV-COPIES-TOT(01)
+                   MOVE WRK-MOV-COD(02) TO WRK-COPY-MOV-COD
+                   MOVE WRK-COPY-SUB TO WRK-COPY-NUM
+                   MOVE "DVD" TO WRK-COPY-FORMAT
+                   MOVE "NOVO" TO WRK-COPY-CONDITION
+                   CALL "WRITECOPY" USING WRK-COPY, WRK-COPY-STATUS
+               END-IF
+           END-PERFORM.
        END PROGRAM ALTERAR.
