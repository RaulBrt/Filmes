@@ -0,0 +1,215 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Cadastrar ou alterar o formato e a condicao fisica
+      *           de uma copia (unidade) de um filme ja cadastrado
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADASTRARCOPIA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-BUFF                PIC X(30).
+       77  WRK-LINE                PIC 9(02).
+       77  WRK-CONFIRM             PIC X(01).
+       77  WRK-STATUS              PIC 9(03) VALUE ZEROES.
+       77  WRK-MOV-COD-MSK         PIC X(05) JUSTIFIED RIGHT.
+
+       01  WRK-AREA.
+           05 WRK-MENU-TITLE       PIC X(30).
+           05 WRK-MENU-ITEM        PIC X(30) OCCURS 12 TIMES.
+           05 WRK-MENU-SIZE        PIC 9(02).
+
+       01  WRK-MOVIE.
+           COPY MOVIEFLDS
+               REPLACING ==FS-MOV-COD==   BY ==WRK-MOV-COD==
+                         ==FS-MOV-EXTREF== BY ==WRK-MOV-EXTREF==
+                         ==FS-MOV-TITLE== BY ==WRK-MOV-TITLE==
+                         ==FS-MOV-GENRE== BY ==WRK-MOV-GENRE==
+                         ==FS-MOV-LEN==   BY ==WRK-MOV-LEN==
+                         ==FS-MOV-PUBLI== BY ==WRK-MOV-PUBLI==
+                         ==FS-MOV-GRADE== BY ==WRK-MOV-GRADE==
+                         ==FS-MOV-RATING== BY ==WRK-MOV-RATING==
+                         ==FS-MOV-YEAR==  BY ==WRK-MOV-YEAR==
+                         ==FS-MOV-SERIES== BY ==WRK-MOV-SERIES==
+                         ==FS-MOV-COPIES-TOT==
+                             BY ==WRK-MOV-COPIES-TOT==
+                         ==FS-MOV-COPIES-AVL==
+                             BY ==WRK-MOV-COPIES-AVL==
+                                 ==FS-MOV-CREATED-DT==
+                                     BY ==WRK-MOV-CREATED-DT==
+                                 ==FS-MOV-MODIFIED-DT==
+                                     BY ==WRK-MOV-MODIFIED-DT==
+                                     ==FS-MOV-COST==
+                                         BY ==WRK-MOV-COST==
+                                     ==FS-MOV-RENTPRICE==
+                                         BY ==WRK-MOV-RENTPRICE==
+                                     ==FS-MOV-LANGUAGE==
+                                         BY ==WRK-MOV-LANGUAGE==
+                                     ==FS-MOV-SUBTITLE==
+                                         BY ==WRK-MOV-SUBTITLE==.
+
+       01  WRK-COPY.
+           COPY COPYFLDS
+               REPLACING ==FS-COPY-MOV-COD== BY ==WRK-COPY-MOV-COD==
+                         ==FS-COPY-NUM==      BY ==WRK-COPY-NUM==
+                         ==FS-COPY-FORMAT==   BY ==WRK-COPY-FORMAT==
+                         ==FS-COPY-CONDITION==
+                             BY ==WRK-COPY-CONDITION==.
+
+       LINKAGE SECTION.
+       77  LNK-BUFF PIC X(1) VALUE SPACES.
+       SCREEN  SECTION.
+       01  CLEAR.
+           05 CLEAR-SCREEN.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL.
+       01  CONFIRM-SCRN.
+           05 CONFIRM-TITLE.
+               10 LINE 03 COLUMN 01 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 2 FROM "COPIA".
+           05 DTA.
+               10 LINE WRK-LINE COLUMN 05 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 0 FOREGROUND-COLOR 2 FROM WRK-BUFF.
+       01  UNCONFIRM.
+           05 UNCONFIRM-SCREEN.
+               10 LINE 03 COLUMN 05 PIC X(25) ERASE EOL
+               BACKGROUND-COLOR 4 FROM "COPIA NAO CADASTRADA".
+               10 LINE 04 COLUMN 05 PIC X(27) ERASE EOL
+               FOREGROUND-COLOR 7 FROM "PRESSIONE ENTER PARA VOLTAR".
+
+       PROCEDURE DIVISION USING LNK-BUFF.
+       0000-MAIN-PROCEDURE.
+           PERFORM 0010-ZERO-INFO.
+           PERFORM 0020-DRAW-MENU.
+           PERFORM 0030-GET-MOVIE-COD.
+           IF WRK-MOV-COD-MSK EQUAL SPACES
+               GOBACK
+           END-IF.
+           PERFORM 0040-SEARCH-MOVIE.
+           IF WRK-STATUS EQUAL ZEROES
+               PERFORM 0050-GET-COPY-INFO
+               PERFORM 0060-VALIDATE-INFO
+           END-IF.
+           IF WRK-STATUS EQUAL ZEROES
+               PERFORM 0070-CONFIRM-CREATE
+           ELSE
+               CALL "ERROS" USING WRK-STATUS, "CADASTRARCOPIA"
+           END-IF.
+           GOBACK.
+
+      *=================================================================
+       0010-ZERO-INFO      SECTION.
+      *Apaga todas as informacoes gravadas nas variaveis
+      *=================================================================
+           MOVE ZEROES TO WRK-STATUS.
+           MOVE SPACES TO WRK-MOV-COD-MSK.
+           MOVE ZEROES TO WRK-MOV-COD.
+           MOVE ZEROES TO WRK-COPY-NUM.
+           MOVE SPACES TO WRK-COPY-FORMAT.
+           MOVE SPACES TO WRK-COPY-CONDITION.
+
+      *=================================================================
+       0020-DRAW-MENU      SECTION.
+      *Desenha o campo para receber o codigo do filme
+      *=================================================================
+           MOVE "CADASTRO DE COPIA"       TO WRK-MENU-TITLE.
+           MOVE "CODIGO DO FILME: "       TO WRK-MENU-ITEM(01).
+           MOVE 1                         TO WRK-MENU-SIZE.
+           CALL "MENUS" USING WRK-AREA.
+           DISPLAY "PRESSIONE ENTER PARA VOLTAR" AT 1005.
+
+      *=================================================================
+       0030-GET-MOVIE-COD      SECTION.
+      *Recebe o codigo do filme
+      *=================================================================
+           ACCEPT WRK-MOV-COD-MSK AT 0320.
+           IF WRK-MOV-COD-MSK EQUAL SPACES
+               GOBACK
+           END-IF.
+
+      *=================================================================
+       0040-SEARCH-MOVIE      SECTION.
+      *Confirma que o filme existe antes de cadastrar a copia
+      *=================================================================
+           MOVE WRK-MOV-COD-MSK TO WRK-MOV-COD.
+           CALL "SEARCHMOVIE" USING WRK-MOVIE, WRK-STATUS.
+
+      *=================================================================
+       0050-GET-COPY-INFO      SECTION.
+      *Mostra o filme encontrado e recebe os dados da copia
+      *=================================================================
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY "FILME: " AT 0405.
+           DISPLAY WRK-MOV-TITLE AT 0413.
+           STRING "COPIAS CADASTRADAS: " WRK-MOV-COPIES-TOT
+               INTO WRK-BUFF.
+           DISPLAY WRK-BUFF AT 0505.
+           DISPLAY "NUMERO DA COPIA (001-999): " AT 0705.
+           ACCEPT WRK-COPY-NUM AT 0733.
+           DISPLAY "FORMATO (DVD/BLURAY/4K/DIGITAL): " AT 0805.
+           ACCEPT WRK-COPY-FORMAT AT 0839.
+           DISPLAY "CONDICAO (NOVO/BOM/REGULAR/RUIM): " AT 0905.
+           ACCEPT WRK-COPY-CONDITION AT 0940.
+
+      *=================================================================
+       0060-VALIDATE-INFO      SECTION.
+      *Valida as informacoes recebidas e mostra um erro se houver
+      *problemas
+      *=================================================================
+           IF WRK-COPY-NUM EQUAL ZEROES
+               OR WRK-COPY-NUM GREATER THAN WRK-MOV-COPIES-TOT
+               MOVE 620 TO WRK-STATUS
+           END-IF.
+           IF WRK-STATUS EQUAL ZEROES
+               IF NOT FS-COPY-DVD IN WRK-COPY
+                   AND NOT FS-COPY-BLURAY IN WRK-COPY
+                   AND NOT FS-COPY-4K IN WRK-COPY
+                   AND NOT FS-COPY-DIGITAL IN WRK-COPY
+                   MOVE 621 TO WRK-STATUS
+               END-IF
+           END-IF.
+           IF WRK-STATUS EQUAL ZEROES
+               IF NOT FS-COPY-NOVO IN WRK-COPY
+                   AND NOT FS-COPY-BOM IN WRK-COPY
+                   AND NOT FS-COPY-REGULAR IN WRK-COPY
+                   AND NOT FS-COPY-RUIM IN WRK-COPY
+                   MOVE 622 TO WRK-STATUS
+               END-IF
+           END-IF.
+
+      *=================================================================
+       0070-CONFIRM-CREATE      SECTION.
+      *Desenha uma tela pedindo a confirmacao dos dados para a gravacao
+      *=================================================================
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY CONFIRM-TITLE.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 04 TO WRK-LINE.
+           STRING "COPIA: " WRK-COPY-NUM INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 05 TO WRK-LINE.
+           STRING "FORMATO: " WRK-COPY-FORMAT INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 06 TO WRK-LINE.
+           STRING "CONDICAO: " WRK-COPY-CONDITION INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           DISPLAY "CONFIRMA O CADASTRO DA COPIA (S/N)? " AT 1001.
+           ACCEPT WRK-CONFIRM AT 1038.
+
+           IF WRK-CONFIRM EQUAL 'S' OR WRK-CONFIRM EQUAL TO 's'
+               MOVE WRK-MOV-COD TO WRK-COPY-MOV-COD
+               CALL "WRITECOPY" USING WRK-COPY, WRK-STATUS
+           ELSE
+               DISPLAY CLEAR-SCREEN
+               DISPLAY UNCONFIRM-SCREEN
+               ACCEPT  WRK-BUFF
+               PERFORM 0000-MAIN-PROCEDURE
+           END-IF.
+
+       END PROGRAM CADASTRARCOPIA.
