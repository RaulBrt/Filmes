@@ -0,0 +1,72 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Gravar um genero na tabela de generos validos
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITEGENRE.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT GENRES ASSIGN TO "GENRES.DAT"
+           FILE STATUS IS LNK-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS FS-GENRE-NAME.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  GENRES.
+           01 FS-GENRE.
+               COPY GENREFLDS.
+       WORKING-STORAGE SECTION.
+       77  WRK-TRIES                  PIC 9(01) VALUE ZEROES.
+       77  WRK-BUFF                   PIC X(01) VALUE SPACES.
+       LINKAGE SECTION.
+       01  LNK-STATUS                 PIC 9(03).
+       01  LNK-GENRE.
+           COPY GENREFLDS
+               REPLACING ==FS-GENRE-NAME== BY ==LNK-GENRE-NAME==
+                         ==FS-GENRE-DESC== BY ==LNK-GENRE-DESC==.
+       SCREEN  SECTION.
+       01  CLEAR.
+           05 CLEAR-SCREEN.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL.
+       01  SUCCESS-SCREEN.
+           05 SUCC-TITLE.
+               10 LINE 07 COLUMN 05 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 2 FROM "GENERO CADASTRADO".
+           05 SUCC-MSG.
+               10 LINE 08 COLUMN 05 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 0 FOREGROUND-COLOR 7 FROM
+                  "PRESSIONE ENTER PARA VOLTAR".
+
+       PROCEDURE DIVISION USING LNK-GENRE,LNK-STATUS.
+       0000-MAIN-PROCEDURE.
+           MOVE ZEROES TO LNK-STATUS.
+           OPEN I-O GENRES.
+           IF LNK-STATUS EQUAL 350 AND WRK-TRIES LESS THAN 1
+               ADD 1 TO WRK-TRIES
+               CLOSE GENRES
+               OPEN OUTPUT GENRES
+               CLOSE GENRES
+               OPEN I-O GENRES
+           END-IF.
+           IF WRK-TRIES GREATER THAN 0 AND LNK-STATUS NOT EQUAL 0
+               CALL "ERROS" USING LNK-STATUS, "WRITEGENRE"
+           ELSE
+               MOVE LNK-GENRE TO FS-GENRE
+               WRITE FS-GENRE
+               IF LNK-STATUS EQUAL ZEROES
+                   DISPLAY CLEAR-SCREEN
+                   DISPLAY SUCCESS-SCREEN
+                   ACCEPT WRK-BUFF
+               ELSE
+                   IF LNK-STATUS EQUAL 22
+                       MOVE 614 TO LNK-STATUS
+                   END-IF
+                   CALL "ERROS" USING LNK-STATUS, "WRITEGENRE"
+               END-IF
+           END-IF.
+           CLOSE GENRES.
+       END PROGRAM WRITEGENRE.
