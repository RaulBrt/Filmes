@@ -0,0 +1,63 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Acrescentar uma linha na trilha de auditoria
+      *           (AUDIT.DAT) a cada cadastro, alteracao ou exclusao
+      *           de filme bem sucedidos
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITEAUDIT.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT ASSIGN TO "AUDIT.DAT"
+           FILE STATUS IS LNK-STATUS
+           ORGANISATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  AUDIT.
+           01 FS-AUDIT.
+               COPY AUDITFLDS.
+       WORKING-STORAGE SECTION.
+       77  WRK-TRIES                  PIC 9(01) VALUE ZEROES.
+       LINKAGE SECTION.
+       01  LNK-STATUS                 PIC 9(03).
+       01  LNK-OPERATION              PIC X(01).
+       01  LNK-MOV-COD                PIC 9(05).
+       01  LNK-BEFORE                 PIC X(30).
+       01  LNK-AFTER                  PIC X(30).
+       01  LNK-OPERATOR               PIC X(08).
+
+       PROCEDURE DIVISION USING LNK-OPERATION, LNK-MOV-COD, LNK-BEFORE,
+               LNK-AFTER, LNK-OPERATOR, LNK-STATUS.
+       0000-MAIN-PROCEDURE.
+           MOVE ZEROES TO LNK-STATUS.
+           OPEN EXTEND AUDIT.
+           IF LNK-STATUS EQUAL 350 AND WRK-TRIES LESS THAN 1
+               ADD 1 TO WRK-TRIES
+               CLOSE AUDIT
+               OPEN OUTPUT AUDIT
+               CLOSE AUDIT
+               PERFORM 0000-MAIN-PROCEDURE
+           ELSE IF WRK-TRIES GREATER THAN 0 AND LNK-STATUS NOT EQUAL 0
+               CALL "ERROS" USING LNK-STATUS, "WRITEAUDIT"
+           ELSE
+               PERFORM 0010-BUILD-ENTRY
+               WRITE FS-AUDIT
+               CLOSE AUDIT
+           END-IF.
+           GOBACK.
+
+      *=================================================================
+       0010-BUILD-ENTRY        SECTION.
+      *Monta a linha de auditoria com data, hora e os dados informados
+      *=================================================================
+           ACCEPT FS-AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT FS-AUD-TIME FROM TIME.
+           MOVE LNK-OPERATOR   TO FS-AUD-OPERATOR.
+           MOVE LNK-OPERATION  TO FS-AUD-OPERATION.
+           MOVE LNK-MOV-COD    TO FS-AUD-MOV-COD.
+           MOVE LNK-BEFORE     TO FS-AUD-BEFORE.
+           MOVE LNK-AFTER      TO FS-AUD-AFTER.
+
+       END PROGRAM WRITEAUDIT.
