@@ -6,12 +6,25 @@
       *=================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ERROS.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT ERRLOG ASSIGN TO "ERRLOG.DAT"
+           FILE STATUS IS WRK-LOG-STATUS
+           ORGANISATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+           FD  ERRLOG.
+           01 FS-ERRLOG.
+               COPY ERRLOGFLDS.
        WORKING-STORAGE SECTION.
        77  WRK-MSG              PIC X(62).
        77  WRK-BUFF             PIC X(70).
+       77  WRK-LOG-STATUS       PIC 9(03) VALUE ZEROES.
+       77  WRK-LOG-TRIES        PIC 9(01) VALUE ZEROES.
        LINKAGE SECTION.
        77 LNK-STATUS        PIC 9(03).
+       77 LNK-PROGRAM       PIC X(16).
        SCREEN  SECTION.
        01  CLEAR.
            05 CLEAR-SCREEN.
@@ -26,7 +39,7 @@
                   BACKGROUND-COLOR 0 FOREGROUND-COLOR 7
                   FROM "PRESSIONE ENTER PARA VOLTAR".
 
-       PROCEDURE DIVISION USING LNK-STATUS.
+       PROCEDURE DIVISION USING LNK-STATUS, OPTIONAL LNK-PROGRAM.
        MAIN-PROCEDURE.
            MOVE SPACES TO WRK-MSG.
            MOVE SPACES TO WRK-BUFF
@@ -43,7 +56,7 @@
                    STRING "ARQUIVO DE REGISTRO NAO PODE SER CRIADO "
                    "OU ACESSADO" INTO WRK-MSG
                WHEN 601
-                   STRING "CODIGO INSERIDO E INVALIDO (0001->9999)"
+                   STRING "CODIGO INSERIDO E INVALIDO (00001->99999)"
                    " - FILME NAO CADASTRADO"
                    INTO WRK-MSG
                WHEN 602
@@ -71,9 +84,82 @@
                    TO WRK-MSG
                WHEN 608
                    MOVE "REGISTRO NAO ALTERADO" TO WRK-MSG
+               WHEN 609
+                   MOVE "NENHUMA COPIA DISPONIVEL PARA ALUGUEL"
+                   TO WRK-MSG
+               WHEN 610
+                   MOVE "ALUGUEL NAO ENCONTRADO PARA ESTE FILME"
+                   TO WRK-MSG
+               WHEN 611
+                   STRING "CODIGO INSERIDO E INVALIDO (00001->99999)"
+                   " - CLIENTE NAO CADASTRADO"
+                   INTO WRK-MSG
+               WHEN 612
+                   STRING "NOME NAO PODE SER VAZIO"
+                   " - CLIENTE NAO CADASTRADO"
+                   INTO WRK-MSG
+               WHEN 613
+                   STRING "GENERO INFORMADO NAO CONSTA NA TABELA"
+                   " - FILME NAO CADASTRADO/ALTERADO"
+                   INTO WRK-MSG
+               WHEN 614
+                   STRING "GENERO JA CADASTRADO"
+                   " - GENERO NAO CADASTRADO"
+                   INTO WRK-MSG
+               WHEN 615
+                   STRING "DISTRIBUIDORA INFORMADA NAO CONSTA NA TABELA"
+                   " - FILME NAO CADASTRADO/ALTERADO"
+                   INTO WRK-MSG
+               WHEN 616
+                   STRING "DISTRIBUIDORA JA CADASTRADA"
+                   " - DISTRIBUIDORA NAO CADASTRADA"
+                   INTO WRK-MSG
+               WHEN 617
+                   STRING "CLASSIFICACAO INDICATIVA INVALIDA "
+                   "(L,10,12,14,16,18) - FILME NAO CADASTRADO/ALTERADO"
+                   INTO WRK-MSG
+               WHEN 618
+                   STRING "FALHA AO INCLUIR NA LISTA DE ESPERA"
+                   INTO WRK-MSG
+               WHEN 619
+                   STRING "FALHA AO GRAVAR A COPIA DO FILME"
+                   INTO WRK-MSG
+               WHEN 620
+                   STRING "NUMERO DE COPIA INVALIDO PARA ESTE FILME"
+                   INTO WRK-MSG
+               WHEN 621
+                   STRING "FORMATO DE COPIA INVALIDO "
+                   "(DVD,BLURAY,4K,DIGITAL)"
+                   INTO WRK-MSG
+               WHEN 622
+                   STRING "CONDICAO DE COPIA INVALIDA "
+                   "(NOVO,BOM,REGULAR,RUIM)"
+                   INTO WRK-MSG
+               WHEN 623
+                   STRING "DATA DE NASCIMENTO NAO PODE SER VAZIA"
+                   " - CLIENTE NAO CADASTRADO"
+                   INTO WRK-MSG
+               WHEN 624
+                   STRING "CLIENTE NAO TEM IDADE MINIMA PARA A "
+                   "CLASSIFICACAO INDICATIVA DESTE FILME"
+                   INTO WRK-MSG
+               WHEN 625
+                   STRING "LEGENDA DISPONIVEL INVALIDA (S/N)"
+                   " - FILME NAO CADASTRADO/ALTERADO"
+                   INTO WRK-MSG
+               WHEN 626
+                   STRING "JA EXISTE UM ALUGUEL EM ABERTO PARA ESTE "
+                   "CLIENTE COM O MESMO VENCIMENTO - ALUGUEL NAO "
+                   "REGISTRADO"
+                   INTO WRK-MSG
+               WHEN 627
+                   STRING "FILME POSSUI ALUGUEL EM ABERTO "
+                   "- EXCLUSAO NAO PERMITIDA"
+                   INTO WRK-MSG
                WHEN OTHER
                    MOVE LNK-STATUS TO WRK-MSG
            END-EVALUATE
+           PERFORM 0015-LOG-ERROR.
            PERFORM 0010-DRAW-ERR-SCRN
            GOBACK.
 
@@ -85,4 +171,28 @@
            DISPLAY CLEAR.
            DISPLAY WARNING-SCREEN.
            ACCEPT WRK-BUFF.
+
+      *=================================================================
+       0015-LOG-ERROR       SECTION.
+      *Acrescenta uma linha no registro permanente de erros (ERRLOG.DAT)
+      *com data, hora, programa de origem, status e a mensagem mostrada
+      *=================================================================
+           OPEN EXTEND ERRLOG.
+           IF WRK-LOG-STATUS EQUAL 350 AND WRK-LOG-TRIES LESS THAN 1
+               ADD 1 TO WRK-LOG-TRIES
+               CLOSE ERRLOG
+               OPEN OUTPUT ERRLOG
+               CLOSE ERRLOG
+               PERFORM 0015-LOG-ERROR
+           ELSE IF WRK-LOG-STATUS EQUAL ZEROES
+               ACCEPT FS-LOG-DATE FROM DATE YYYYMMDD
+               ACCEPT FS-LOG-TIME FROM TIME
+               IF LNK-PROGRAM NOT OMITTED
+                   MOVE LNK-PROGRAM TO FS-LOG-PROGRAM
+               END-IF
+               MOVE LNK-STATUS  TO FS-LOG-STATUS
+               MOVE WRK-MSG     TO FS-LOG-MSG
+               WRITE FS-ERRLOG
+               CLOSE ERRLOG
+           END-IF.
        END PROGRAM ERROS.
