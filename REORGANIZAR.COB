@@ -0,0 +1,200 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Utilitario de manutencao que reorganiza MOVIES.DAT,
+      *           recriando o arquivo indexado para recuperar espaco e
+      *           reconstruir o indice por FS-MOV-COD, com conferencia
+      *           da quantidade de registros antes e depois
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REORGANIZAR.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT MOVIES ASSIGN TO "MOVIES.DAT"
+           FILE STATUS IS WRK-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FS-MOV-COD.
+           SELECT MOVIES-NEW ASSIGN TO "MOVIESREORG.DAT"
+           FILE STATUS IS WRK-NEW-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FS-REORG-COD.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  MOVIES.
+           01 FS-MOVIE.
+               COPY MOVIEFLDS.
+           FD  MOVIES-NEW.
+           01 FS-REORG-MOVIE.
+               COPY MOVIEFLDS
+                   REPLACING ==FS-MOV-COD==   BY ==FS-REORG-COD==
+                             ==FS-MOV-EXTREF== BY ==FS-REORG-EXTREF==
+                             ==FS-MOV-TITLE== BY ==FS-REORG-TITLE==
+                             ==FS-MOV-GENRE== BY ==FS-REORG-GENRE==
+                             ==FS-MOV-LEN==   BY ==FS-REORG-LEN==
+                             ==FS-MOV-PUBLI== BY ==FS-REORG-PUBLI==
+                             ==FS-MOV-GRADE== BY ==FS-REORG-GRADE==
+                             ==FS-MOV-RATING== BY ==FS-REORG-RATING==
+                             ==FS-MOV-YEAR==  BY ==FS-REORG-YEAR==
+                             ==FS-MOV-SERIES== BY ==FS-REORG-SERIES==
+                             ==FS-MOV-COPIES-TOT==
+                                 BY ==FS-REORG-COPIES-TOT==
+                             ==FS-MOV-COPIES-AVL==
+                                 BY ==FS-REORG-COPIES-AVL==
+                                     ==FS-MOV-CREATED-DT==
+                                         BY ==FS-REORG-CREATED-DT==
+                                     ==FS-MOV-MODIFIED-DT==
+                                         BY ==FS-REORG-MODIFIED-DT==
+                                     ==FS-MOV-COST==
+                                         BY ==FS-REORG-COST==
+                                     ==FS-MOV-RENTPRICE==
+                                         BY ==FS-REORG-RENTPRICE==
+                                     ==FS-MOV-LANGUAGE==
+                                         BY ==FS-REORG-LANGUAGE==
+                                     ==FS-MOV-SUBTITLE==
+                                         BY ==FS-REORG-SUBTITLE==.
+       WORKING-STORAGE SECTION.
+       77  WRK-STATUS                  PIC 9(03) VALUE ZEROES.
+       77  WRK-NEW-STATUS              PIC 9(03) VALUE ZEROES.
+       77  WRK-OLD-FILE-NAME           PIC X(12) VALUE "MOVIES.DAT".
+       77  WRK-NEW-FILE-NAME           PIC X(15)
+                                        VALUE "MOVIESREORG.DAT".
+       77  WRK-DEL-RC                  PIC 9(04) VALUE ZEROES.
+       77  WRK-REN-RC                  PIC 9(04) VALUE ZEROES.
+       77  WRK-BEFORE-COUNT            PIC 9(05) VALUE ZEROES.
+       77  WRK-AFTER-COUNT             PIC 9(05) VALUE ZEROES.
+       77  WRK-TECLA                   PIC X(01) VALUE SPACES.
+       77  WRK-RESULT                  PIC X(40) VALUE SPACES.
+
+       01  WRK-SUMMARY.
+           05 WRK-SUM-BEFORE           PIC X(40) VALUE SPACES.
+           05 WRK-SUM-AFTER            PIC X(40) VALUE SPACES.
+           05 WRK-SUM-RESULT           PIC X(40) VALUE SPACES.
+
+       LINKAGE SECTION.
+       77  LNK-BUFF PIC X(1) VALUE SPACES.
+
+       SCREEN  SECTION.
+       01  CLEAR.
+           05 CLEAR-SCREEN.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL.
+       01  DONE-SCREEN.
+           05 DONE-TITLE.
+               10 LINE 03 COLUMN 01 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 2 FROM "REORGANIZACAO DO CATALOGO".
+           05 DONE-BEFORE.
+               10 LINE 05 COLUMN 05 PIC X(40) ERASE EOL
+                  FOREGROUND-COLOR 7 FROM WRK-SUM-BEFORE.
+           05 DONE-AFTER.
+               10 LINE 06 COLUMN 05 PIC X(40) ERASE EOL
+                  FOREGROUND-COLOR 7 FROM WRK-SUM-AFTER.
+           05 DONE-RESULT.
+               10 LINE 07 COLUMN 05 PIC X(40) ERASE EOL
+                  FOREGROUND-COLOR 7 FROM WRK-SUM-RESULT.
+           05 DONE-PRONTO.
+               10 LINE 09 COLUMN 05 PIC X(27) ERASE EOL
+                  FOREGROUND-COLOR 7 FROM
+                  "PRESSIONE ENTER PARA VOLTAR".
+
+       PROCEDURE DIVISION USING LNK-BUFF.
+       0000-MAIN-PROCEDURE.
+           OPEN INPUT MOVIES.
+           IF WRK-STATUS NOT EQUAL ZEROES
+               CALL "ERROS" USING WRK-STATUS, "REORGANIZAR"
+           ELSE
+               PERFORM 0010-COUNT-BEFORE
+               CLOSE MOVIES
+               OPEN INPUT MOVIES
+               OPEN OUTPUT MOVIES-NEW
+               PERFORM 0020-COPY-RECORDS
+               CLOSE MOVIES
+               CLOSE MOVIES-NEW
+               PERFORM 0030-REPLACE-FILE
+               PERFORM 0040-COUNT-AFTER
+               PERFORM 0050-CHECK-RESULT
+               PERFORM 0060-SHOW-SUMMARY
+           END-IF.
+           GOBACK.
+
+      *=================================================================
+       0010-COUNT-BEFORE   SECTION.
+      *Conta quantos registros existem no arquivo antes da reorganizacao
+      *=================================================================
+           PERFORM UNTIL WRK-STATUS NOT EQUAL 0
+               READ MOVIES
+                   AT END
+                       MOVE 100 TO WRK-STATUS
+                   NOT AT END
+                       ADD 1 TO WRK-BEFORE-COUNT
+               END-READ
+           END-PERFORM.
+           MOVE ZEROES TO WRK-STATUS.
+
+      *=================================================================
+       0020-COPY-RECORDS   SECTION.
+      *Copia cada registro do arquivo original para a copia nova,
+      *reconstruindo o indice de FS-MOV-COD na gravacao
+      *=================================================================
+           PERFORM UNTIL WRK-STATUS NOT EQUAL 0
+               READ MOVIES
+                   AT END
+                       MOVE 100 TO WRK-STATUS
+                   NOT AT END
+                       MOVE FS-MOVIE TO FS-REORG-MOVIE
+                       WRITE FS-REORG-MOVIE
+               END-READ
+           END-PERFORM.
+
+      *=================================================================
+       0030-REPLACE-FILE   SECTION.
+      *Substitui o arquivo original pela copia reorganizada
+      *=================================================================
+           CALL "CBL_DELETE_FILE" USING WRK-OLD-FILE-NAME.
+           MOVE RETURN-CODE TO WRK-DEL-RC.
+           CALL "CBL_RENAME_FILE" USING WRK-NEW-FILE-NAME
+               WRK-OLD-FILE-NAME.
+           MOVE RETURN-CODE TO WRK-REN-RC.
+
+      *=================================================================
+       0040-COUNT-AFTER    SECTION.
+      *Conta quantos registros existem no arquivo ja reorganizado
+      *=================================================================
+           MOVE ZEROES TO WRK-STATUS.
+           OPEN INPUT MOVIES.
+           PERFORM UNTIL WRK-STATUS NOT EQUAL 0
+               READ MOVIES
+                   AT END
+                       MOVE 100 TO WRK-STATUS
+                   NOT AT END
+                       ADD 1 TO WRK-AFTER-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE MOVIES.
+
+      *=================================================================
+       0050-CHECK-RESULT   SECTION.
+      *Compara a contagem antes/depois para confirmar que nada se perdeu
+      *=================================================================
+           IF WRK-AFTER-COUNT EQUAL WRK-BEFORE-COUNT
+               MOVE "OK - NENHUM REGISTRO PERDIDO" TO WRK-RESULT
+           ELSE
+               MOVE "ATENCAO - DIVERGENCIA NA CONTAGEM" TO WRK-RESULT
+           END-IF.
+
+      *=================================================================
+       0060-SHOW-SUMMARY   SECTION.
+      *Mostra a contagem antes/depois e o resultado da conferencia
+      *=================================================================
+           DISPLAY CLEAR-SCREEN.
+           STRING "REGISTROS ANTES: " WRK-BEFORE-COUNT
+               INTO WRK-SUM-BEFORE.
+           STRING "REGISTROS DEPOIS: " WRK-AFTER-COUNT
+               INTO WRK-SUM-AFTER.
+           MOVE WRK-RESULT TO WRK-SUM-RESULT.
+           DISPLAY DONE-SCREEN.
+           ACCEPT WRK-TECLA.
+
+       END PROGRAM REORGANIZAR.
