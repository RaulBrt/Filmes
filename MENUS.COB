@@ -8,8 +8,8 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       77  WRK-COUNT               PIC 9(1)    VALUE ZEROES.
-       77  WRK-LINE                PIC 9(1)    VALUE ZEROES.
+       77  WRK-COUNT               PIC 9(02)   VALUE ZEROES.
+       77  WRK-LINE                PIC 9(02)   VALUE ZEROES.
        77  WRK-OPTION              PIC X(1)    VALUE SPACES.
        77  WRK-ITEM                PIC X(30)   VALUE SPACES.
 
@@ -17,8 +17,8 @@
        01  LNK-AREA.
            05 LNK-MENU-TITLE       PIC X(30).
            05 LNK-MENU-ITEM        PIC X(30)
-              OCCURS 7 TIMES.
-           05 LNK-MENU-SIZE        PIC 9(1).
+              OCCURS 20 TIMES.
+           05 LNK-MENU-SIZE        PIC 9(02).
 
        SCREEN          SECTION.
        01  CLEAR.
@@ -26,7 +26,7 @@
                10 BLANK SCREEN.
                10 LINE 01 COLUMN 01 ERASE EOL.
        01  MAIN-MENU.
-           05 TITLE.
+           05 TITLE-SCREEN.
                10 LINE 01 COLUMN 01 PIC X(30) ERASE EOL
                   BACKGROUND-COLOR 5 FROM LNK-MENU-TITLE.
            05 OPTN.
@@ -40,7 +40,7 @@
 
            DISPLAY CLEAR.
 
-           DISPLAY TITLE.
+           DISPLAY TITLE-SCREEN.
            MOVE 02 TO WRK-LINE.
            PERFORM VARYING WRK-COUNT FROM 1 BY 1 UNTIL
            WRK-COUNT GREATER THAN LNK-MENU-SIZE
