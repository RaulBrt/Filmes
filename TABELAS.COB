@@ -0,0 +1,83 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Submenu de manutencao das tabelas auxiliares
+      *           (generos, distribuidoras), chamando CADASTRARGENERO
+      *           conforme a opcao do operador.
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TABELAS.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-OPTION              PIC X(01) VALUE SPACES.
+
+       01  WRK-AREA.
+           05 WRK-MENU-TITLE       PIC X(30).
+           05 WRK-MENU-ITEM        PIC X(30) OCCURS 12 TIMES.
+           05 WRK-MENU-SIZE        PIC 9(02).
+
+       LINKAGE SECTION.
+       77  LNK-BUFF PIC X(1) VALUE SPACES.
+
+       PROCEDURE DIVISION USING LNK-BUFF.
+       0000-MAIN-PROCEDURE.
+           PERFORM 0010-DRAW-MENU.
+           PERFORM 0020-GET-OPTION.
+           EVALUATE WRK-OPTION
+               WHEN 'G' WHEN 'g'
+                   CALL "CADASTRARGENERO" USING LNK-BUFF
+                   PERFORM 0000-MAIN-PROCEDURE
+               WHEN 'D' WHEN 'd'
+                   CALL "CADASTRARDISTRIB" USING LNK-BUFF
+                   PERFORM 0000-MAIN-PROCEDURE
+               WHEN 'R' WHEN 'r'
+                   CALL "RESTAURAR" USING LNK-BUFF
+                   PERFORM 0000-MAIN-PROCEDURE
+               WHEN 'I' WHEN 'i'
+                   CALL "CARGALOTE" USING LNK-BUFF
+                   PERFORM 0000-MAIN-PROCEDURE
+               WHEN 'X' WHEN 'x'
+                   CALL "EXPORTAR" USING LNK-BUFF
+                   PERFORM 0000-MAIN-PROCEDURE
+               WHEN 'O' WHEN 'o'
+                   CALL "REORGANIZAR" USING LNK-BUFF
+                   PERFORM 0000-MAIN-PROCEDURE
+               WHEN 'P' WHEN 'p'
+                   CALL "CADASTRARCOPIA" USING LNK-BUFF
+                   PERFORM 0000-MAIN-PROCEDURE
+               WHEN 'V' WHEN 'v'
+                   CALL "RELATORIOVALOR" USING LNK-BUFF
+                   PERFORM 0000-MAIN-PROCEDURE
+               WHEN 'A' WHEN 'a'
+                   CALL "REFERENCIA" USING LNK-BUFF
+                   PERFORM 0000-MAIN-PROCEDURE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           GOBACK.
+
+      *=================================================================
+       0010-DRAW-MENU      SECTION.
+      *Desenha o menu do subsistema de tabelas auxiliares
+      *=================================================================
+           MOVE "TABELAS AUXILIARES"        TO WRK-MENU-TITLE.
+           MOVE "GENEROS (G): "             TO WRK-MENU-ITEM(01).
+           MOVE "DISTRIBUIDORAS (D): "      TO WRK-MENU-ITEM(02).
+           MOVE "RESTAURAR FILME (R): "     TO WRK-MENU-ITEM(03).
+           MOVE "CARGA EM LOTE (I): "       TO WRK-MENU-ITEM(04).
+           MOVE "EXPORTAR CATALOGO (X): "   TO WRK-MENU-ITEM(05).
+           MOVE "REORGANIZAR CATALOGO (O): " TO WRK-MENU-ITEM(06).
+           MOVE "COPIAS (P): "               TO WRK-MENU-ITEM(07).
+           MOVE "VALOR DO ACERVO (V): "      TO WRK-MENU-ITEM(08).
+           MOVE "REFERENCIA RAPIDA (A): "    TO WRK-MENU-ITEM(09).
+           MOVE "VOLTAR (ENTER): "          TO WRK-MENU-ITEM(10).
+           MOVE 10                          TO WRK-MENU-SIZE.
+           CALL "MENUS" USING WRK-AREA.
+
+      *=================================================================
+       0020-GET-OPTION     SECTION.
+      *Recebe a opcao do operador
+      *=================================================================
+           MOVE SPACES TO WRK-OPTION.
+           ACCEPT WRK-OPTION AT 0420.
+       END PROGRAM TABELAS.
