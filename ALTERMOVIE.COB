@@ -0,0 +1,76 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Gravar as alteracoes de um filme ja cadastrado
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTERMOVIE.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT MOVIES ASSIGN TO "MOVIES.DAT"
+           FILE STATUS IS LNK-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS FS-MOV-COD
+           LOCK MODE IS AUTOMATIC.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  MOVIES.
+           01 FS-MOVIE.
+               COPY MOVIEFLDS.
+       WORKING-STORAGE SECTION.
+       77  WRK-BUFF                   PIC X(01) VALUE SPACES.
+       77  WRK-TODAY                  PIC 9(08) VALUE ZEROES.
+       LINKAGE SECTION.
+       01  LNK-STATUS                 PIC 9(03).
+       01  LNK-MOVIE.
+           COPY MOVIEFLDS
+               REPLACING ==FS-MOV-COD==   BY ==LNK-MOV-COD==
+                         ==FS-MOV-EXTREF== BY ==LNK-MOV-EXTREF==
+                         ==FS-MOV-TITLE== BY ==LNK-MOV-TITLE==
+                         ==FS-MOV-GENRE== BY ==LNK-MOV-GENRE==
+                         ==FS-MOV-LEN==   BY ==LNK-MOV-LEN==
+                         ==FS-MOV-PUBLI== BY ==LNK-MOV-PUBLI==
+                         ==FS-MOV-GRADE== BY ==LNK-MOV-GRADE==
+                         ==FS-MOV-RATING== BY ==LNK-MOV-RATING==
+                         ==FS-MOV-YEAR==  BY ==LNK-MOV-YEAR==
+                         ==FS-MOV-SERIES== BY ==LNK-MOV-SERIES==
+                         ==FS-MOV-COPIES-TOT==
+                             BY ==LNK-MOV-COPIES-TOT==
+                         ==FS-MOV-COPIES-AVL==
+                             BY ==LNK-MOV-COPIES-AVL==
+                                 ==FS-MOV-CREATED-DT==
+                                     BY ==LNK-MOV-CREATED-DT==
+                                 ==FS-MOV-MODIFIED-DT==
+                                     BY ==LNK-MOV-MODIFIED-DT==
+                                     ==FS-MOV-COST==
+                                         BY ==LNK-MOV-COST==
+                                     ==FS-MOV-RENTPRICE==
+                                         BY ==LNK-MOV-RENTPRICE==
+                                     ==FS-MOV-LANGUAGE==
+                                         BY ==LNK-MOV-LANGUAGE==
+                                     ==FS-MOV-SUBTITLE==
+                                         BY ==LNK-MOV-SUBTITLE==.
+
+       PROCEDURE DIVISION USING LNK-MOVIE,LNK-STATUS.
+       0000-MAIN-PROCEDURE.
+           MOVE ZEROES TO LNK-STATUS.
+           OPEN I-O MOVIES.
+           IF LNK-STATUS NOT EQUAL ZEROES
+               MOVE 608 TO LNK-STATUS
+               CALL "ERROS" USING LNK-STATUS, "ALTERMOVIE"
+           ELSE
+               ACCEPT WRK-TODAY FROM DATE YYYYMMDD
+               MOVE WRK-TODAY TO LNK-MOV-MODIFIED-DT
+               MOVE LNK-MOVIE TO FS-MOVIE
+               REWRITE FS-MOVIE
+               IF LNK-STATUS NOT EQUAL ZEROES
+                   MOVE 608 TO LNK-STATUS
+                   CALL "ERROS" USING LNK-STATUS, "ALTERMOVIE"
+               END-IF
+               CLOSE MOVIES
+           END-IF.
+           GOBACK.
+
+       END PROGRAM ALTERMOVIE.
