@@ -0,0 +1,179 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Job de fechamento do dia -- copia MOVIES.DAT,
+      *           ARCHIVE.DAT e AUDIT.DAT para um arquivo de backup
+      *           datado e descarta a copia mais antiga que ja saiu
+      *           da janela de retencao. Disparado pelo agendador de
+      *           jobs batch, fora do menu interativo do FILMES.
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUPDIARIO.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT MOVIES ASSIGN TO "MOVIES.DAT"
+           FILE STATUS IS WRK-MOV-FSTAT
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FS-MOV-COD.
+
+           SELECT ARCHIVE ASSIGN TO "ARCHIVE.DAT"
+           FILE STATUS IS WRK-ARCH-FSTAT
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FS-ARCH-COD.
+
+           SELECT AUDIT ASSIGN TO "AUDIT.DAT"
+           FILE STATUS IS WRK-AUD-FSTAT
+           ORGANISATION IS LINE SEQUENTIAL.
+
+           SELECT BACKUP-OUT ASSIGN TO DYNAMIC WRK-BACKUP-NAME
+           FILE STATUS IS WRK-BK-FSTAT
+           ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD  MOVIES.
+           01 FS-MOVIE.
+               COPY MOVIEFLDS.
+           FD  ARCHIVE.
+           01 FS-ARCHIVE.
+               COPY MOVIEFLDS
+                   REPLACING ==FS-MOV-COD==   BY ==FS-ARCH-COD==
+                             ==FS-MOV-EXTREF== BY ==FS-ARCH-EXTREF==
+                             ==FS-MOV-TITLE== BY ==FS-ARCH-TITLE==
+                             ==FS-MOV-GENRE== BY ==FS-ARCH-GENRE==
+                             ==FS-MOV-LEN==   BY ==FS-ARCH-LEN==
+                             ==FS-MOV-PUBLI== BY ==FS-ARCH-PUBLI==
+                             ==FS-MOV-GRADE== BY ==FS-ARCH-GRADE==
+                             ==FS-MOV-RATING== BY ==FS-ARCH-RATING==
+                             ==FS-MOV-YEAR==  BY ==FS-ARCH-YEAR==
+                             ==FS-MOV-SERIES== BY ==FS-ARCH-SERIES==
+                             ==FS-MOV-COPIES-TOT==
+                                 BY ==FS-ARCH-COPIES-TOT==
+                             ==FS-MOV-COPIES-AVL==
+                                 BY ==FS-ARCH-COPIES-AVL==
+                                     ==FS-MOV-CREATED-DT==
+                                         BY ==FS-ARCH-CREATED-DT==
+                                     ==FS-MOV-MODIFIED-DT==
+                                         BY ==FS-ARCH-MODIFIED-DT==
+                                     ==FS-MOV-COST==
+                                         BY ==FS-ARCH-COST==
+                                     ==FS-MOV-RENTPRICE==
+                                         BY ==FS-ARCH-RENTPRICE==
+                                     ==FS-MOV-LANGUAGE==
+                                         BY ==FS-ARCH-LANGUAGE==
+                                     ==FS-MOV-SUBTITLE==
+                                         BY ==FS-ARCH-SUBTITLE==.
+           FD  AUDIT.
+           01 FS-AUDIT.
+               COPY AUDITFLDS.
+           FD  BACKUP-OUT.
+           01 FS-BACKUP-LINE           PIC X(157).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-MOV-FSTAT               PIC 9(03) VALUE ZEROES.
+       77  WRK-ARCH-FSTAT              PIC 9(03) VALUE ZEROES.
+       77  WRK-AUD-FSTAT               PIC 9(03) VALUE ZEROES.
+       77  WRK-BK-FSTAT                PIC 9(03) VALUE ZEROES.
+       77  WRK-TODAY                   PIC 9(08) VALUE ZEROES.
+       77  WRK-PURGE-DATE              PIC 9(08) VALUE ZEROES.
+       77  WRK-DATE-INT                PIC S9(08) COMP.
+       77  WRK-RETAIN-NIGHTS           PIC 9(02) VALUE 7.
+       77  WRK-BACKUP-NAME             PIC X(40) VALUE SPACES.
+       77  WRK-DELETE-RC               PIC S9(09) COMP-5 VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 0010-INIT.
+           PERFORM 0020-BACKUP-MOVIES.
+           PERFORM 0030-BACKUP-ARCHIVE.
+           PERFORM 0040-BACKUP-AUDIT.
+           PERFORM 0050-PURGE-OLD-BACKUPS.
+           GOBACK.
+
+      *=================================================================
+       0010-INIT      SECTION.
+      *Apura a data de hoje e a data que sai da janela de retencao
+      *=================================================================
+           ACCEPT WRK-TODAY FROM DATE YYYYMMDD.
+           COMPUTE WRK-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(WRK-TODAY) - WRK-RETAIN-NIGHTS.
+           MOVE FUNCTION DATE-OF-INTEGER(WRK-DATE-INT)
+               TO WRK-PURGE-DATE.
+
+      *=================================================================
+       0020-BACKUP-MOVIES      SECTION.
+      *Copia MOVIES.DAT para um arquivo de backup datado
+      *=================================================================
+           STRING "MOVIES." WRK-TODAY ".BKP" INTO WRK-BACKUP-NAME.
+           OPEN INPUT MOVIES.
+           IF WRK-MOV-FSTAT EQUAL ZEROES
+               OPEN OUTPUT BACKUP-OUT
+               PERFORM UNTIL WRK-MOV-FSTAT NOT EQUAL ZEROES
+                   READ MOVIES NEXT RECORD
+                   IF WRK-MOV-FSTAT EQUAL ZEROES
+                       WRITE FS-BACKUP-LINE FROM FS-MOVIE
+                   END-IF
+               END-PERFORM
+               CLOSE BACKUP-OUT
+               CLOSE MOVIES
+           END-IF.
+
+      *=================================================================
+       0030-BACKUP-ARCHIVE      SECTION.
+      *Copia ARCHIVE.DAT para um arquivo de backup datado, se o
+      *arquivo de historico ja existir
+      *=================================================================
+           STRING "ARCHIVE." WRK-TODAY ".BKP" INTO WRK-BACKUP-NAME.
+           OPEN INPUT ARCHIVE.
+           IF WRK-ARCH-FSTAT EQUAL ZEROES
+               OPEN OUTPUT BACKUP-OUT
+               PERFORM UNTIL WRK-ARCH-FSTAT NOT EQUAL ZEROES
+                   READ ARCHIVE NEXT RECORD
+                   IF WRK-ARCH-FSTAT EQUAL ZEROES
+                       WRITE FS-BACKUP-LINE FROM FS-ARCHIVE
+                   END-IF
+               END-PERFORM
+               CLOSE BACKUP-OUT
+               CLOSE ARCHIVE
+           END-IF.
+
+      *=================================================================
+       0040-BACKUP-AUDIT      SECTION.
+      *Copia AUDIT.DAT para um arquivo de backup datado, se a trilha
+      *de auditoria ja existir
+      *=================================================================
+           STRING "AUDIT." WRK-TODAY ".BKP" INTO WRK-BACKUP-NAME.
+           OPEN INPUT AUDIT.
+           IF WRK-AUD-FSTAT EQUAL ZEROES
+               OPEN OUTPUT BACKUP-OUT
+               PERFORM UNTIL WRK-AUD-FSTAT NOT EQUAL ZEROES
+                   READ AUDIT NEXT RECORD
+                   IF WRK-AUD-FSTAT EQUAL ZEROES
+                       WRITE FS-BACKUP-LINE FROM FS-AUDIT
+                   END-IF
+               END-PERFORM
+               CLOSE BACKUP-OUT
+               CLOSE AUDIT
+           END-IF.
+
+      *=================================================================
+       0050-PURGE-OLD-BACKUPS      SECTION.
+      *Apaga os backups que, a partir de hoje, saem da janela de
+      *retencao de WRK-RETAIN-NIGHTS noites
+      *=================================================================
+           STRING "MOVIES." WRK-PURGE-DATE ".BKP" INTO WRK-BACKUP-NAME.
+           CALL "CBL_DELETE_FILE" USING WRK-BACKUP-NAME
+               RETURNING WRK-DELETE-RC.
+
+           STRING "ARCHIVE." WRK-PURGE-DATE ".BKP" INTO WRK-BACKUP-NAME.
+           CALL "CBL_DELETE_FILE" USING WRK-BACKUP-NAME
+               RETURNING WRK-DELETE-RC.
+
+           STRING "AUDIT." WRK-PURGE-DATE ".BKP" INTO WRK-BACKUP-NAME.
+           CALL "CBL_DELETE_FILE" USING WRK-BACKUP-NAME
+               RETURNING WRK-DELETE-RC.
+
+       END PROGRAM BACKUPDIARIO.
