@@ -0,0 +1,248 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Mover um filme excluido para o arquivo de historico
+      *           (ARCHIVE.DAT) e remove-lo de MOVIES.DAT, em vez de
+      *           apagar a informacao definitivamente
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELETEMOVIE.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT MOVIES ASSIGN TO "MOVIES.DAT"
+           FILE STATUS IS LNK-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS FS-MOV-COD
+           LOCK MODE IS AUTOMATIC.
+           SELECT ARCHIVE ASSIGN TO "ARCHIVE.DAT"
+           FILE STATUS IS WRK-ARCH-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS FS-ARCH-COD.
+           SELECT COPIES ASSIGN TO "COPIES.DAT"
+           FILE STATUS IS WRK-COPY-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-COPY-KEY.
+           SELECT RENTALS ASSIGN TO "RENTALS.DAT"
+           FILE STATUS IS WRK-RENT-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-RENT-KEY.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  MOVIES.
+           01 FS-MOVIE.
+               COPY MOVIEFLDS.
+           FD  COPIES.
+           01 FS-COPY.
+               COPY COPYFLDS.
+           FD  RENTALS.
+           01 FS-RENTAL.
+               COPY RENTFLDS.
+           FD  ARCHIVE.
+           01 FS-ARCHIVE.
+               COPY MOVIEFLDS
+                   REPLACING ==FS-MOV-COD==   BY ==FS-ARCH-COD==
+                             ==FS-MOV-EXTREF== BY ==FS-ARCH-EXTREF==
+                             ==FS-MOV-TITLE== BY ==FS-ARCH-TITLE==
+                             ==FS-MOV-GENRE== BY ==FS-ARCH-GENRE==
+                             ==FS-MOV-LEN==   BY ==FS-ARCH-LEN==
+                             ==FS-MOV-PUBLI== BY ==FS-ARCH-PUBLI==
+                             ==FS-MOV-GRADE== BY ==FS-ARCH-GRADE==
+                             ==FS-MOV-RATING== BY ==FS-ARCH-RATING==
+                             ==FS-MOV-YEAR==  BY ==FS-ARCH-YEAR==
+                             ==FS-MOV-SERIES== BY ==FS-ARCH-SERIES==
+                             ==FS-MOV-COPIES-TOT==
+                                 BY ==FS-ARCH-COPIES-TOT==
+                             ==FS-MOV-COPIES-AVL==
+                                 BY ==FS-ARCH-COPIES-AVL==
+                                     ==FS-MOV-CREATED-DT==
+                                         BY ==FS-ARCH-CREATED-DT==
+                                     ==FS-MOV-MODIFIED-DT==
+                                         BY ==FS-ARCH-MODIFIED-DT==
+                                     ==FS-MOV-COST==
+                                         BY ==FS-ARCH-COST==
+                                     ==FS-MOV-RENTPRICE==
+                                         BY ==FS-ARCH-RENTPRICE==
+                                     ==FS-MOV-LANGUAGE==
+                                         BY ==FS-ARCH-LANGUAGE==
+                                     ==FS-MOV-SUBTITLE==
+                                         BY ==FS-ARCH-SUBTITLE==.
+       WORKING-STORAGE SECTION.
+       77  WRK-ARCH-STATUS            PIC 9(03) VALUE ZEROES.
+       77  WRK-ARCH-TRIES             PIC 9(01) VALUE ZEROES.
+       77  WRK-COPY-STATUS            PIC 9(03) VALUE ZEROES.
+       77  WRK-COPY-FOUND             PIC 9(01) VALUE ZEROES.
+       77  WRK-RENT-STATUS            PIC 9(03) VALUE ZEROES.
+       77  WRK-RENT-FOUND             PIC 9(01) VALUE ZEROES.
+       LINKAGE SECTION.
+       01  LNK-STATUS                 PIC 9(03).
+       01  LNK-MOVIE.
+           COPY MOVIEFLDS
+               REPLACING ==FS-MOV-COD==   BY ==LNK-MOV-COD==
+                         ==FS-MOV-EXTREF== BY ==LNK-MOV-EXTREF==
+                         ==FS-MOV-TITLE== BY ==LNK-MOV-TITLE==
+                         ==FS-MOV-GENRE== BY ==LNK-MOV-GENRE==
+                         ==FS-MOV-LEN==   BY ==LNK-MOV-LEN==
+                         ==FS-MOV-PUBLI== BY ==LNK-MOV-PUBLI==
+                         ==FS-MOV-GRADE== BY ==LNK-MOV-GRADE==
+                         ==FS-MOV-RATING== BY ==LNK-MOV-RATING==
+                         ==FS-MOV-YEAR==  BY ==LNK-MOV-YEAR==
+                         ==FS-MOV-SERIES== BY ==LNK-MOV-SERIES==
+                         ==FS-MOV-COPIES-TOT==
+                             BY ==LNK-MOV-COPIES-TOT==
+                         ==FS-MOV-COPIES-AVL==
+                             BY ==LNK-MOV-COPIES-AVL==
+                                 ==FS-MOV-CREATED-DT==
+                                     BY ==LNK-MOV-CREATED-DT==
+                                 ==FS-MOV-MODIFIED-DT==
+                                     BY ==LNK-MOV-MODIFIED-DT==
+                                     ==FS-MOV-COST==
+                                         BY ==LNK-MOV-COST==
+                                     ==FS-MOV-RENTPRICE==
+                                         BY ==LNK-MOV-RENTPRICE==
+                                     ==FS-MOV-LANGUAGE==
+                                         BY ==LNK-MOV-LANGUAGE==
+                                     ==FS-MOV-SUBTITLE==
+                                         BY ==LNK-MOV-SUBTITLE==.
+
+       PROCEDURE DIVISION USING LNK-MOVIE,LNK-STATUS.
+       0000-MAIN-PROCEDURE.
+           MOVE ZEROES TO LNK-STATUS.
+           PERFORM 0005-CHECK-OPEN-RENTALS.
+           IF LNK-STATUS EQUAL ZEROES
+               OPEN I-O MOVIES
+               IF LNK-STATUS NOT EQUAL ZEROES
+                   MOVE 608 TO LNK-STATUS
+                   CALL "ERROS" USING LNK-STATUS, "DELETEMOVIE"
+               ELSE
+                   PERFORM 0010-OPEN-ARCHIVE
+                   IF LNK-STATUS EQUAL ZEROES
+                       PERFORM 0020-ARCHIVE-RECORD
+                   END-IF
+                   IF LNK-STATUS EQUAL ZEROES
+                       PERFORM 0030-DELETE-RECORD
+                   END-IF
+                   IF LNK-STATUS EQUAL ZEROES
+                       PERFORM 0040-DELETE-COPIES
+                   END-IF
+                   CLOSE MOVIES
+                   CLOSE ARCHIVE
+               END-IF
+           END-IF.
+           GOBACK.
+
+      *=================================================================
+       0005-CHECK-OPEN-RENTALS SECTION.
+      *Recusa a exclusao se houver algum aluguel em aberto para o
+      *filme, para que o registro de RENTALS.DAT nao fique orfao e
+      *impossivel de devolver
+      *=================================================================
+           MOVE ZEROES TO WRK-RENT-FOUND.
+           OPEN INPUT RENTALS.
+           IF WRK-RENT-STATUS EQUAL ZEROES
+               MOVE LNK-MOV-COD TO FS-RENT-MOV-COD
+               MOVE ZEROES      TO FS-RENT-DUE-DATE
+               MOVE ZEROES      TO FS-RENT-CUST-COD
+               START RENTALS KEY IS NOT LESS THAN FS-RENT-KEY
+                   INVALID KEY
+                       MOVE 1 TO WRK-RENT-FOUND
+               END-START
+               PERFORM UNTIL WRK-RENT-FOUND EQUAL 1
+                   READ RENTALS NEXT RECORD
+                       AT END
+                           MOVE 1 TO WRK-RENT-FOUND
+                       NOT AT END
+                           IF FS-RENT-MOV-COD NOT EQUAL LNK-MOV-COD
+                               MOVE 1 TO WRK-RENT-FOUND
+                           ELSE
+                               IF FS-RENT-STATUS EQUAL "A"
+                                   MOVE 627 TO LNK-STATUS
+                                   MOVE 1 TO WRK-RENT-FOUND
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RENTALS
+           END-IF.
+           IF LNK-STATUS NOT EQUAL ZEROES
+               CALL "ERROS" USING LNK-STATUS, "DELETEMOVIE"
+           END-IF.
+
+      *=================================================================
+       0010-OPEN-ARCHIVE       SECTION.
+      *Abre (criando se necessario) o arquivo de historico
+      *=================================================================
+           OPEN I-O ARCHIVE.
+           IF WRK-ARCH-STATUS EQUAL 350 AND WRK-ARCH-TRIES LESS THAN 1
+               ADD 1 TO WRK-ARCH-TRIES
+               CLOSE ARCHIVE
+               OPEN OUTPUT ARCHIVE
+               CLOSE ARCHIVE
+               OPEN I-O ARCHIVE
+           END-IF.
+           IF WRK-ARCH-STATUS NOT EQUAL ZEROES
+               MOVE 608 TO LNK-STATUS
+               CALL "ERROS" USING LNK-STATUS, "DELETEMOVIE"
+           END-IF.
+
+      *=================================================================
+       0020-ARCHIVE-RECORD     SECTION.
+      *Grava o filme no arquivo de historico
+      *=================================================================
+           MOVE LNK-MOVIE TO FS-ARCHIVE.
+           WRITE FS-ARCHIVE
+               INVALID KEY
+                   REWRITE FS-ARCHIVE
+           END-WRITE.
+           IF WRK-ARCH-STATUS NOT EQUAL ZEROES
+               MOVE 608 TO LNK-STATUS
+               CALL "ERROS" USING LNK-STATUS, "DELETEMOVIE"
+           END-IF.
+
+      *=================================================================
+       0030-DELETE-RECORD      SECTION.
+      *Remove o filme de MOVIES.DAT
+      *=================================================================
+           MOVE LNK-MOV-COD TO FS-MOV-COD.
+           DELETE MOVIES
+               INVALID KEY
+                   MOVE 608 TO LNK-STATUS
+           END-DELETE.
+           IF LNK-STATUS NOT EQUAL ZEROES
+               CALL "ERROS" USING LNK-STATUS, "DELETEMOVIE"
+           END-IF.
+
+      *=================================================================
+       0040-DELETE-COPIES      SECTION.
+      *Remove de COPIES.DAT todas as unidades cadastradas para o filme
+      *excluido, ja que nao fazem mais sentido sem o filme ao qual
+      *pertencem
+      *=================================================================
+           OPEN I-O COPIES.
+           IF WRK-COPY-STATUS EQUAL ZEROES
+               MOVE LNK-MOV-COD TO FS-COPY-MOV-COD
+               MOVE ZEROES TO FS-COPY-NUM
+               START COPIES KEY IS NOT LESS THAN FS-COPY-KEY
+                   INVALID KEY
+                       MOVE 1 TO WRK-COPY-FOUND
+               END-START
+               PERFORM UNTIL WRK-COPY-FOUND EQUAL 1
+                   READ COPIES NEXT RECORD
+                       AT END
+                           MOVE 1 TO WRK-COPY-FOUND
+                       NOT AT END
+                           IF FS-COPY-MOV-COD NOT EQUAL LNK-MOV-COD
+                               MOVE 1 TO WRK-COPY-FOUND
+                           ELSE
+                               DELETE COPIES RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE COPIES
+           END-IF.
+
+       END PROGRAM DELETEMOVIE.
