@@ -0,0 +1,181 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Exportar o catalogo de filmes para um arquivo texto
+      *           delimitado, para uso por ferramentas externas
+      *-----------------------------------------------------------------
+      * 09/AGO/2026 RTB - Incluida a opcao de exportar em formato CSV
+      *                   (separado por virgula, titulo entre aspas)
+      *                   alem do formato original separado por "|"
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTAR.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT MOVIES ASSIGN TO "MOVIES.DAT"
+           FILE STATUS IS WRK-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FS-MOV-COD.
+           SELECT EXPORT-FILE ASSIGN TO "EXPORT.DAT"
+           FILE STATUS IS WRK-EXP-STATUS
+           ORGANISATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  MOVIES.
+           01 FS-MOVIE.
+               COPY MOVIEFLDS.
+           FD  EXPORT-FILE.
+           01 FS-EXPORT-LINE           PIC X(220).
+       WORKING-STORAGE SECTION.
+       77  WRK-STATUS                  PIC 9(03) VALUE ZEROES.
+       77  WRK-EXP-STATUS              PIC 9(03) VALUE ZEROES.
+       77  WRK-BUFF                    PIC X(220) VALUE SPACES.
+       77  WRK-RECORD-COUNT            PIC 9(05) VALUE ZEROES.
+       77  WRK-TECLA                   PIC X(01) VALUE SPACES.
+       77  WRK-FORMAT                  PIC X(01) VALUE "P".
+
+       01  WRK-SUMMARY                 PIC X(40) VALUE SPACES.
+
+       LINKAGE SECTION.
+       77  LNK-BUFF PIC X(1) VALUE SPACES.
+
+       SCREEN  SECTION.
+       01  CLEAR.
+           05 CLEAR-SCREEN.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL.
+       01  DONE-SCREEN.
+           05 DONE-TITLE.
+               10 LINE 03 COLUMN 01 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 2 FROM "EXPORTACAO CONCLUIDA".
+           05 DONE-COUNT.
+               10 LINE 05 COLUMN 05 PIC X(40) ERASE EOL
+                  FOREGROUND-COLOR 7 FROM WRK-SUMMARY.
+           05 DONE-FILE.
+               10 LINE 06 COLUMN 05 PIC X(30) ERASE EOL
+                  FOREGROUND-COLOR 7 FROM "ARQUIVO: EXPORT.DAT".
+           05 DONE-PRONTO.
+               10 LINE 08 COLUMN 05 PIC X(27) ERASE EOL
+                  FOREGROUND-COLOR 7 FROM
+                  "PRESSIONE ENTER PARA VOLTAR".
+
+       PROCEDURE DIVISION USING LNK-BUFF.
+       0000-MAIN-PROCEDURE.
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY "FORMATO (P=PIPE, C=CSV, ENTER=PIPE): " AT 0301.
+           ACCEPT WRK-FORMAT AT 0340.
+           IF WRK-FORMAT EQUAL 'C' OR WRK-FORMAT EQUAL 'c'
+               MOVE 'C' TO WRK-FORMAT
+           ELSE
+               MOVE 'P' TO WRK-FORMAT
+           END-IF.
+           OPEN INPUT MOVIES.
+           IF WRK-STATUS NOT EQUAL ZEROES
+               CALL "ERROS" USING WRK-STATUS, "EXPORTAR"
+           ELSE
+               OPEN OUTPUT EXPORT-FILE
+               PERFORM 0010-READ-LOOP
+               CLOSE MOVIES
+               CLOSE EXPORT-FILE
+               PERFORM 0030-SHOW-DONE
+           END-IF.
+           GOBACK.
+
+      *=================================================================
+       0010-READ-LOOP      SECTION.
+      *Le o catalogo inteiro e grava uma linha delimitada por registro
+      *=================================================================
+           PERFORM UNTIL WRK-STATUS NOT EQUAL 0
+               READ MOVIES
+                   AT END
+                       MOVE 100 TO WRK-STATUS
+                   NOT AT END
+                       PERFORM 0020-WRITE-LINE
+               END-READ
+           END-PERFORM.
+
+      *=================================================================
+       0020-WRITE-LINE      SECTION.
+      *Monta e grava uma linha do catalogo, no formato escolhido
+      *pelo operador (pipe ou CSV)
+      *=================================================================
+           EVALUATE WRK-FORMAT
+               WHEN 'C'
+                   PERFORM 0025-WRITE-LINE-CSV
+               WHEN OTHER
+                   PERFORM 0021-WRITE-LINE-PIPE
+           END-EVALUATE.
+           ADD 1 TO WRK-RECORD-COUNT.
+
+      *=================================================================
+       0021-WRITE-LINE-PIPE      SECTION.
+      *Monta e grava uma linha delimitada por "|" com todos os campos
+      *do registro de filme
+      *=================================================================
+           MOVE SPACES TO WRK-BUFF.
+           STRING FS-MOV-COD          "|"
+                  FS-MOV-TITLE        "|"
+                  FS-MOV-GENRE(01)    "|"
+                  FS-MOV-GENRE(02)    "|"
+                  FS-MOV-GENRE(03)    "|"
+                  FS-MOV-LEN          "|"
+                  FS-MOV-PUBLI        "|"
+                  FS-MOV-GRADE        "|"
+                  FS-MOV-RATING       "|"
+                  FS-MOV-YEAR         "|"
+                  FS-MOV-SERIES       "|"
+                  FS-MOV-EXTREF       "|"
+                  FS-MOV-COPIES-TOT   "|"
+                  FS-MOV-COPIES-AVL   "|"
+                  FS-MOV-CREATED-DT   "|"
+                  FS-MOV-MODIFIED-DT  "|"
+                  FS-MOV-COST         "|"
+                  FS-MOV-RENTPRICE    "|"
+                  FS-MOV-LANGUAGE     "|"
+                  FS-MOV-SUBTITLE
+                  INTO WRK-BUFF.
+           WRITE FS-EXPORT-LINE FROM WRK-BUFF.
+
+      *=================================================================
+       0025-WRITE-LINE-CSV      SECTION.
+      *Monta e grava uma linha separada por virgula (CSV), com o
+      *titulo entre aspas para permitir importacao direta em
+      *planilhas sem a necessidade de reformatar o catalogo
+      *=================================================================
+           MOVE SPACES TO WRK-BUFF.
+           STRING FS-MOV-COD          ","
+                  '"' FS-MOV-TITLE '"' ","
+                  FS-MOV-GENRE(01)    ","
+                  FS-MOV-GENRE(02)    ","
+                  FS-MOV-GENRE(03)    ","
+                  FS-MOV-LEN          ","
+                  FS-MOV-PUBLI        ","
+                  FS-MOV-GRADE        ","
+                  FS-MOV-RATING       ","
+                  FS-MOV-YEAR         ","
+                  FS-MOV-SERIES       ","
+                  FS-MOV-EXTREF       ","
+                  FS-MOV-COPIES-TOT   ","
+                  FS-MOV-COPIES-AVL   ","
+                  FS-MOV-CREATED-DT   ","
+                  FS-MOV-MODIFIED-DT  ","
+                  FS-MOV-COST         ","
+                  FS-MOV-RENTPRICE    ","
+                  FS-MOV-LANGUAGE     ","
+                  FS-MOV-SUBTITLE
+                  INTO WRK-BUFF.
+           WRITE FS-EXPORT-LINE FROM WRK-BUFF.
+
+      *=================================================================
+       0030-SHOW-DONE      SECTION.
+      *Mostra quantos registros foram exportados
+      *=================================================================
+           DISPLAY CLEAR-SCREEN.
+           STRING "REGISTROS EXPORTADOS: " WRK-RECORD-COUNT
+               INTO WRK-SUMMARY.
+           DISPLAY DONE-SCREEN.
+           ACCEPT WRK-TECLA.
+
+       END PROGRAM EXPORTAR.
