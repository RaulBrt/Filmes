@@ -0,0 +1,138 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Obter informacoes de distribuidoras para gravacao na
+      *           tabela de distribuidoras validas
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADASTRARDISTRIB.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-BUFF                PIC X(30).
+       77  WRK-LINE                PIC 9(02).
+       77  WRK-CONFIRM             PIC X(01).
+       77  WRK-STATUS              PIC 9(03) VALUE ZEROES.
+
+       01  WRK-AREA.
+           05 WRK-MENU-TITLE       PIC X(30).
+           05 WRK-MENU-ITEM        PIC X(30) OCCURS 12 TIMES.
+           05 WRK-MENU-SIZE        PIC 9(01).
+
+       01  WRK-DISTRIB.
+           COPY DISTRIBFLDS
+               REPLACING ==FS-DISTRIB-NAME== BY ==WRK-DISTRIB-NAME==
+                         ==FS-DISTRIB-CONTACT== BY
+                             ==WRK-DISTRIB-CONTACT==.
+
+       LINKAGE SECTION.
+       77  LNK-BUFF PIC X(1) VALUE SPACES.
+       SCREEN  SECTION.
+       01  CLEAR.
+           05 CLEAR-SCREEN.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL.
+       01  CONFIRM.
+           05 CONFIRM-SCREEN.
+               10 LINE 03 COLUMN 01 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 2 FROM "DISTRIBUIDORA".
+           05 DTA.
+               10 LINE WRK-LINE COLUMN 05 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 0 FOREGROUND-COLOR 2 FROM WRK-BUFF.
+       01  UNCONFIRM.
+           05 UNCONFIRM-SCREEN.
+               10 LINE 03 COLUMN 05 PIC X(30) ERASE EOL
+               BACKGROUND-COLOR 4 FROM "DISTRIBUIDORA NAO CADASTRADA".
+               10 LINE 04 COLUMN 05 PIC X(27) ERASE EOL
+               FOREGROUND-COLOR 7 FROM "PRESSIONE ENTER PARA VOLTAR".
+
+       PROCEDURE DIVISION USING LNK-BUFF.
+       0000-MAIN-PROCEDURE.
+           PERFORM 0010-ZERO-INFO.
+           PERFORM 0020-DRAW-MENU.
+           PERFORM 0030-GET-INFO.
+           IF WRK-DISTRIB-NAME EQUAL SPACES
+               GOBACK
+           END-IF.
+           PERFORM 0040-VALIDATE-INFO.
+           IF WRK-STATUS EQUAL ZEROES
+               PERFORM 0050-CONFIRM-CREATE.
+           GOBACK.
+
+      *=================================================================
+       0010-ZERO-INFO      SECTION.
+      *Apaga todas as informacoes gravadas nas variaveis
+      *=================================================================
+           MOVE ZEROES TO WRK-STATUS.
+           MOVE SPACES TO WRK-DISTRIB-NAME.
+           MOVE SPACES TO WRK-DISTRIB-CONTACT.
+
+      *=================================================================
+       0020-DRAW-MENU      SECTION.
+      *Desenha os campos para receber as informacoes da distribuidora
+      *=================================================================
+           MOVE "CADASTRO DE DISTRIBUIDORA" TO WRK-MENU-TITLE.
+           MOVE "NOME (X=CANCELAR): "       TO WRK-MENU-ITEM(01).
+           MOVE "CONTATO: "                 TO WRK-MENU-ITEM(02).
+           MOVE 2                           TO WRK-MENU-SIZE.
+           CALL "MENUS" USING WRK-AREA.
+           DISPLAY "PRESSIONE ENTER PARA VOLTAR" AT 1005.
+
+      *=================================================================
+       0030-GET-INFO      SECTION.
+      *Recebe as informacoes e grava nas respectivas variaveis
+      *=================================================================
+           ACCEPT WRK-DISTRIB-NAME     AT 0320.
+           IF WRK-DISTRIB-NAME EQUAL 'X' OR WRK-DISTRIB-NAME EQUAL 'x'
+               MOVE SPACES TO WRK-DISTRIB-NAME
+               GOBACK
+           END-IF.
+           ACCEPT WRK-DISTRIB-CONTACT  AT 0420.
+
+      *=================================================================
+       0040-VALIDATE-INFO      SECTION.
+      *Valida as informacoes recebidas e
+      *mostra um erro se tiver problemas
+      *=================================================================
+           IF WRK-DISTRIB-NAME EQUAL SPACES
+               MOVE 606 TO WRK-STATUS
+           END-IF.
+
+           IF WRK-STATUS NOT EQUAL ZEROES
+               CALL "ERROS" USING WRK-STATUS, "CADASTRARDISTRIB"
+           END-IF.
+
+      *=================================================================
+       0050-CONFIRM-CREATE      SECTION.
+      *Desenha uma tela pedindo a confirmacao dos dados para a gravacao
+      *=================================================================
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY CONFIRM-SCREEN.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 04 TO WRK-LINE.
+           STRING "NOME: " WRK-DISTRIB-NAME INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 05 TO WRK-LINE.
+           STRING "CONTATO: " WRK-DISTRIB-CONTACT INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           DISPLAY "CONFIRMA O CADASTRO DA DISTRIB. (S/N)? " AT 1001.
+           ACCEPT WRK-CONFIRM AT 1040.
+
+           IF WRK-CONFIRM EQUAL 'S' OR WRK-CONFIRM EQUAL TO 's'
+               PERFORM 0060-WRITE-FILE
+           ELSE
+               DISPLAY CLEAR-SCREEN
+               DISPLAY UNCONFIRM-SCREEN
+               ACCEPT  WRK-BUFF
+               PERFORM 0000-MAIN-PROCEDURE
+           END-IF.
+
+      *=================================================================
+       0060-WRITE-FILE      SECTION.
+      *Chama o modulo para a gravacao da distribuidora
+      *=================================================================
+           CALL "WRITEDISTRIB" USING WRK-DISTRIB, WRK-STATUS.
+       END PROGRAM CADASTRARDISTRIB.
