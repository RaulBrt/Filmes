@@ -0,0 +1,42 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Confirmar que um genero informado existe na tabela
+      *           de generos validos (GENRES.DAT)
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDATEGENRE.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT GENRES ASSIGN TO "GENRES.DAT"
+           FILE STATUS IS LNK-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS FS-GENRE-NAME.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  GENRES.
+           01 FS-GENRE.
+               COPY GENREFLDS.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       77  LNK-GENRE-NAME             PIC X(08).
+       77  LNK-STATUS                 PIC 9(03).
+
+       PROCEDURE DIVISION USING LNK-GENRE-NAME, LNK-STATUS.
+       MAIN-PROCEDURE.
+           OPEN INPUT GENRES.
+           IF LNK-STATUS NOT EQUAL ZEROES
+               GOBACK
+           END-IF.
+           MOVE LNK-GENRE-NAME TO FS-GENRE-NAME.
+           READ GENRES
+               INVALID KEY
+                   MOVE 613 TO LNK-STATUS
+               NOT INVALID KEY
+                   MOVE ZEROES TO LNK-STATUS
+           END-READ.
+           CLOSE GENRES.
+           GOBACK.
+       END PROGRAM VALIDATEGENRE.
