@@ -0,0 +1,88 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Gravar informacoes de um cliente no arquivo
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITECUSTOMER.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMERS ASSIGN TO "CUSTOMERS.DAT"
+           FILE STATUS IS LNK-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS FS-CUST-COD.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  CUSTOMERS.
+           01 FS-CUSTOMER.
+               COPY CUSTFLDS.
+       WORKING-STORAGE SECTION.
+       77  WRK-TRIES                  PIC 9(01) VALUE ZEROES.
+       77  WRK-BUFF                   PIC X(01) VALUE SPACES.
+       77  WRK-AUTO-COD               PIC 9(05) VALUE ZEROES.
+       77  WRK-AUTO-STATUS            PIC 9(03) VALUE ZEROES.
+       LINKAGE SECTION.
+       01  LNK-STATUS                 PIC 9(03).
+       01  LNK-CUSTOMER.
+           COPY CUSTFLDS
+               REPLACING ==FS-CUST-COD==   BY ==LNK-CUST-COD==
+                         ==FS-CUST-NAME==  BY ==LNK-CUST-NAME==
+                         ==FS-CUST-PHONE== BY ==LNK-CUST-PHONE==
+                         ==FS-CUST-DOC==   BY ==LNK-CUST-DOC==
+                         ==FS-CUST-BIRTHDATE==
+                             BY ==LNK-CUST-BIRTHDATE==.
+       SCREEN  SECTION.
+       01  CLEAR.
+           05 CLEAR-SCREEN.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL.
+       01  SUCCESS-SCREEN.
+           05 SUCC-TITLE.
+               10 LINE 07 COLUMN 05 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 2 FROM "CLIENTE CADASTRADO".
+           05 SUCC-MSG.
+               10 LINE 08 COLUMN 05 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 0 FOREGROUND-COLOR 7 FROM
+                  "PRESSIONE ENTER PARA VOLTAR".
+
+       PROCEDURE DIVISION USING LNK-CUSTOMER,LNK-STATUS.
+       0000-MAIN-PROCEDURE.
+           MOVE ZEROES TO LNK-STATUS.
+           OPEN I-O CUSTOMERS.
+           IF LNK-STATUS EQUAL 350 AND WRK-TRIES LESS THAN 1
+               ADD 1 TO WRK-TRIES
+               CLOSE CUSTOMERS
+               OPEN OUTPUT CUSTOMERS
+               CLOSE CUSTOMERS
+               OPEN I-O CUSTOMERS
+           END-IF.
+           IF WRK-TRIES GREATER THAN 0 AND LNK-STATUS NOT EQUAL 0
+               CALL "ERROS" USING LNK-STATUS, "WRITECUSTOMER"
+           ELSE
+               IF LNK-CUST-COD EQUAL ZEROES
+                   PERFORM 0010-ASSIGN-CODE
+               END-IF
+               MOVE LNK-CUSTOMER TO FS-CUSTOMER
+               WRITE FS-CUSTOMER
+               IF LNK-STATUS EQUAL ZEROES
+                   MOVE FS-CUST-COD TO LNK-CUST-COD
+                   DISPLAY CLEAR-SCREEN
+                   DISPLAY SUCCESS-SCREEN
+                   ACCEPT WRK-BUFF
+               ELSE
+                   CALL "ERROS" USING LNK-STATUS, "WRITECUSTOMER"
+               END-IF
+           END-IF.
+           CLOSE CUSTOMERS.
+
+      *=================================================================
+       0010-ASSIGN-CODE        SECTION.
+      *Obtem o proximo codigo livre quando o chamador nao informou um
+      *codigo manualmente (LNK-CUST-COD = zeros)
+      *=================================================================
+           CALL "GETNEXTCUSTCOD" USING WRK-AUTO-COD, WRK-AUTO-STATUS.
+           MOVE WRK-AUTO-COD TO LNK-CUST-COD.
+
+       END PROGRAM WRITECUSTOMER.
