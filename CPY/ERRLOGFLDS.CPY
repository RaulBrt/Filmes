@@ -0,0 +1,10 @@
+      *=================================================================
+      * Layout de uma linha do arquivo de registro permanente de erros
+      * (ERRLOG.DAT) -- data/hora, programa de origem, codigo de status
+      * e a mensagem que foi mostrada ao operador
+      *=================================================================
+           05 FS-LOG-DATE           PIC 9(08) VALUE ZEROES.
+           05 FS-LOG-TIME           PIC 9(08) VALUE ZEROES.
+           05 FS-LOG-PROGRAM        PIC X(16) VALUE SPACES.
+           05 FS-LOG-STATUS         PIC 9(03) VALUE ZEROES.
+           05 FS-LOG-MSG            PIC X(62) VALUE SPACES.
