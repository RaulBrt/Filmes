@@ -0,0 +1,20 @@
+      *=================================================================
+      * Copybook: RENTFLDS
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Layout comum dos campos de um registro de aluguel.
+      *           Usado via COPY ... REPLACING para montar FS-RENTAL
+      *           (arquivo) e WRK-RENTAL (tela) nos programas RENTAR
+      *           e DEVOLVER. FS-RENT-KEY inclui o codigo do cliente
+      *           para que dois clientes diferentes possam alugar o
+      *           mesmo filme no mesmo dia, com o mesmo prazo, sem
+      *           colidir na chave.
+      *=================================================================
+           05 FS-RENT-KEY.
+               10 FS-RENT-MOV-COD    PIC 9(05) VALUE ZEROES.
+               10 FS-RENT-DUE-DATE   PIC 9(08) VALUE ZEROES.
+               10 FS-RENT-CUST-COD   PIC 9(05) VALUE ZEROES.
+           05 FS-RENT-DATE           PIC 9(08) VALUE ZEROES.
+           05 FS-RENT-STATUS         PIC X(01) VALUE SPACES.
+               88 FS-RENT-ABERTO             VALUE "A".
+               88 FS-RENT-DEVOLVIDO          VALUE "D".
