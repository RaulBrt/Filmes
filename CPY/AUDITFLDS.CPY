@@ -0,0 +1,12 @@
+      *=================================================================
+      * Layout de uma linha do arquivo de trilha de auditoria
+      * (AUDIT.DAT) -- data/hora, operador, operacao e as imagens
+      * "antes" e "depois" do registro de filme afetado
+      *=================================================================
+           05 FS-AUD-DATE          PIC 9(08) VALUE ZEROES.
+           05 FS-AUD-TIME          PIC 9(08) VALUE ZEROES.
+           05 FS-AUD-OPERATOR      PIC X(08) VALUE SPACES.
+           05 FS-AUD-OPERATION     PIC X(01) VALUE SPACES.
+           05 FS-AUD-MOV-COD       PIC 9(05) VALUE ZEROES.
+           05 FS-AUD-BEFORE        PIC X(30) VALUE SPACES.
+           05 FS-AUD-AFTER         PIC X(30) VALUE SPACES.
