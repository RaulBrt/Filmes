@@ -0,0 +1,20 @@
+      *=================================================================
+      * Copybook: IMPORTFLDS
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Layout de um registro de filme no arquivo sequencial
+      *           de carga em lote (fornecedor), usado por CARGALOTE.
+      *           Traz apenas os campos que um fornecedor forneceria --
+      *           copias disponiveis e as datas de FS-MOVIE sao
+      *           calculadas por WRITEMOVIE, nao informadas pelo lote.
+      *=================================================================
+           05 FS-IMP-COD          PIC 9(05) VALUE ZEROES.
+           05 FS-IMP-TITLE        PIC X(30) VALUE SPACES.
+           05 FS-IMP-GENRE        PIC X(08) VALUE SPACES
+                                   OCCURS 3 TIMES.
+           05 FS-IMP-LEN          PIC 9(03) VALUE ZEROES.
+           05 FS-IMP-PUBLI        PIC X(15) VALUE SPACES.
+           05 FS-IMP-GRADE        PIC 9(02) VALUE ZEROES.
+           05 FS-IMP-RATING       PIC X(02) VALUE SPACES.
+           05 FS-IMP-YEAR         PIC 9(04) VALUE ZEROES.
+           05 FS-IMP-COPIES-TOT   PIC 9(03) VALUE ZEROES.
