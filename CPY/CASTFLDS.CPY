@@ -0,0 +1,13 @@
+      *=================================================================
+      * Copybook: CASTFLDS
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Layout comum dos campos de um registro de elenco,
+      *           usado via COPY ... REPLACING para montar FS-CAST
+      *           (arquivo) e WRK-CAST (tela) em CADASTRARELENCO.
+      *=================================================================
+           05 FS-CAST-KEY.
+               10 FS-CAST-MOV-COD     PIC 9(05) VALUE ZEROES.
+               10 FS-CAST-SEQ         PIC 9(03) VALUE ZEROES.
+           05 FS-CAST-NAME            PIC X(30) VALUE SPACES.
+           05 FS-CAST-ROLE            PIC X(15) VALUE SPACES.
