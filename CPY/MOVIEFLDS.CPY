@@ -0,0 +1,34 @@
+      *=================================================================
+      * Copybook: MOVIEFLDS
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Layout comum dos campos de um registro de filme.
+      *           Usado via COPY ... REPLACING para montar FS-MOVIE
+      *           (arquivo), WRK-MOVIE (tela) e LNK-MOVIE (parametro)
+      *           nos programas do subsistema de filmes, evitando que
+      *           o layout va ficando fora de sincronia entre eles.
+      *-----------------------------------------------------------------
+      * 09/AGO/2026 RTB - Incluidos FS-MOV-LANGUAGE (idioma/audio) e
+      *                   FS-MOV-SUBTITLE (legenda disponivel S/N)
+      *=================================================================
+           05 FS-MOV-COD          PIC 9(05) VALUE ZEROES.
+           05 FS-MOV-EXTREF       PIC X(15) VALUE SPACES.
+           05 FS-MOV-TITLE        PIC X(30) VALUE SPACES.
+           05 FS-MOV-GENRE        PIC X(08) VALUE SPACES
+                                   OCCURS 3 TIMES.
+           05 FS-MOV-LEN          PIC 9(03) VALUE ZEROES.
+           05 FS-MOV-PUBLI        PIC X(15) VALUE SPACES.
+           05 FS-MOV-GRADE        PIC 9(02) VALUE ZEROES.
+           05 FS-MOV-RATING       PIC X(02) VALUE SPACES.
+           05 FS-MOV-YEAR         PIC 9(04) VALUE ZEROES.
+           05 FS-MOV-SERIES       PIC X(10) VALUE SPACES.
+           05 FS-MOV-COPIES-TOT   PIC 9(03) VALUE ZEROES.
+           05 FS-MOV-COPIES-AVL   PIC 9(03) VALUE ZEROES.
+           05 FS-MOV-CREATED-DT   PIC 9(08) VALUE ZEROES.
+           05 FS-MOV-MODIFIED-DT  PIC 9(08) VALUE ZEROES.
+           05 FS-MOV-COST         PIC 9(06)V99 VALUE ZEROES.
+           05 FS-MOV-RENTPRICE    PIC 9(04)V99 VALUE ZEROES.
+           05 FS-MOV-LANGUAGE     PIC X(10) VALUE SPACES.
+           05 FS-MOV-SUBTITLE     PIC X(01) VALUE "N".
+               88 FS-MOV-SUBTITLE-YES      VALUE "S".
+               88 FS-MOV-SUBTITLE-NO       VALUE "N".
