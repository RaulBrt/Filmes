@@ -0,0 +1,11 @@
+      *=================================================================
+      * Copybook: GENREFLDS
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Layout comum dos campos de um registro da tabela de
+      *           generos validos. Usado via COPY ... REPLACING para
+      *           montar FS-GENRE (arquivo) e as copias de tela nos
+      *           programas CADASTRARGENERO e VALIDATEGENRE.
+      *=================================================================
+           05 FS-GENRE-NAME      PIC X(08) VALUE SPACES.
+           05 FS-GENRE-DESC      PIC X(20) VALUE SPACES.
