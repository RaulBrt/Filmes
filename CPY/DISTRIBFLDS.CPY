@@ -0,0 +1,11 @@
+      *=================================================================
+      * Copybook: DISTRIBFLDS
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Layout comum dos campos de um registro da tabela de
+      *           distribuidoras validas. Usado via COPY ... REPLACING
+      *           para montar FS-DISTRIB (arquivo) e as copias de tela
+      *           nos programas CADASTRARDISTRIB e VALIDATEDISTRIB.
+      *=================================================================
+           05 FS-DISTRIB-NAME     PIC X(15) VALUE SPACES.
+           05 FS-DISTRIB-CONTACT  PIC X(20) VALUE SPACES.
