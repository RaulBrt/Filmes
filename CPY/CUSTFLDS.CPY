@@ -0,0 +1,18 @@
+      *=================================================================
+      * Copybook: CUSTFLDS
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Layout comum dos campos de um registro de cliente.
+      *           Usado via COPY ... REPLACING para montar FS-CUSTOMER
+      *           (arquivo) e as copias de tela nos programas
+      *           CADASTRARCLIENTE, WRITECUSTOMER e GETNEXTCUSTCOD.
+      *-----------------------------------------------------------------
+      * 09/AGO/2026 RTB - Incluido FS-CUST-BIRTHDATE (AAAAMMDD), usado
+      *                   para checar a idade do cliente na hora do
+      *                   aluguel de filmes com classificacao indicativa
+      *=================================================================
+           05 FS-CUST-COD        PIC 9(05) VALUE ZEROES.
+           05 FS-CUST-NAME       PIC X(30) VALUE SPACES.
+           05 FS-CUST-PHONE      PIC X(15) VALUE SPACES.
+           05 FS-CUST-DOC        PIC X(15) VALUE SPACES.
+           05 FS-CUST-BIRTHDATE  PIC 9(08) VALUE ZEROES.
