@@ -0,0 +1,18 @@
+      *=================================================================
+      * Copybook: WAITFLDS
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Layout comum dos campos de um registro da lista de
+      *           espera de filmes sem copias disponiveis. Usado via
+      *           COPY ... REPLACING para montar FS-WAITREC (arquivo)
+      *           e as copias de tela nos programas RESERVAR, RENTAR
+      *           e DEVOLVER.
+      *=================================================================
+           05 FS-WAIT-KEY.
+               10 FS-WAIT-MOV-COD    PIC 9(05) VALUE ZEROES.
+               10 FS-WAIT-DATE       PIC 9(08) VALUE ZEROES.
+               10 FS-WAIT-TIME       PIC 9(08) VALUE ZEROES.
+           05 FS-WAIT-CUST-COD       PIC 9(05) VALUE ZEROES.
+           05 FS-WAIT-STATUS         PIC X(01) VALUE SPACES.
+               88 FS-WAIT-PENDENTE          VALUE "P".
+               88 FS-WAIT-AVISADO           VALUE "A".
