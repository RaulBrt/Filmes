@@ -0,0 +1,22 @@
+      *=================================================================
+      * Copybook: COPYFLDS
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Layout comum dos campos de uma unidade fisica (copia)
+      *           de um filme. Usado via COPY ... REPLACING para montar
+      *           FS-COPY (arquivo), WRK-COPY (tela) e LNK-COPY
+      *           (parametro) nos programas que mantem COPIES.DAT.
+      *=================================================================
+           05 FS-COPY-KEY.
+               10 FS-COPY-MOV-COD    PIC 9(05) VALUE ZEROES.
+               10 FS-COPY-NUM        PIC 9(03) VALUE ZEROES.
+           05 FS-COPY-FORMAT         PIC X(10) VALUE SPACES.
+               88 FS-COPY-DVD              VALUE "DVD".
+               88 FS-COPY-BLURAY           VALUE "BLURAY".
+               88 FS-COPY-4K               VALUE "4K".
+               88 FS-COPY-DIGITAL          VALUE "DIGITAL".
+           05 FS-COPY-CONDITION      PIC X(10) VALUE SPACES.
+               88 FS-COPY-NOVO             VALUE "NOVO".
+               88 FS-COPY-BOM              VALUE "BOM".
+               88 FS-COPY-REGULAR          VALUE "REGULAR".
+               88 FS-COPY-RUIM             VALUE "RUIM".
