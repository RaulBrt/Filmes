@@ -0,0 +1,117 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Mostrar os alugueis em aberto cuja data de vencimento
+      *           ja passou, com dias de atraso e multa acumulada
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIOATRASO.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT RENTALS ASSIGN TO "RENTALS.DAT"
+           FILE STATUS IS WRK-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FS-RENT-KEY.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  RENTALS.
+           01 FS-RENTAL.
+               COPY RENTFLDS.
+       WORKING-STORAGE SECTION.
+       77  WRK-STATUS                  PIC 9(03)  VALUE ZEROES.
+       77  WRK-HEADER                  PIC X(71)  VALUE SPACES.
+       77  WRK-LINE                    PIC 9(04)  VALUE ZEROES.
+       77  WRK-TECLA                   PIC X(01)  VALUE SPACES.
+       77  WRK-BUFF                    PIC X(71)  VALUE SPACES.
+       77  WRK-TODAY                   PIC 9(08)  VALUE ZEROES.
+       77  WRK-TODAY-INT               PIC S9(08) COMP.
+       77  WRK-DUE-INT                 PIC S9(08) COMP.
+       77  WRK-DAYS-LATE               PIC 9(05)  VALUE ZEROES.
+       77  WRK-FEE                     PIC 9(05)V99 VALUE ZEROES.
+       77  WRK-DAILY-FEE               PIC 9(03)V99 VALUE 2.00.
+       LINKAGE SECTION.
+       01 PARAMETRES.
+           02 PA-RETURN-CODE           PIC 99 VALUE 0.
+       SCREEN  SECTION.
+       01  CLEAR.
+           05 CLEAR-SCREEN.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL.
+       01  SHOW-MV.
+           05 TITLE-SCREEN.
+               10 LINE 01 COLUMN 01    PIC X(10) ERASE EOL
+                  BACKGROUND-COLOR 2 FROM "EM ATRASO".
+           05 HEADER-SCREEN.
+               10 LINE 02 COLUMN 01    PIC X(71) ERASE EOL
+                  BACKGROUND-COLOR 2 FROM WRK-HEADER.
+       01  SHOW-LINE.
+           05 DTA.
+               10 LINE WRK-LINE COLUMN 01 PIC X(71) ERASE EOL
+                  BACKGROUND-COLOR 0 FOREGROUND-COLOR 2 FROM WRK-BUFF.
+
+       PROCEDURE DIVISION USING PARAMETRES.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT RENTALS.
+           IF WRK-STATUS EQUAL ZEROES
+               PERFORM 0010-INIT
+               PERFORM 0020-READ-FILE
+               ADD 1 TO WRK-LINE
+               ACCEPT WRK-TECLA AT WRK-LINE
+           ELSE
+               CALL "ERROS" USING WRK-STATUS, "RELATORIOATRASO"
+           END-IF.
+           CLOSE RENTALS.
+           GOBACK.
+      *=================================================================
+       0010-INIT  SECTION.
+      *Desenha o cabecalho do relatorio e apura a data de hoje
+      *=================================================================
+               STRING "FILME CLIENTE VENCIMENTO  DIAS-ATRASO  MULTA"
+               INTO WRK-HEADER.
+               DISPLAY CLEAR-SCREEN.
+               DISPLAY TITLE-SCREEN.
+               DISPLAY HEADER-SCREEN.
+               MOVE 03 TO WRK-LINE.
+               ACCEPT WRK-TODAY FROM DATE YYYYMMDD.
+               COMPUTE WRK-TODAY-INT =
+                   FUNCTION INTEGER-OF-DATE(WRK-TODAY).
+      *=================================================================
+       0020-READ-FILE  SECTION.
+      *Le o arquivo linha por linha e mostra os alugueis vencidos
+      *=================================================================
+           PERFORM UNTIL WRK-STATUS NOT EQUAL 0
+                   READ RENTALS
+                   IF WRK-STATUS EQUAL 0
+                       IF FS-RENT-ABERTO
+                           PERFORM 0030-CHECK-OVERDUE
+                       END-IF
+                   ELSE IF WRK-STATUS EQUAL 100
+                       EXIT PERFORM
+                   ELSE
+                       CALL "ERROS" USING WRK-STATUS, "RELATORIOATRASO"
+                   END-IF
+               END-PERFORM.
+
+      *=================================================================
+       0030-CHECK-OVERDUE  SECTION.
+      *Compara o vencimento com a data de hoje e mostra se atrasado
+      *=================================================================
+           COMPUTE WRK-DUE-INT =
+               FUNCTION INTEGER-OF-DATE(FS-RENT-DUE-DATE).
+           IF WRK-TODAY-INT GREATER THAN WRK-DUE-INT
+               COMPUTE WRK-DAYS-LATE = WRK-TODAY-INT - WRK-DUE-INT
+               COMPUTE WRK-FEE = WRK-DAYS-LATE * WRK-DAILY-FEE
+               MOVE SPACES TO WRK-BUFF
+               STRING FS-RENT-MOV-COD  " "
+                      FS-RENT-CUST-COD " "
+                      FS-RENT-DUE-DATE " "
+                      WRK-DAYS-LATE    " "
+                      WRK-FEE
+                      INTO WRK-BUFF
+               DISPLAY DTA
+               ADD 1 TO WRK-LINE
+           END-IF.
+       END PROGRAM RELATORIOATRASO.
