@@ -0,0 +1,61 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Ler o maior FS-CUST-COD gravado em CUSTOMERS.DAT e
+      *           devolver o proximo codigo livre para cadastro
+      *           automatico de clientes
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GETNEXTCUSTCOD.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMERS ASSIGN TO "CUSTOMERS.DAT"
+           FILE STATUS IS WRK-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FS-CUST-COD.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  CUSTOMERS.
+           01 FS-CUSTOMER.
+               COPY CUSTFLDS.
+       WORKING-STORAGE SECTION.
+       77  WRK-STATUS                 PIC 9(03) VALUE ZEROES.
+       77  WRK-LAST-COD               PIC 9(05) VALUE ZEROES.
+       LINKAGE SECTION.
+       77  LNK-NEXT-COD               PIC 9(05).
+       77  LNK-STATUS                 PIC 9(03).
+
+       PROCEDURE DIVISION USING LNK-NEXT-COD, LNK-STATUS.
+       0000-MAIN-PROCEDURE.
+           MOVE ZEROES TO LNK-STATUS.
+           MOVE ZEROES TO WRK-LAST-COD.
+           OPEN INPUT CUSTOMERS.
+           IF WRK-STATUS EQUAL 350
+               MOVE 1 TO LNK-NEXT-COD
+               GOBACK
+           END-IF.
+           IF WRK-STATUS NOT EQUAL ZEROES
+               MOVE WRK-STATUS TO LNK-STATUS
+               MOVE 1 TO LNK-NEXT-COD
+               GOBACK
+           END-IF.
+           PERFORM 0010-FIND-LAST-COD.
+           CLOSE CUSTOMERS.
+           COMPUTE LNK-NEXT-COD = WRK-LAST-COD + 1.
+
+      *=================================================================
+       0010-FIND-LAST-COD      SECTION.
+      *Percorre o arquivo sequencialmente guardando o maior codigo lido
+      *=================================================================
+           PERFORM UNTIL WRK-STATUS NOT EQUAL 0
+               READ CUSTOMERS NEXT RECORD
+               IF WRK-STATUS EQUAL 0
+                   MOVE FS-CUST-COD TO WRK-LAST-COD
+               ELSE IF WRK-STATUS NOT EQUAL 100
+                   MOVE WRK-STATUS TO LNK-STATUS
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM GETNEXTCUSTCOD.
