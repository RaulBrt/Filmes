@@ -0,0 +1,247 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Carregar filmes em lote a partir de um arquivo
+      *           sequencial fornecido por um distribuidor, validando
+      *           cada registro como CADASTRAR faria e gravando os
+      *           validos via WRITEMOVIEBATCH, com lista de rejeitados
+      *           para os que falharem na validacao.
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGALOTE.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT LOTE-IN ASSIGN TO "LOTEFILMES.DAT"
+           FILE STATUS IS WRK-IN-STATUS
+           ORGANISATION IS LINE SEQUENTIAL.
+           SELECT LOTE-REJ ASSIGN TO "LOTEREJEITOS.DAT"
+           FILE STATUS IS WRK-REJ-STATUS
+           ORGANISATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  LOTE-IN.
+           01 FS-LOTE-REC.
+               COPY IMPORTFLDS.
+           FD  LOTE-REJ.
+           01 FS-REJ-LINE              PIC X(100).
+       WORKING-STORAGE SECTION.
+       77  WRK-IN-STATUS               PIC 9(03) VALUE ZEROES.
+       77  WRK-REJ-STATUS              PIC 9(03) VALUE ZEROES.
+       77  WRK-VALIDATE-STATUS         PIC 9(03) VALUE ZEROES.
+       77  WRK-WRITE-STATUS            PIC 9(03) VALUE ZEROES.
+       77  WRK-READ-COUNT              PIC 9(05) VALUE ZEROES.
+       77  WRK-GOOD-COUNT              PIC 9(05) VALUE ZEROES.
+       77  WRK-REJECT-COUNT            PIC 9(05) VALUE ZEROES.
+       77  WRK-REJ-REASON              PIC X(40) VALUE SPACES.
+       77  WRK-TECLA                   PIC X(01) VALUE SPACES.
+       77  WRK-SUMMARY-LIDOS           PIC X(40) VALUE SPACES.
+       77  WRK-SUMMARY-GRAVADOS        PIC X(40) VALUE SPACES.
+       77  WRK-SUMMARY-REJEITADOS      PIC X(40) VALUE SPACES.
+       77  WRK-EXPECT-COUNT            PIC 9(05) VALUE ZEROES.
+       77  WRK-EXPECT-HASH             PIC 9(08) VALUE ZEROES.
+       77  WRK-ACTUAL-HASH             PIC 9(08) VALUE ZEROES.
+       77  WRK-SUMMARY-EXPECT          PIC X(50) VALUE SPACES.
+       77  WRK-SUMMARY-ACTUAL          PIC X(50) VALUE SPACES.
+
+       01  WRK-MOVIE.
+           COPY MOVIEFLDS
+               REPLACING ==FS-MOV-COD==   BY ==WRK-MOV-COD==
+                         ==FS-MOV-EXTREF== BY ==WRK-MOV-EXTREF==
+                         ==FS-MOV-TITLE== BY ==WRK-MOV-TITLE==
+                         ==FS-MOV-GENRE== BY ==WRK-MOV-GENRE==
+                         ==FS-MOV-LEN==   BY ==WRK-MOV-LEN==
+                         ==FS-MOV-PUBLI== BY ==WRK-MOV-PUBLI==
+                         ==FS-MOV-GRADE== BY ==WRK-MOV-GRADE==
+                         ==FS-MOV-RATING== BY ==WRK-MOV-RATING==
+                         ==FS-MOV-YEAR==  BY ==WRK-MOV-YEAR==
+                         ==FS-MOV-SERIES== BY ==WRK-MOV-SERIES==
+                         ==FS-MOV-COPIES-TOT==
+                             BY ==WRK-MOV-COPIES-TOT==
+                         ==FS-MOV-COPIES-AVL==
+                             BY ==WRK-MOV-COPIES-AVL==
+                                 ==FS-MOV-CREATED-DT==
+                                     BY ==WRK-MOV-CREATED-DT==
+                                 ==FS-MOV-MODIFIED-DT==
+                                     BY ==WRK-MOV-MODIFIED-DT==
+                                     ==FS-MOV-COST==
+                                         BY ==WRK-MOV-COST==
+                                     ==FS-MOV-RENTPRICE==
+                                         BY ==WRK-MOV-RENTPRICE==
+                                     ==FS-MOV-LANGUAGE==
+                                         BY ==WRK-MOV-LANGUAGE==
+                                     ==FS-MOV-SUBTITLE==
+                                         BY ==WRK-MOV-SUBTITLE==.
+
+       LINKAGE SECTION.
+       77  LNK-BUFF PIC X(1) VALUE SPACES.
+
+       SCREEN  SECTION.
+       01  CLEAR.
+           05 CLEAR-SCREEN.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL.
+       01  SUMMARY-SCREEN.
+           05 TITLE.
+               10 LINE 03 COLUMN 01 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 2 FROM "CARGA EM LOTE CONCLUIDA".
+           05 LINE-LIDOS.
+               10 LINE 05 COLUMN 05 PIC X(40) ERASE EOL
+                  FOREGROUND-COLOR 7 FROM WRK-SUMMARY-LIDOS.
+           05 LINE-GRAVADOS.
+               10 LINE 06 COLUMN 05 PIC X(40) ERASE EOL
+                  FOREGROUND-COLOR 2 FROM WRK-SUMMARY-GRAVADOS.
+           05 LINE-REJEITADOS.
+               10 LINE 07 COLUMN 05 PIC X(40) ERASE EOL
+                  FOREGROUND-COLOR 4 FROM WRK-SUMMARY-REJEITADOS.
+           05 LINE-ESPERADO.
+               10 LINE 08 COLUMN 05 PIC X(50) ERASE EOL
+                  FOREGROUND-COLOR 7 FROM WRK-SUMMARY-EXPECT.
+           05 LINE-REAL.
+               10 LINE 09 COLUMN 05 PIC X(50) ERASE EOL
+                  FOREGROUND-COLOR 7 FROM WRK-SUMMARY-ACTUAL.
+           05 LINE-PRONTO.
+               10 LINE 11 COLUMN 05 PIC X(27) ERASE EOL
+                  FOREGROUND-COLOR 7 FROM
+                  "PRESSIONE ENTER PARA VOLTAR".
+
+       PROCEDURE DIVISION USING LNK-BUFF.
+       0000-MAIN-PROCEDURE.
+           OPEN INPUT LOTE-IN.
+           IF WRK-IN-STATUS NOT EQUAL ZEROES
+               MOVE 350 TO WRK-IN-STATUS
+               CALL "ERROS" USING WRK-IN-STATUS, "CARGALOTE"
+           ELSE
+               PERFORM 0015-COMPUTE-HASH-TOTAL
+               CLOSE LOTE-IN
+               OPEN INPUT LOTE-IN
+               OPEN OUTPUT LOTE-REJ
+               PERFORM 0020-READ-LOOP
+               CLOSE LOTE-IN
+               CLOSE LOTE-REJ
+               PERFORM 0060-SHOW-SUMMARY
+           END-IF.
+           GOBACK.
+
+      *=================================================================
+       0015-COMPUTE-HASH-TOTAL      SECTION.
+      *Confere o arquivo de entrada antes de gravar qualquer registro,
+      *somando a contagem e o total de controle (soma dos codigos) para
+      *comparar com o que realmente for gravado ao final da carga
+      *=================================================================
+           PERFORM UNTIL WRK-IN-STATUS NOT EQUAL 0
+               READ LOTE-IN
+                   AT END
+                       MOVE 100 TO WRK-IN-STATUS
+                   NOT AT END
+                       ADD 1 TO WRK-EXPECT-COUNT
+                       ADD FS-IMP-COD TO WRK-EXPECT-HASH
+               END-READ
+           END-PERFORM.
+           MOVE ZEROES TO WRK-IN-STATUS.
+
+      *=================================================================
+       0020-READ-LOOP      SECTION.
+      *Le o arquivo de lote ate o fim, validando e gravando cada
+      *registro ou desviando para a lista de rejeitados
+      *=================================================================
+           PERFORM UNTIL WRK-IN-STATUS NOT EQUAL 0
+               READ LOTE-IN
+                   AT END
+                       MOVE 100 TO WRK-IN-STATUS
+                   NOT AT END
+                       ADD 1 TO WRK-READ-COUNT
+                       PERFORM 0030-VALIDATE-RECORD
+                       IF WRK-VALIDATE-STATUS EQUAL ZEROES
+                           PERFORM 0040-WRITE-RECORD
+                       ELSE
+                           PERFORM 0050-REJECT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *=================================================================
+       0030-VALIDATE-RECORD      SECTION.
+      *Aplica as mesmas validacoes de CADASTRAR 0040-VALIDATE-INFO
+      *=================================================================
+           MOVE ZEROES TO WRK-VALIDATE-STATUS.
+           IF FS-IMP-COD EQUAL ZEROES
+               MOVE 601 TO WRK-VALIDATE-STATUS
+           ELSE IF FS-IMP-LEN EQUAL ZEROES
+               MOVE 602 TO WRK-VALIDATE-STATUS
+           ELSE IF FS-IMP-GRADE EQUAL ZEROES
+               MOVE 603 TO WRK-VALIDATE-STATUS
+           ELSE IF FS-IMP-TITLE EQUAL SPACES
+               MOVE 604 TO WRK-VALIDATE-STATUS
+           ELSE IF FS-IMP-GENRE(01) EQUAL SPACES
+               MOVE 605 TO WRK-VALIDATE-STATUS
+           ELSE IF FS-IMP-PUBLI EQUAL SPACES
+               MOVE 606 TO WRK-VALIDATE-STATUS
+           ELSE IF FS-IMP-RATING NOT EQUAL "L "
+               AND FS-IMP-RATING NOT EQUAL "10"
+               AND FS-IMP-RATING NOT EQUAL "12"
+               AND FS-IMP-RATING NOT EQUAL "14"
+               AND FS-IMP-RATING NOT EQUAL "16"
+               AND FS-IMP-RATING NOT EQUAL "18"
+               MOVE 617 TO WRK-VALIDATE-STATUS
+           END-IF.
+
+      *=================================================================
+       0040-WRITE-RECORD      SECTION.
+      *Monta o WRK-MOVIE a partir do registro de lote e grava via
+      *WRITEMOVIEBATCH, desviando para a lista de rejeitados se a
+      *gravacao falhar (por exemplo, codigo duplicado)
+      *=================================================================
+           MOVE FS-IMP-COD           TO WRK-MOV-COD.
+           MOVE FS-IMP-TITLE         TO WRK-MOV-TITLE.
+           MOVE FS-IMP-GENRE(01)     TO WRK-MOV-GENRE(01).
+           MOVE FS-IMP-GENRE(02)     TO WRK-MOV-GENRE(02).
+           MOVE FS-IMP-GENRE(03)     TO WRK-MOV-GENRE(03).
+           MOVE FS-IMP-LEN           TO WRK-MOV-LEN.
+           MOVE FS-IMP-PUBLI         TO WRK-MOV-PUBLI.
+           MOVE FS-IMP-GRADE         TO WRK-MOV-GRADE.
+           MOVE FS-IMP-RATING        TO WRK-MOV-RATING.
+           MOVE FS-IMP-YEAR          TO WRK-MOV-YEAR.
+           MOVE FS-IMP-COPIES-TOT    TO WRK-MOV-COPIES-TOT.
+
+           CALL "WRITEMOVIEBATCH" USING WRK-MOVIE, WRK-WRITE-STATUS.
+           IF WRK-WRITE-STATUS EQUAL ZEROES
+               ADD 1 TO WRK-GOOD-COUNT
+               ADD FS-IMP-COD TO WRK-ACTUAL-HASH
+           ELSE
+               MOVE WRK-WRITE-STATUS TO WRK-VALIDATE-STATUS
+               PERFORM 0050-REJECT-RECORD
+           END-IF.
+
+      *=================================================================
+       0050-REJECT-RECORD      SECTION.
+      *Grava o registro rejeitado e o motivo no arquivo de rejeitados
+      *=================================================================
+           ADD 1 TO WRK-REJECT-COUNT.
+           MOVE SPACES TO WRK-REJ-REASON.
+           STRING "STATUS " WRK-VALIDATE-STATUS INTO WRK-REJ-REASON.
+           STRING FS-LOTE-REC " - REJEITADO - " WRK-REJ-REASON
+               INTO FS-REJ-LINE.
+           WRITE FS-REJ-LINE.
+
+      *=================================================================
+       0060-SHOW-SUMMARY      SECTION.
+      *Mostra o resumo da carga (lidos, gravados, rejeitados)
+      *=================================================================
+           DISPLAY CLEAR-SCREEN.
+           STRING "REGISTROS LIDOS: " WRK-READ-COUNT
+               INTO WRK-SUMMARY-LIDOS.
+           STRING "REGISTROS GRAVADOS: " WRK-GOOD-COUNT
+               INTO WRK-SUMMARY-GRAVADOS.
+           STRING "REGISTROS REJEITADOS: " WRK-REJECT-COUNT
+               INTO WRK-SUMMARY-REJEITADOS.
+           STRING "ESPERADO (LIDO): " WRK-EXPECT-COUNT
+               " REGISTROS, TOTAL " WRK-EXPECT-HASH
+               INTO WRK-SUMMARY-EXPECT.
+           STRING "GRAVADO: " WRK-GOOD-COUNT
+               " REGISTROS, TOTAL " WRK-ACTUAL-HASH
+               INTO WRK-SUMMARY-ACTUAL.
+           DISPLAY SUMMARY-SCREEN.
+           ACCEPT WRK-TECLA.
+
+       END PROGRAM CARGALOTE.
