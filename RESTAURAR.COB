@@ -0,0 +1,236 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Restaurar um filme excluido a partir do arquivo de
+      *           historico (ARCHIVE.DAT) de volta para MOVIES.DAT
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESTAURAR.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVE ASSIGN TO "ARCHIVE.DAT"
+           FILE STATUS IS WRK-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS FS-ARCH-COD.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ARCHIVE.
+           01 FS-ARCHIVE.
+               COPY MOVIEFLDS
+                   REPLACING ==FS-MOV-COD==   BY ==FS-ARCH-COD==
+                             ==FS-MOV-EXTREF== BY ==FS-ARCH-EXTREF==
+                             ==FS-MOV-TITLE== BY ==FS-ARCH-TITLE==
+                             ==FS-MOV-GENRE== BY ==FS-ARCH-GENRE==
+                             ==FS-MOV-LEN==   BY ==FS-ARCH-LEN==
+                             ==FS-MOV-PUBLI== BY ==FS-ARCH-PUBLI==
+                             ==FS-MOV-GRADE== BY ==FS-ARCH-GRADE==
+                             ==FS-MOV-RATING== BY ==FS-ARCH-RATING==
+                             ==FS-MOV-YEAR==  BY ==FS-ARCH-YEAR==
+                             ==FS-MOV-SERIES== BY ==FS-ARCH-SERIES==
+                             ==FS-MOV-COPIES-TOT==
+                                 BY ==FS-ARCH-COPIES-TOT==
+                             ==FS-MOV-COPIES-AVL==
+                                 BY ==FS-ARCH-COPIES-AVL==
+                                     ==FS-MOV-CREATED-DT==
+                                         BY ==FS-ARCH-CREATED-DT==
+                                     ==FS-MOV-MODIFIED-DT==
+                                         BY ==FS-ARCH-MODIFIED-DT==
+                                     ==FS-MOV-COST==
+                                         BY ==FS-ARCH-COST==
+                                     ==FS-MOV-RENTPRICE==
+                                         BY ==FS-ARCH-RENTPRICE==
+                                     ==FS-MOV-LANGUAGE==
+                                         BY ==FS-ARCH-LANGUAGE==
+                                     ==FS-MOV-SUBTITLE==
+                                         BY ==FS-ARCH-SUBTITLE==.
+       WORKING-STORAGE SECTION.
+       77  WRK-BUFF                PIC X(30).
+       77  WRK-LINE                PIC 9(02).
+       77  WRK-MOV-COD-MSK         PIC X(05) JUSTIFIED RIGHT.
+       77  WRK-TECLA               PIC X(01).
+       77  WRK-STATUS              PIC 9(03) VALUE ZEROES.
+       77  WRK-RESTORE-FLAG        PIC X(01) VALUE "S".
+
+       01  WRK-AREA.
+           05 WRK-MENU-TITLE       PIC X(30).
+           05 WRK-MENU-ITEM        PIC X(30) OCCURS 12 TIMES.
+           05 WRK-MENU-SIZE        PIC 9(01).
+
+       01  WRK-MOVIE.
+           COPY MOVIEFLDS
+               REPLACING ==FS-MOV-COD==   BY ==WRK-MOV-COD==
+                         ==FS-MOV-EXTREF== BY ==WRK-MOV-EXTREF==
+                         ==FS-MOV-TITLE== BY ==WRK-MOV-TITLE==
+                         ==FS-MOV-GENRE== BY ==WRK-MOV-GENRE==
+                         ==FS-MOV-LEN==   BY ==WRK-MOV-LEN==
+                         ==FS-MOV-PUBLI== BY ==WRK-MOV-PUBLI==
+                         ==FS-MOV-GRADE== BY ==WRK-MOV-GRADE==
+                         ==FS-MOV-RATING== BY ==WRK-MOV-RATING==
+                         ==FS-MOV-YEAR==  BY ==WRK-MOV-YEAR==
+                         ==FS-MOV-SERIES== BY ==WRK-MOV-SERIES==
+                         ==FS-MOV-COPIES-TOT==
+                             BY ==WRK-MOV-COPIES-TOT==
+                         ==FS-MOV-COPIES-AVL==
+                             BY ==WRK-MOV-COPIES-AVL==
+                                 ==FS-MOV-CREATED-DT==
+                                     BY ==WRK-MOV-CREATED-DT==
+                                 ==FS-MOV-MODIFIED-DT==
+                                     BY ==WRK-MOV-MODIFIED-DT==
+                                     ==FS-MOV-COST==
+                                         BY ==WRK-MOV-COST==
+                                     ==FS-MOV-RENTPRICE==
+                                         BY ==WRK-MOV-RENTPRICE==
+                                     ==FS-MOV-LANGUAGE==
+                                         BY ==WRK-MOV-LANGUAGE==
+                                     ==FS-MOV-SUBTITLE==
+                                         BY ==WRK-MOV-SUBTITLE==.
+
+       LINKAGE SECTION.
+       77  LNK-BUFF PIC X(1) VALUE SPACES.
+
+       SCREEN  SECTION.
+       01  CLEAR.
+           05 CLEAR-SCREEN.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL.
+       01  SHOW-MV.
+           05 SHOW-SCREEN.
+               10 LINE 03 COLUMN 01 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 2 FROM "RESTAURAR".
+           05 DTA.
+               10 LINE WRK-LINE COLUMN 05 PIC X(30) ERASE EOL
+                  BACKGROUND-COLOR 0 FOREGROUND-COLOR 2 FROM WRK-BUFF.
+           05 CONFIRM.
+               10 LINE WRK-LINE COLUMN 01 PIC X(31) ERASE EOL
+                  BACKGROUND-COLOR 2 FROM
+                  "DESEJA RESTAURAR ESTE FILME(S/N)?".
+       01  UNCONFIRM.
+           05 UNCONFIRM-SCREEN.
+               10 LINE 03 COLUMN 05 PIC X(22) ERASE EOL
+               BACKGROUND-COLOR 4 FROM "FILME NAO RESTAURADO".
+               10 LINE 04 COLUMN 05 PIC X(27) ERASE EOL
+               FOREGROUND-COLOR 7 FROM "PRESSIONE ENTER PARA VOLTAR".
+
+       PROCEDURE DIVISION USING LNK-BUFF.
+       0000-MAIN-PROCEDURE.
+           PERFORM 0010-ZERO-INFO.
+           PERFORM 0020-DRAW-MENU.
+           PERFORM 0030-GET-INFO.
+           PERFORM 0040-SEARCH-ARCHIVE.
+           IF WRK-STATUS EQUAL ZEROES
+               PERFORM 0050-CONFIRM-RESTORE
+           ELSE
+               MOVE 607 TO WRK-STATUS
+               CALL "ERROS" USING WRK-STATUS, "RESTAURAR"
+           END-IF.
+           GOBACK.
+
+      *=================================================================
+       0010-ZERO-INFO      SECTION.
+      *Apaga todas as informacoes gravadas nas variaveis
+      *=================================================================
+           MOVE ZEROES TO WRK-STATUS.
+           MOVE SPACES TO WRK-MOV-COD-MSK.
+           MOVE ZEROES TO WRK-MOV-COD.
+           MOVE SPACES TO WRK-MOV-TITLE.
+           MOVE SPACES TO WRK-MOV-GENRE(01).
+           MOVE SPACES TO WRK-MOV-GENRE(02).
+           MOVE SPACES TO WRK-MOV-GENRE(03).
+           MOVE ZEROES TO WRK-MOV-LEN.
+           MOVE SPACES TO WRK-MOV-PUBLI.
+           MOVE ZEROES TO WRK-MOV-GRADE.
+           MOVE ZEROES TO WRK-MOV-YEAR.
+           MOVE ZEROES TO WRK-MOV-COPIES-TOT.
+           MOVE ZEROES TO WRK-MOV-COPIES-AVL.
+
+      *=================================================================
+       0020-DRAW-MENU      SECTION.
+      *Desenha o campo para receber o codigo do filme a restaurar
+      *=================================================================
+           MOVE "RESTAURAR FILME EXCLUIDO" TO WRK-MENU-TITLE.
+           MOVE "CODIGO: "                 TO WRK-MENU-ITEM(01).
+           MOVE 1                          TO WRK-MENU-SIZE.
+           CALL "MENUS" USING WRK-AREA.
+           DISPLAY "PRESSIONE ENTER PARA VOLTAR" AT 1005.
+
+      *=================================================================
+       0030-GET-INFO      SECTION.
+      *Recebe o codigo do filme e grava na variavel correta
+      *=================================================================
+           ACCEPT WRK-MOV-COD-MSK AT 0320.
+           IF WRK-MOV-COD-MSK EQUAL SPACES
+               GOBACK
+           END-IF.
+           MOVE WRK-MOV-COD-MSK TO WRK-MOV-COD.
+
+      *=================================================================
+       0040-SEARCH-ARCHIVE      SECTION.
+      *Procura o filme arquivado pelo codigo informado
+      *=================================================================
+           MOVE WRK-MOV-COD TO FS-ARCH-COD.
+           OPEN INPUT ARCHIVE.
+           IF WRK-STATUS EQUAL ZEROES
+               READ ARCHIVE
+                   INVALID KEY
+                       MOVE 607 TO WRK-STATUS
+                   NOT INVALID KEY
+                       MOVE FS-ARCHIVE TO WRK-MOVIE
+               END-READ
+               CLOSE ARCHIVE
+           END-IF.
+
+      *=================================================================
+       0050-CONFIRM-RESTORE      SECTION.
+      *Desenha uma tela pedindo a confirmacao da restauracao
+      *=================================================================
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY SHOW-SCREEN.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 04 TO WRK-LINE.
+           STRING "CODIGO: " WRK-MOV-COD INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 05 TO WRK-LINE.
+           STRING "TITULO: " WRK-MOV-TITLE INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 06 TO WRK-LINE.
+           STRING "GENERO: " WRK-MOV-GENRE(01) INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE 09 TO WRK-LINE.
+           DISPLAY CONFIRM.
+
+           MOVE SPACES TO WRK-TECLA.
+           ACCEPT WRK-TECLA AT 0933.
+
+           IF WRK-TECLA EQUAL 'S' OR WRK-TECLA EQUAL 's'
+               PERFORM 0060-RESTORE-MOVIE
+           ELSE
+               DISPLAY CLEAR-SCREEN
+               DISPLAY UNCONFIRM-SCREEN
+               ACCEPT WRK-TECLA
+           END-IF.
+
+      *=================================================================
+       0060-RESTORE-MOVIE      SECTION.
+      *Grava o filme de volta em MOVIES.DAT e remove-o do historico
+      *=================================================================
+           CALL "WRITEMOVIE" USING WRK-MOVIE, WRK-STATUS,
+               WRK-RESTORE-FLAG.
+           IF WRK-STATUS EQUAL ZEROES
+               OPEN I-O ARCHIVE
+               MOVE WRK-MOV-COD TO FS-ARCH-COD
+               DELETE ARCHIVE
+                   INVALID KEY
+                       CONTINUE
+               END-DELETE
+               CLOSE ARCHIVE
+           END-IF.
+
+       END PROGRAM RESTAURAR.
