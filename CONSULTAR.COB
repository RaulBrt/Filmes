@@ -6,26 +6,70 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONSULTAR.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT CARD-FILE ASSIGN TO "FICHAFILME.PRN"
+           FILE STATUS IS WRK-CARD-STATUS
+           ORGANISATION IS LINE SEQUENTIAL.
+           SELECT COPIES ASSIGN TO "COPIES.DAT"
+           FILE STATUS IS WRK-COPY-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-COPY-KEY.
        DATA DIVISION.
+       FILE SECTION.
+           FD  CARD-FILE.
+           01 FS-CARD-LINE         PIC X(71).
+           FD  COPIES.
+           01 FS-COPY.
+               COPY COPYFLDS.
        WORKING-STORAGE SECTION.
+       77  WRK-COPY-STATUS         PIC 9(03) VALUE ZEROES.
+       77  WRK-COPY-FOUND          PIC 9(01) VALUE ZEROES.
        77  WRK-BUFF                PIC X(30).
-       77  WRK-LINE                PIC 9(01).
-       77  WRK-MOV-COD-MSK         PIC X(04) JUSTIFIED RIGHT.
+       77  WRK-LINE                PIC 9(02).
+       77  WRK-MOV-COD-MSK         PIC X(05) JUSTIFIED RIGHT.
        77  WRK-TECLA               PIC X(01).
        77  WRK-STATUS              PIC 9(03) VALUE ZEROES.
+       77  WRK-TITLE-FILTER        PIC X(30) VALUE SPACES.
+       77  WRK-BY-TITLE            PIC 9(01) VALUE ZEROES.
+       77  WRK-CARD-STATUS         PIC 9(03) VALUE ZEROES.
+       77  WRK-CARD-LINE           PIC X(71) VALUE SPACES.
 
        01  WRK-AREA.
            05 WRK-MENU-TITLE       PIC X(30).
-           05 WRK-MENU-ITEM        PIC X(30) OCCURS 7 TIMES.
+           05 WRK-MENU-ITEM        PIC X(30) OCCURS 12 TIMES.
            05 WRK-MENU-SIZE        PIC 9(01).
 
        01  WRK-MOVIE.
-           05 WRK-MOV-COD          PIC 9(05) VALUE ZEROES.
-           05 WRK-MOV-TITLE        PIC X(30) VALUE SPACES.
-           05 WRK-MOV-GENRE        PIC X(08) VALUE SPACES.
-           05 WRK-MOV-LEN          PIC 9(03) VALUE ZEROES.
-           05 WRK-MOV-PUBLI        PIC X(15) VALUE SPACES.
-           05 WRK-MOV-GRADE        PIC 9(02) VALUE ZEROES.
+           COPY MOVIEFLDS
+               REPLACING ==FS-MOV-COD==   BY ==WRK-MOV-COD==
+                         ==FS-MOV-EXTREF== BY ==WRK-MOV-EXTREF==
+                         ==FS-MOV-TITLE== BY ==WRK-MOV-TITLE==
+                         ==FS-MOV-GENRE== BY ==WRK-MOV-GENRE==
+                         ==FS-MOV-LEN==   BY ==WRK-MOV-LEN==
+                         ==FS-MOV-PUBLI== BY ==WRK-MOV-PUBLI==
+                         ==FS-MOV-GRADE== BY ==WRK-MOV-GRADE==
+                         ==FS-MOV-RATING== BY ==WRK-MOV-RATING==
+                         ==FS-MOV-YEAR==  BY ==WRK-MOV-YEAR==
+                         ==FS-MOV-SERIES== BY ==WRK-MOV-SERIES==
+                         ==FS-MOV-COPIES-TOT==
+                             BY ==WRK-MOV-COPIES-TOT==
+                         ==FS-MOV-COPIES-AVL==
+                             BY ==WRK-MOV-COPIES-AVL==
+                                 ==FS-MOV-CREATED-DT==
+                                     BY ==WRK-MOV-CREATED-DT==
+                                 ==FS-MOV-MODIFIED-DT==
+                                     BY ==WRK-MOV-MODIFIED-DT==
+                                     ==FS-MOV-COST==
+                                         BY ==WRK-MOV-COST==
+                                     ==FS-MOV-RENTPRICE==
+                                         BY ==WRK-MOV-RENTPRICE==
+                                     ==FS-MOV-LANGUAGE==
+                                         BY ==WRK-MOV-LANGUAGE==
+                                     ==FS-MOV-SUBTITLE==
+                                         BY ==WRK-MOV-SUBTITLE==.
 
        LINKAGE SECTION.
        77  LNK-BUFF PIC X(1) VALUE SPACES.
@@ -61,38 +105,57 @@
            MOVE ZEROES TO WRK-STATUS.
 
            MOVE SPACES TO WRK-MOV-COD-MSK.
+           MOVE SPACES TO WRK-TITLE-FILTER.
+           MOVE ZEROES TO WRK-BY-TITLE.
 
            MOVE ZEROES TO WRK-MOV-COD.
            MOVE SPACES TO WRK-MOV-TITLE.
-           MOVE SPACES TO WRK-MOV-GENRE.
+           MOVE SPACES TO WRK-MOV-GENRE(01).
+           MOVE SPACES TO WRK-MOV-GENRE(02).
+           MOVE SPACES TO WRK-MOV-GENRE(03).
            MOVE ZEROES TO WRK-MOV-LEN.
            MOVE SPACES TO WRK-MOV-PUBLI.
            MOVE ZEROES TO WRK-MOV-GRADE.
+           MOVE SPACES TO WRK-MOV-RATING.
+           MOVE SPACES TO WRK-MOV-SERIES.
+           MOVE ZEROES TO WRK-MOV-COPIES-TOT.
+           MOVE ZEROES TO WRK-MOV-COPIES-AVL.
       *=================================================================
        0020-DRAW-MENU      SECTION.
       *Desenha o campo para receber o codigo do filme para consulta
       *=================================================================
            MOVE "CONSULTA" TO WRK-MENU-TITLE.
            MOVE "CODIGO: " TO WRK-MENU-ITEM(01).
-           MOVE 1 TO WRK-MENU-SIZE.
+           MOVE "OU TITULO (PARCIAL): " TO WRK-MENU-ITEM(02).
+           MOVE 2 TO WRK-MENU-SIZE.
            CALL "MENUS" USING WRK-AREA.
            DISPLAY "PRESSIONE ENTER PARA VOLTAR" AT 1005.
 
       *=================================================================
        0030-GET-INFO      SECTION.
-      *Recebe o codigo do filme e grava na variavel correta
+      *Recebe o codigo ou o titulo parcial do filme a consultar
       *=================================================================
            ACCEPT WRK-MOV-COD-MSK AT 0320.
+           DISPLAY "OU TITULO (PARCIAL): " AT 0401.
+           ACCEPT WRK-TITLE-FILTER AT 0423.
            IF WRK-MOV-COD-MSK EQUAL SPACES
+               AND WRK-TITLE-FILTER EQUAL SPACES
                GOBACK
            END-IF.
 
       *=================================================================
        0040-SEARCH-MOVIE      SECTION.
-      *Chama o modulo para a procura do filme no arquivo
+      *Chama o modulo para a procura do filme no arquivo, por codigo
+      *ou, se o codigo nao foi informado, pelo titulo parcial
       *=================================================================
-           MOVE WRK-MOV-COD-MSK TO WRK-MOV-COD.
-           CALL "SEARCHMOVIE" USING WRK-MOVIE,WRK-STATUS.
+           IF WRK-MOV-COD-MSK NOT EQUAL SPACES
+               MOVE WRK-MOV-COD-MSK TO WRK-MOV-COD
+               CALL "SEARCHMOVIE" USING WRK-MOVIE,WRK-STATUS
+           ELSE
+               MOVE 1 TO WRK-BY-TITLE
+               CALL "SEARCHBYTITLE" USING WRK-STATUS, WRK-MOV-COD,
+                   WRK-TITLE-FILTER, WRK-MOVIE
+           END-IF.
 
       *=================================================================
        0050-SHOW-MOVIE      SECTION.
@@ -114,9 +177,23 @@
 
            MOVE SPACES TO WRK-BUFF.
            MOVE 06 TO WRK-LINE.
-           STRING "GENERO: " WRK-MOV-GENRE INTO WRK-BUFF.
+           STRING "GENERO: " WRK-MOV-GENRE(01) INTO WRK-BUFF.
            DISPLAY DTA.
 
+           IF WRK-MOV-GENRE(02) NOT EQUAL SPACES
+               MOVE SPACES TO WRK-BUFF
+               MOVE 10 TO WRK-LINE
+               STRING "GENERO 2: " WRK-MOV-GENRE(02) INTO WRK-BUFF
+               DISPLAY DTA
+           END-IF.
+
+           IF WRK-MOV-GENRE(03) NOT EQUAL SPACES
+               MOVE SPACES TO WRK-BUFF
+               MOVE 11 TO WRK-LINE
+               STRING "GENERO 3: " WRK-MOV-GENRE(03) INTO WRK-BUFF
+               DISPLAY DTA
+           END-IF.
+
            MOVE SPACES TO WRK-BUFF.
            MOVE 07 TO WRK-LINE.
            STRING "DURACAO: " WRK-MOV-LEN INTO WRK-BUFF.
@@ -132,7 +209,164 @@
            STRING "NOTA: " WRK-MOV-GRADE INTO WRK-BUFF.
            DISPLAY DTA.
 
-           DISPLAY "PRESSIONE ENTER PARA VOLTAR" AT 1105.
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 12 TO WRK-LINE.
+           STRING "ANO: " WRK-MOV-YEAR INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 13 TO WRK-LINE.
+           STRING "COPIAS DISPONIVEIS: " WRK-MOV-COPIES-AVL
+               " DE " WRK-MOV-COPIES-TOT INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 14 TO WRK-LINE.
+           STRING "CADASTRADO EM: " WRK-MOV-CREATED-DT INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 15 TO WRK-LINE.
+           STRING "ALTERADO EM: " WRK-MOV-MODIFIED-DT INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 16 TO WRK-LINE.
+           STRING "CLASSIFICACAO: " WRK-MOV-RATING INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 17 TO WRK-LINE.
+           STRING "SERIE/FRANQUIA: " WRK-MOV-SERIES INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           MOVE SPACES TO WRK-BUFF.
+           MOVE 18 TO WRK-LINE.
+           STRING "IDIOMA/AUDIO: " WRK-MOV-LANGUAGE
+               "  LEGENDA: " WRK-MOV-SUBTITLE INTO WRK-BUFF.
+           DISPLAY DTA.
+
+           IF WRK-BY-TITLE EQUAL 1
+               DISPLAY "VER/MANTER ELENCO (E), IMPRIMIR FICHA (I), "
+                   "VER COPIAS (C), PROXIMO (P), ENTER=VOLTAR: " AT 1905
+           ELSE
+               DISPLAY "VER/MANTER ELENCO (E), IMPRIMIR FICHA (I), "
+                   "VER COPIAS (C), ENTER=VOLTAR: " AT 1905
+           END-IF.
+           ACCEPT WRK-TECLA.
+
+           IF WRK-TECLA EQUAL 'E' OR WRK-TECLA EQUAL 'e'
+               CALL "CADASTRARELENCO" USING WRK-MOV-COD
+           ELSE IF WRK-TECLA EQUAL 'I' OR WRK-TECLA EQUAL 'i'
+               PERFORM 0060-PRINT-CARD
+               PERFORM 0050-SHOW-MOVIE
+           ELSE IF WRK-TECLA EQUAL 'C' OR WRK-TECLA EQUAL 'c'
+               PERFORM 0070-SHOW-COPIES
+               PERFORM 0050-SHOW-MOVIE
+           ELSE IF WRK-BY-TITLE EQUAL 1
+               AND (WRK-TECLA EQUAL 'P' OR WRK-TECLA EQUAL 'p')
+               PERFORM 0040-SEARCH-MOVIE
+               IF WRK-STATUS EQUAL ZEROES
+                   PERFORM 0050-SHOW-MOVIE
+               ELSE
+                   CALL "ERROS" USING WRK-STATUS, "CONSULTAR"
+               END-IF
+           END-IF.
+
+      *=================================================================
+       0060-PRINT-CARD      SECTION.
+      *Imprime a ficha do filme atualmente exibido em FICHAFILME.PRN,
+      *para entregar ao cliente ou afixar na prateleira
+      *=================================================================
+           OPEN OUTPUT CARD-FILE.
+
+           MOVE SPACES TO WRK-CARD-LINE.
+           STRING "===== FICHA DO FILME =====" INTO WRK-CARD-LINE.
+           WRITE FS-CARD-LINE FROM WRK-CARD-LINE.
+
+           MOVE SPACES TO WRK-CARD-LINE.
+           STRING "CODIGO: " WRK-MOV-COD INTO WRK-CARD-LINE.
+           WRITE FS-CARD-LINE FROM WRK-CARD-LINE.
+
+           MOVE SPACES TO WRK-CARD-LINE.
+           STRING "TITULO: " WRK-MOV-TITLE INTO WRK-CARD-LINE.
+           WRITE FS-CARD-LINE FROM WRK-CARD-LINE.
+
+           MOVE SPACES TO WRK-CARD-LINE.
+           STRING "GENERO: " WRK-MOV-GENRE(01) INTO WRK-CARD-LINE.
+           WRITE FS-CARD-LINE FROM WRK-CARD-LINE.
+
+           MOVE SPACES TO WRK-CARD-LINE.
+           STRING "DURACAO: " WRK-MOV-LEN " MIN" INTO WRK-CARD-LINE.
+           WRITE FS-CARD-LINE FROM WRK-CARD-LINE.
+
+           MOVE SPACES TO WRK-CARD-LINE.
+           STRING "DISTRIBUIDORA: " WRK-MOV-PUBLI INTO WRK-CARD-LINE.
+           WRITE FS-CARD-LINE FROM WRK-CARD-LINE.
+
+           MOVE SPACES TO WRK-CARD-LINE.
+           STRING "ANO: " WRK-MOV-YEAR INTO WRK-CARD-LINE.
+           WRITE FS-CARD-LINE FROM WRK-CARD-LINE.
+
+           MOVE SPACES TO WRK-CARD-LINE.
+           STRING "CLASSIFICACAO: " WRK-MOV-RATING INTO WRK-CARD-LINE.
+           WRITE FS-CARD-LINE FROM WRK-CARD-LINE.
+
+           MOVE SPACES TO WRK-CARD-LINE.
+           STRING "COPIAS DISPONIVEIS: " WRK-MOV-COPIES-AVL
+               " DE " WRK-MOV-COPIES-TOT INTO WRK-CARD-LINE.
+           WRITE FS-CARD-LINE FROM WRK-CARD-LINE.
+
+           CLOSE CARD-FILE.
+
+           DISPLAY "FICHA IMPRESSA EM FICHAFILME.PRN - "
+               "PRESSIONE ENTER" AT 2401.
+           ACCEPT WRK-TECLA AT 2401.
+
+      *=================================================================
+       0070-SHOW-COPIES     SECTION.
+      *Lista, uma a uma, as copias cadastradas para o filme atualmente
+      *exibido, mostrando o formato (DVD/BLURAY/4K/DIGITAL) e a
+      *condicao fisica de cada unidade
+      *=================================================================
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY "COPIAS DO FILME " WRK-MOV-TITLE AT 0301.
+           MOVE ZEROES TO WRK-COPY-FOUND.
+           MOVE 05 TO WRK-LINE.
+           OPEN INPUT COPIES.
+           IF WRK-COPY-STATUS NOT EQUAL ZEROES
+               DISPLAY "NENHUMA COPIA CADASTRADA" AT 0501
+           ELSE
+               MOVE WRK-MOV-COD TO FS-COPY-MOV-COD
+               MOVE ZEROES TO FS-COPY-NUM
+               START COPIES KEY IS NOT LESS THAN FS-COPY-KEY
+                   INVALID KEY
+                       MOVE 1 TO WRK-COPY-FOUND
+               END-START
+               PERFORM UNTIL WRK-COPY-FOUND EQUAL 1
+                   READ COPIES NEXT RECORD
+                       AT END
+                           MOVE 1 TO WRK-COPY-FOUND
+                       NOT AT END
+                           IF FS-COPY-MOV-COD NOT EQUAL WRK-MOV-COD
+                               MOVE 1 TO WRK-COPY-FOUND
+                           ELSE
+                               MOVE SPACES TO WRK-BUFF
+                               STRING "COPIA " FS-COPY-NUM
+                                   " - " FS-COPY-FORMAT
+                                   " - " FS-COPY-CONDITION
+                                   INTO WRK-BUFF
+                               DISPLAY DTA
+                               ADD 1 TO WRK-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               IF WRK-LINE EQUAL 05
+                   DISPLAY "NENHUMA COPIA CADASTRADA" AT 0501
+               END-IF
+               CLOSE COPIES
+           END-IF.
+           DISPLAY "PRESSIONE ENTER PARA VOLTAR" AT 1805.
            ACCEPT WRK-TECLA.
 
        END PROGRAM CONSULTAR.
