@@ -0,0 +1,127 @@
+      *=================================================================
+      * Autor: RAUL T. BERTO
+      * Data: 09/AGO/2026
+      * Objetivo: Procurar no arquivo de filmes o primeiro titulo,
+      *           a partir de um codigo de retomada, cujo FS-MOV-TITLE
+      *           contenha o texto informado pelo chamador
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEARCHBYTITLE.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT MOVIES ASSIGN TO "MOVIES.DAT"
+           FILE STATUS IS LNK-STATUS
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-MOV-COD.
+       DATA DIVISION.
+       FILE SECTION.
+           FD  MOVIES.
+           01 FS-MOVIE.
+               COPY MOVIEFLDS.
+       WORKING-STORAGE SECTION.
+       77  WRK-FILTER-LEN          PIC 9(02) VALUE ZEROES.
+       77  WRK-MATCH-COUNT         PIC 9(03) VALUE ZEROES.
+       77  WRK-FOUND               PIC 9(01) VALUE ZEROES.
+       77  WRK-TRIES                PIC 9(01) VALUE ZEROES.
+       LINKAGE SECTION.
+       77  LNK-STATUS              PIC 9(03).
+       77  LNK-START-COD           PIC 9(05).
+       77  LNK-TITLE-FILTER        PIC X(30).
+       01  LNK-MOVIE.
+           COPY MOVIEFLDS
+               REPLACING ==FS-MOV-COD==   BY ==LNK-MOV-COD==
+                         ==FS-MOV-EXTREF== BY ==LNK-MOV-EXTREF==
+                         ==FS-MOV-TITLE== BY ==LNK-MOV-TITLE==
+                         ==FS-MOV-GENRE== BY ==LNK-MOV-GENRE==
+                         ==FS-MOV-LEN==   BY ==LNK-MOV-LEN==
+                         ==FS-MOV-PUBLI== BY ==LNK-MOV-PUBLI==
+                         ==FS-MOV-GRADE== BY ==LNK-MOV-GRADE==
+                         ==FS-MOV-RATING== BY ==LNK-MOV-RATING==
+                         ==FS-MOV-YEAR==  BY ==LNK-MOV-YEAR==
+                         ==FS-MOV-SERIES== BY ==LNK-MOV-SERIES==
+                         ==FS-MOV-COPIES-TOT==
+                             BY ==LNK-MOV-COPIES-TOT==
+                         ==FS-MOV-COPIES-AVL==
+                             BY ==LNK-MOV-COPIES-AVL==
+                                 ==FS-MOV-CREATED-DT==
+                                     BY ==LNK-MOV-CREATED-DT==
+                                 ==FS-MOV-MODIFIED-DT==
+                                     BY ==LNK-MOV-MODIFIED-DT==
+                                     ==FS-MOV-COST==
+                                         BY ==LNK-MOV-COST==
+                                     ==FS-MOV-RENTPRICE==
+                                         BY ==LNK-MOV-RENTPRICE==
+                                     ==FS-MOV-LANGUAGE==
+                                         BY ==LNK-MOV-LANGUAGE==
+                                     ==FS-MOV-SUBTITLE==
+                                         BY ==LNK-MOV-SUBTITLE==.
+
+       PROCEDURE DIVISION USING LNK-STATUS, LNK-START-COD,
+               LNK-TITLE-FILTER, LNK-MOVIE.
+       0000-MAIN-PROCEDURE.
+           MOVE ZEROES TO LNK-STATUS.
+           MOVE ZEROES TO WRK-FOUND.
+           PERFORM 0010-FIND-FILTER-LEN.
+           OPEN INPUT MOVIES.
+           IF LNK-STATUS EQUAL 350 AND WRK-TRIES LESS THAN 1
+               ADD 1 TO WRK-TRIES
+               CLOSE MOVIES
+               OPEN OUTPUT MOVIES
+               CLOSE MOVIES
+               PERFORM 0000-MAIN-PROCEDURE
+           ELSE IF WRK-TRIES GREATER THAN 0 AND LNK-STATUS NOT EQUAL 0
+               CALL "ERROS" USING LNK-STATUS, "SEARCHBYTITLE"
+               CLOSE MOVIES
+           ELSE
+               IF LNK-STATUS NOT EQUAL TO ZEROES
+                   CALL "ERROS" USING LNK-STATUS, "SEARCHBYTITLE"
+               ELSE
+                   IF WRK-FILTER-LEN GREATER THAN ZEROES
+                       MOVE LNK-START-COD TO FS-MOV-COD
+                       START MOVIES KEY IS GREATER THAN FS-MOV-COD
+                           INVALID KEY
+                               MOVE 607 TO LNK-STATUS
+                       END-START
+                   ELSE
+                       MOVE 607 TO LNK-STATUS
+                   END-IF
+                   IF LNK-STATUS EQUAL ZEROES
+                       PERFORM 0020-SEARCH-LOOP
+                           UNTIL WRK-FOUND EQUAL 1
+                           OR LNK-STATUS NOT EQUAL ZEROES
+                   END-IF
+               END-IF
+               CLOSE MOVIES
+           END-IF.
+           GOBACK.
+
+      *=================================================================
+       0010-FIND-FILTER-LEN     SECTION.
+      *Acha o comprimento efetivo do texto de procura informado
+      *=================================================================
+           MOVE 30 TO WRK-FILTER-LEN.
+           PERFORM UNTIL WRK-FILTER-LEN EQUAL ZEROES
+               OR LNK-TITLE-FILTER(WRK-FILTER-LEN:1) NOT EQUAL SPACE
+               SUBTRACT 1 FROM WRK-FILTER-LEN
+           END-PERFORM.
+
+      *=================================================================
+       0020-SEARCH-LOOP     SECTION.
+      *Le o proximo registro e verifica se o titulo contem o filtro
+      *=================================================================
+           READ MOVIES NEXT RECORD
+               AT END
+                   MOVE 607 TO LNK-STATUS
+               NOT AT END
+                   MOVE ZEROES TO WRK-MATCH-COUNT
+                   INSPECT FS-MOV-TITLE TALLYING WRK-MATCH-COUNT
+                       FOR ALL LNK-TITLE-FILTER(1:WRK-FILTER-LEN)
+                   IF WRK-MATCH-COUNT GREATER THAN ZEROES
+                       MOVE FS-MOVIE TO LNK-MOVIE
+                       MOVE 1 TO WRK-FOUND
+                   END-IF
+           END-READ.
+
+       END PROGRAM SEARCHBYTITLE.
